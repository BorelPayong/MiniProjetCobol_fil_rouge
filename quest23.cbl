@@ -0,0 +1,228 @@
+      **************************************************************
+      *PROGRAMME DE BALAYAGE NOCTURNE DE FCLIENT : CONTROLE QUE     *
+      *CODE-REGION, ACTI-PRO ET NAT-COMPTE DE CHAQUE ENREGISTREMENT *
+      *EXISTENT BIEN DANS FREGION, FACTIPRO ET FNATCOMP             *
+      **************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. QUEST23.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT FCLIENT ASSIGN TO DDCLIENT
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS NUM-COMPTE
+           FILE STATUS IS FS-CLIENT.
+           SELECT FREGION ASSIGN TO DDREGION
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS CODE-REGION-REF
+           FILE STATUS IS FS-REGION.
+           SELECT FACTIPRO ASSIGN TO DDACTIPR
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS CODE-PROFESSION-REF
+           FILE STATUS IS FS-ACTIPRO.
+           SELECT FNATCOMP ASSIGN TO DDNATCOM
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS CODE-COMPTE-REF
+           FILE STATUS IS FS-NATCOMP.
+           SELECT FPRINT ASSIGN TO DDPRINT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-PRINT.
+        DATA DIVISION.
+        FILE SECTION.
+        FD FCLIENT.
+           COPY CLIENT.
+        FD FREGION.
+        01 REGION-REF.
+           05 CODE-REGION-REF PIC X(2).
+           05 NOM-REGION-REF PIC X(15).
+           05 FILLER PIC X(63).
+        FD FACTIPRO.
+        01 ACTIPRO-REF.
+           05 CODE-PROFESSION-REF PIC X(2).
+           05 LIBELLE-PROFESSION-REF PIC X(20).
+           05 FILLER PIC X(58).
+        FD FNATCOMP.
+        01 NATCOMP-REF.
+           05 CODE-COMPTE-REF PIC X(2).
+           05 NATURE-COMPTE-REF PIC X(30).
+           05 FILLER PIC X(48).
+        FD FPRINT.
+        01 REC-PRT.
+           05 ENR-PRT PIC X(80).
+        WORKING-STORAGE SECTION.
+        01 WS-CLIENT.
+           05 WS-NUM-COMPTE PIC X(3).
+           05 WS-CODE-REGION PIC 9(2).
+           05 WS-NAT-COMPTE PIC 9(2).
+           05 WS-NOM-CLIENT PIC X(10).
+           05 WS-PRENOM-CLIENT PIC X(10).
+           05 WS-DATE-NAIS PIC 9(8).
+           05 WS-SEXE PIC X(1).
+           05 WS-ACTI-PRO PIC 9(2).
+           05 WS-SIT-SOCIAL PIC X(1).
+           05 WS-ADRESSE PIC X(10).
+           05 WS-SOLDE PIC 9(10).
+           05 WS-POSIT PIC X(2).
+           05 FILLER PIC X(19).
+        01 FS-CLIENT PIC X(2).
+        01 FS-REGION PIC X(2).
+        01 FS-ACTIPRO PIC X(2).
+        01 FS-NATCOMP PIC X(2).
+        01 FS-PRINT PIC X(2).
+        01 WS-END-OF-FILE PIC X(1).
+        01 WS-CODE-REGION-KEY PIC X(2).
+        01 WS-ACTI-PRO-KEY PIC X(2).
+        01 WS-NAT-COMPTE-KEY PIC X(2).
+        01 WS-TOTAL-COUNT PIC 9(5) VALUE 0.
+        01 WS-BAD-REGION-COUNT PIC 9(5) VALUE 0.
+        01 WS-BAD-ACTIPRO-COUNT PIC 9(5) VALUE 0.
+        01 WS-BAD-NATCOMP-COUNT PIC 9(5) VALUE 0.
+        01 WS-LIGNE01 PIC X(80) VALUE ALL '*'.
+        01 WS-LIGNE02.
+           05 FILLER PIC X(1) VALUE '!'.
+           05 FILLER PIC X(15) VALUE ALL ' '.
+           05 FILLER PIC X(48) VALUE
+              ' CONTROLE NOCTURNE DES CODES REFERENTIELS'.
+           05 FILLER PIC X(15) VALUE ALL ' '.
+           05 FILLER PIC X(1) VALUE '!'.
+        01 WS-LIGNE03.
+           05 FILLER PIC X(1) VALUE '!'.
+           05 FILLER PIC X(10) VALUE ' COMPTE '.
+           05 FILLER PIC X(2) VALUE '**'.
+           05 FILLER PIC X(20) VALUE ' CODE ANORMAL '.
+           05 FILLER PIC X(2) VALUE '**'.
+           05 FILLER PIC X(43) VALUE ' VALEUR '.
+           05 FILLER PIC X(1) VALUE '!'.
+        01 WS-LIGNE04.
+           05 FILLER PIC X(1) VALUE '!'.
+           05 WS-PRINT-NUM-COMPTE PIC X(10).
+           05 FILLER PIC X(2) VALUE '**'.
+           05 WS-PRINT-TYPE PIC X(20).
+           05 FILLER PIC X(2) VALUE '**'.
+           05 WS-PRINT-CODE PIC X(43).
+           05 FILLER PIC X(1) VALUE '!'.
+        01 WS-LIGNE05.
+           05 FILLER PIC X(1) VALUE '!'.
+           05 FILLER PIC X(15) VALUE ' COMPTES LUS : '.
+           05 WS-PRINT-TOTAL PIC ZZZZ9.
+           05 FILLER PIC X(15) VALUE ' ANOMALIES : '.
+           05 WS-PRINT-ANOMALIES PIC ZZZZ9.
+           05 FILLER PIC X(38) VALUE ALL ' '.
+           05 FILLER PIC X(1) VALUE '!'.
+        PROCEDURE DIVISION.
+           PERFORM FONCTION-DEBUT-PROGRAMME.
+           PERFORM FONCTION-PROGRAMME.
+           PERFORM FONCTION-FIN-PROGRAMME.
+        FONCTION-DEBUT-PROGRAMME.
+           DISPLAY 'DEBUT DU PROGRAMME'.
+           OPEN I-O FCLIENT.
+           IF FS-CLIENT = '00'
+              DISPLAY ' FILE CLIENT OPEN SUCCES : ' FS-CLIENT
+           ELSE
+              DISPLAY ' FILE CLIENT NOT OPEN : ' FS-CLIENT
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+           OPEN INPUT FREGION.
+           IF FS-REGION = '00'
+              DISPLAY ' FILE REGION OPEN SUCCES : ' FS-REGION
+           ELSE
+              DISPLAY ' FILE REGION NOT OPEN : ' FS-REGION
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+           OPEN INPUT FACTIPRO.
+           IF FS-ACTIPRO = '00'
+              DISPLAY ' FILE ACTIPRO OPEN SUCCES : ' FS-ACTIPRO
+           ELSE
+              DISPLAY ' FILE ACTIPRO NOT OPEN : ' FS-ACTIPRO
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+           OPEN INPUT FNATCOMP.
+           IF FS-NATCOMP = '00'
+              DISPLAY ' FILE NATCOMP OPEN SUCCES : ' FS-NATCOMP
+           ELSE
+              DISPLAY ' FILE NATCOMP NOT OPEN : ' FS-NATCOMP
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+           OPEN OUTPUT FPRINT.
+           IF FS-PRINT = '00'
+              DISPLAY ' FILE PRINT OPEN SUCCES : ' FS-PRINT
+           ELSE
+              DISPLAY ' FILE PRINT NOT OPEN : ' FS-PRINT
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+        FONCTION-PROGRAMME.
+           PERFORM FONCTION-PRINT-ENTETE
+           PERFORM FONCTION-READ-CLIENT
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+              ADD 1 TO WS-TOTAL-COUNT
+              PERFORM FONCTION-VALIDATE-CLIENT
+              PERFORM FONCTION-READ-CLIENT
+           END-PERFORM
+           PERFORM FONCTION-PRINT-TOTAL.
+        FONCTION-VALIDATE-CLIENT.
+           MOVE WS-CODE-REGION TO WS-CODE-REGION-KEY
+           MOVE WS-CODE-REGION-KEY TO CODE-REGION-REF
+           READ FREGION
+              INVALID KEY
+                 ADD 1 TO WS-BAD-REGION-COUNT
+                 MOVE ' CODE-REGION ' TO WS-PRINT-TYPE
+                 MOVE WS-CODE-REGION-KEY TO WS-PRINT-CODE
+                 PERFORM FONCTION-PRINT-ANOMALIE
+           END-READ
+           MOVE WS-ACTI-PRO TO WS-ACTI-PRO-KEY
+           MOVE WS-ACTI-PRO-KEY TO CODE-PROFESSION-REF
+           READ FACTIPRO
+              INVALID KEY
+                 ADD 1 TO WS-BAD-ACTIPRO-COUNT
+                 MOVE ' ACTI-PRO ' TO WS-PRINT-TYPE
+                 MOVE WS-ACTI-PRO-KEY TO WS-PRINT-CODE
+                 PERFORM FONCTION-PRINT-ANOMALIE
+           END-READ
+           MOVE WS-NAT-COMPTE TO WS-NAT-COMPTE-KEY
+           MOVE WS-NAT-COMPTE-KEY TO CODE-COMPTE-REF
+           READ FNATCOMP
+              INVALID KEY
+                 ADD 1 TO WS-BAD-NATCOMP-COUNT
+                 MOVE ' NAT-COMPTE ' TO WS-PRINT-TYPE
+                 MOVE WS-NAT-COMPTE-KEY TO WS-PRINT-CODE
+                 PERFORM FONCTION-PRINT-ANOMALIE
+           END-READ.
+        FONCTION-PRINT-ANOMALIE.
+           MOVE WS-NUM-COMPTE TO WS-PRINT-NUM-COMPTE
+           MOVE WS-LIGNE04 TO REC-PRT
+           WRITE REC-PRT AFTER ADVANCING 1 LINE.
+        FONCTION-READ-CLIENT.
+           READ FCLIENT INTO WS-CLIENT
+              AT END MOVE 'Y' TO WS-END-OF-FILE
+           END-READ.
+        FONCTION-PRINT-ENTETE.
+           MOVE WS-LIGNE01 TO REC-PRT
+           WRITE REC-PRT AFTER ADVANCING PAGE
+           MOVE WS-LIGNE02 TO REC-PRT
+           WRITE REC-PRT
+           MOVE WS-LIGNE01 TO REC-PRT
+           WRITE REC-PRT
+           MOVE WS-LIGNE03 TO REC-PRT
+           WRITE REC-PRT
+           MOVE WS-LIGNE01 TO REC-PRT
+           WRITE REC-PRT.
+        FONCTION-PRINT-TOTAL.
+           MOVE WS-TOTAL-COUNT TO WS-PRINT-TOTAL
+           COMPUTE WS-PRINT-ANOMALIES = WS-BAD-REGION-COUNT +
+                   WS-BAD-ACTIPRO-COUNT + WS-BAD-NATCOMP-COUNT
+           MOVE WS-LIGNE05 TO REC-PRT
+           WRITE REC-PRT AFTER ADVANCING 2 LINES
+           MOVE WS-LIGNE01 TO REC-PRT
+           WRITE REC-PRT.
+        FONCTION-FIN-PROGRAMME.
+           CLOSE FCLIENT
+           CLOSE FREGION
+           CLOSE FACTIPRO
+           CLOSE FNATCOMP
+           CLOSE FPRINT
+           STOP RUN.
