@@ -0,0 +1,22 @@
+      *****************************************************************
+      * NOM DU COPY  : WSCLIENT
+      * OBJET DECRIT : COPIE DE TRAVAIL DE L'ENREGISTREMENT FCLIEN
+      *                (PARTIE CICS)
+      *
+      * LONGUEUR     : 83 OCTETS
+      *****************************************************************
+       01  WS-CLIENT.
+           05  WS-NUM-CPT          PIC X(6).
+           05  WS-COD-REG          PIC 9(2).
+           05  WS-NAT-CPT          PIC 9(2).
+           05  WS-NOM              PIC X(10).
+           05  WS-PRENOM           PIC X(10).
+           05  WS-DATE-NAIS        PIC 9(8).
+           05  WS-SEXE             PIC X(1).
+           05  WS-ACTI-PRO         PIC 9(2).
+           05  WS-SIT-SOC          PIC X(1).
+           05  WS-ADRESS           PIC X(10).
+           05  WS-SOLDE            PIC 9(10).
+           05  WS-POSIT            PIC X(2).
+           05  WS-EMAIL-CLIENT     PIC X(9).
+           05  WS-TEL-CLIENT       PIC X(10).
