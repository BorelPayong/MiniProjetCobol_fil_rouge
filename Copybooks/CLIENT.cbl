@@ -0,0 +1,25 @@
+      *****************************************************************
+      * NOM DU COPY  : CLIENT
+      * OBJET DECRIT : ENREGISTREMENT FCLIENT (PARTIE BATCH)
+      *
+      * LONGUEUR     : 80 OCTETS
+      *
+      * NUM-COMPTE EST RENOMME PAR REPLACING (EX: NU-COMPTE) DANS LES
+      * PROGRAMMES QUI DECLARENT DEJA UN CHAMP NUM-COMPTE SUR UN AUTRE
+      * FICHIER (FMOUVEM) DANS LA MEME DIVISION DE DONNEES.
+      *****************************************************************
+       01  CLIENT.
+           05  NUM-COMPTE          PIC X(3).
+           05  CODE-REGION         PIC 9(2).
+           05  NAT-COMPTE          PIC 9(2).
+           05  NOM-CLIENT          PIC X(10).
+           05  PRENOM-CLIENT       PIC X(10).
+           05  DATE-NAIS           PIC 9(8).
+           05  SEXE                PIC X(1).
+           05  ACTI-PRO            PIC 9(2).
+           05  SIT-SOCIAL          PIC X(1).
+           05  ADRESSE             PIC X(10).
+           05  SOLDE               PIC 9(10).
+           05  POSIT               PIC X(2).
+           05  EMAIL-CLIENT        PIC X(9).
+           05  TEL-CLIENT          PIC X(10).
