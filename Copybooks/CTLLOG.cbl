@@ -0,0 +1,15 @@
+      *****************************************************************
+      * NOM DU COPY  : CTLLOG
+      * OBJET DECRIT : ENREGISTREMENT DU JOURNAL DES TOTAUX DE
+      *                CONTROLE ECRIT PAR CHAQUE JOB BATCH (QUEST10,
+      *                QUEST14, QUEST15, QUEST16, QUEST19, QUEST20,
+      *                QUEST21) ET LU PAR LE PROGRAMME DE
+      *                CONSOLIDATION DE FIN DE JOURNEE (QUEST29).
+      *
+      * LONGUEUR     : 80 OCTETS
+      *****************************************************************
+       01  CTLLOG-REC.
+           05  CTLLOG-JOB          PIC X(8).
+           05  CTLLOG-LIBELLE      PIC X(30).
+           05  CTLLOG-COMPTEUR     PIC 9(7).
+           05  FILLER              PIC X(35).
