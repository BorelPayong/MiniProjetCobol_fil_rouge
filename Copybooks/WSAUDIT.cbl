@@ -0,0 +1,15 @@
+*****************************************************************
+* NOM DU COPY  : WSAUDIT
+* OBJET DECRIT : ENREGISTREMENT DE LA PISTE D'AUDIT DES
+*                TRANSACTIONS DE MAINTENANCE FCLIEN (PGWRITE,
+*                PGREWRIT, PGDELETE)
+*
+* LONGUEUR     : 106 OCTETS
+*****************************************************************
+ 01  WS-AUDIT-REC.
+     05  WS-AUD-TRMID        PIC X(4).
+     05  WS-AUD-DATE         PIC S9(7) COMP.
+     05  WS-AUD-TIME         PIC S9(7) COMP.
+     05  WS-AUD-OPERATION    PIC X(8).
+     05  WS-AUD-NUM-CPT      PIC X(6).
+     05  WS-AUD-AVANT        PIC X(80).
