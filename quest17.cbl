@@ -6,28 +6,31 @@
         ENVIRONMENT DIVISION.                                          
         INPUT-OUTPUT SECTION.                                          
         FILE-CONTROL.                                                  
-           SELECT FCLIENT ASSIGN TO DDCLIENT                           
-           ORGANIZATION IS INDEXED                                     
-           ACCESS IS SEQUENTIAL                                        
-           RECORD KEY IS NUM-COMPTE                                    
-           FILE STATUS IS FS-CLIENT.                                   
-        DATA DIVISION.                                                 
-        FILE SECTION.                                                  
-        FD FCLIENT.    
-        01 CLIENT.                                                  
-           05 NUM-COMPTE PIC X(3).                                  
-           05 CODE-REGION PIC 9(2).                                 
-           05 NAT-COMPTE PIC 9(2).                                  
-           05 NOM-CLIENT PIC X(10).                                 
-           05 PRENOM-CLIENT PIC X(10).                              
-           05 DATE-NAIS PIC 9(8).                                   
-           05 SEXE PIC X(1).                                        
-           05 ACTI-PRO PIC X(2).                                    
-           05 SIT-SOCIAL PIC X(1).                                  
-           05 ADRESSE PIC X(10).                                    
-           05 SOLDE PIC 9(10).                                      
-           05 POSIT PIC X(2).                                       
-           05 FILLER PIC X(19).   
+           SELECT FCLIENT ASSIGN TO DDCLIENT
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS NUM-COMPTE
+           FILE STATUS IS FS-CLIENT.
+           SELECT FCLIENT-WK ASSIGN TO FWORK.
+        DATA DIVISION.
+        FILE SECTION.
+        FD FCLIENT.
+           COPY CLIENT.
+        SD FCLIENT-WK.
+        01 CLIENT-WK.
+           05 NUM-COMPTE-WK PIC X(3).
+           05 CODE-REGION-WK PIC 9(2).
+           05 NAT-COMPTE-WK PIC 9(2).
+           05 NOM-CLIENT-WK PIC X(10).
+           05 PRENOM-CLIENT-WK PIC X(10).
+           05 DATE-NAIS-WK PIC 9(8).
+           05 SEXE-WK PIC X(1).
+           05 ACTI-PRO-WK PIC X(2).
+           05 SIT-SOCIAL-WK PIC X(1).
+           05 ADRESSE-WK PIC X(10).
+           05 SOLDE-WK PIC 9(10).
+           05 POSIT-WK PIC X(2).
+           05 FILLER PIC X(19).
         WORKING-STORAGE SECTION.                                   
         01 WS-CLIENT.                                              
            05 WS-NUM-COMPTE PIC X(3).                              
@@ -43,9 +46,11 @@
            05 WS-SOLDE PIC 9(10).                                  
            05 WS-POSIT PIC X(2).                                   
            05 FILLER PIC X(19).                                    
-        01 FS-CLIENT PIC X(2).                                     
-        01 WS-END-OF-FILE PIC X(1).                                
-        01 WS-COMPTEUR PIC 9(1). 
+        01 FS-CLIENT PIC X(2).
+        01 WS-END-OF-FILE PIC X(1).
+        01 WS-COMPTEUR PIC 9(4).
+        01 WS-NB-DEMANDE PIC 9(4).
+        01 WS-POSIT-DEMANDE PIC X(2).
         PROCEDURE DIVISION.                                           
            PERFORM FONCTION-DEBUT-PROGRAMME.                          
            PERFORM FONCTION-PROGRAMME.                                
@@ -59,22 +64,47 @@
               DISPLAY ' FILE CLIENT NOT OPEN : ' FS-CLIENT            
               PERFORM FONCTION-FIN-PROGRAMME                          
            END-IF.                                                    
-        FONCTION-PROGRAMME.                                           
-           PERFORM FONCTION-AFFICHER-CLIENT. 
-        FONCTION-AFFICHER-CLIENT.                                 
-           PERFORM FONCTION-READ-CLIENT                           
-           MOVE 0 TO WS-COMPTEUR                                  
-           PERFORM UNTIL WS-COMPTEUR = 5                          
-               IF WS-POSIT = 'DB'                                 
-                  DISPLAY WS-CLIENT                               
-                  ADD 1 TO WS-COMPTEUR                            
-               END-IF                                             
-               PERFORM FONCTION-READ-CLIENT                       
-           END-PERFORM.                                           
-        FONCTION-READ-CLIENT.                                     
-           READ FCLIENT INTO WS-CLIENT                            
-           AT END MOVE 'Y' TO WS-END-OF-FILE                      
-           END-READ.                                              
-        FONCTION-FIN-PROGRAMME.                                   
-           CLOSE FCLIENT.                                         
-           STOP RUN.                                                                                                                                                                                                                                 
\ No newline at end of file
+        FONCTION-PROGRAMME.
+           PERFORM FONCTION-ACCEPT-PARAMETRES
+           PERFORM FONCTION-AFFICHER-CLIENT.
+        FONCTION-ACCEPT-PARAMETRES.
+           DISPLAY 'NOMBRE DE CLIENTS A AFFICHER :'
+           ACCEPT WS-NB-DEMANDE
+           DISPLAY 'POSITION RECHERCHEE (DB OU CR) :'
+           ACCEPT WS-POSIT-DEMANDE.
+        FONCTION-AFFICHER-CLIENT.
+           SORT FCLIENT-WK
+                ON DESCENDING KEY SOLDE-WK
+                INPUT PROCEDURE FONCTION-FILTRER-CLIENT
+                OUTPUT PROCEDURE IS FONCTION-SORTIE-CLIENT
+           IF SORT-RETURN > 0 DISPLAY ' SORT FAILED '
+           DISPLAY ' FIN DU TRI '.
+        FONCTION-FILTRER-CLIENT.
+           PERFORM FONCTION-READ-CLIENT
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+               IF WS-POSIT = WS-POSIT-DEMANDE
+                  RELEASE CLIENT-WK FROM WS-CLIENT
+               END-IF
+               PERFORM FONCTION-READ-CLIENT
+           END-PERFORM.
+        FONCTION-SORTIE-CLIENT.
+           MOVE 'N' TO WS-END-OF-FILE
+           MOVE 0 TO WS-COMPTEUR
+           PERFORM FONCTION-READ-CLIENT-WK
+           PERFORM UNTIL WS-COMPTEUR = WS-NB-DEMANDE
+                       OR WS-END-OF-FILE = 'Y'
+               DISPLAY WS-CLIENT
+               ADD 1 TO WS-COMPTEUR
+               PERFORM FONCTION-READ-CLIENT-WK
+           END-PERFORM.
+        FONCTION-READ-CLIENT.
+           READ FCLIENT INTO WS-CLIENT
+           AT END MOVE 'Y' TO WS-END-OF-FILE
+           END-READ.
+        FONCTION-READ-CLIENT-WK.
+           RETURN FCLIENT-WK INTO WS-CLIENT
+              AT END MOVE 'Y' TO WS-END-OF-FILE
+           END-RETURN.
+        FONCTION-FIN-PROGRAMME.
+           CLOSE FCLIENT.
+           STOP RUN.                                                                                                                                                                                                                                 
\ No newline at end of file
