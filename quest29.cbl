@@ -0,0 +1,108 @@
+      **************************************************************
+      *PROGRAMME DE CONSOLIDATION DE FIN DE JOURNEE. IL LIT LE      *
+      *JOURNAL DES TOTAUX DE CONTROLE (FCTLLOG) ALIMENTE PAR CHAQUE *
+      *JOB BATCH (QUEST10, QUEST14, QUEST15, QUEST16, QUEST19,      *
+      *QUEST20, QUEST21) ET EDITE UN ETAT RECAPITULATIF UNIQUE POUR *
+      *L'EXPLOITATION.                                              *
+      **************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. QUEST29.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT FCTLLOG ASSIGN TO DDCTLLOG
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-CTLLOG.
+           SELECT FPRINT1 ASSIGN TO DDPRINT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-PRINT1.
+        DATA DIVISION.
+        FILE SECTION.
+        FD FCTLLOG.
+           COPY CTLLOG.
+        FD FPRINT1.
+        01 REC-PRT1.
+           05 ENR-PRT1 PIC X(80).
+        WORKING-STORAGE SECTION.
+        01 WS-VAR-IMPRE.
+           05 WS-ETOILE PIC X(80) VALUE ALL '*'.
+           05 WS-TITRE-CONSOL PIC X(48)
+              VALUE ' RECAPITULATIF DES TOTAUX DE CONTROLE BATCH '.
+        01 WS-LIGNE-DETAIL.
+           05 FILLER PIC X(1) VALUE '*'.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 WS-PRT-JOB PIC X(8).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 WS-PRT-LIBELLE PIC X(30).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 WS-PRT-COMPTEUR PIC ZZZZZZ9.
+           05 FILLER PIC X(20) VALUE SPACES.
+        01 WS-LIGNE-TOTAL.
+           05 FILLER PIC X(28) VALUE ' TOTAL GENERAL DES JOBS : '.
+           05 WS-PRT-NB-JOBS PIC ZZZZ9.
+           05 FILLER PIC X(47) VALUE SPACES.
+        01 FS-CTLLOG PIC X(2).
+        01 FS-PRINT1 PIC X(2).
+        01 WS-END-OF-FILE PIC X(1).
+        01 WS-CPT-JOBS PIC 9(5) VALUE 0.
+        PROCEDURE DIVISION.
+           PERFORM FONCTION-DEBUT-PROGRAMME.
+           PERFORM FONCTION-PROGRAMME.
+           PERFORM FONCTION-FIN-PROGRAMME.
+        FONCTION-DEBUT-PROGRAMME.
+           DISPLAY 'DEBUT DU PROGRAMME'.
+           OPEN INPUT FCTLLOG.
+           IF FS-CTLLOG = '00'
+              DISPLAY ' FILE CTLLOG OPEN SUCCES : ' FS-CTLLOG
+           ELSE
+              DISPLAY ' FILE CTLLOG NOT OPEN : ' FS-CTLLOG
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+           OPEN OUTPUT FPRINT1.
+           IF FS-PRINT1 = '00'
+              DISPLAY ' FILE PRINT OPEN SUCCES : ' FS-PRINT1
+           ELSE
+              DISPLAY ' FILE PRINT NOT OPEN : ' FS-PRINT1
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+        FONCTION-PROGRAMME.
+           MOVE WS-ETOILE TO REC-PRT1
+           WRITE REC-PRT1
+           MOVE WS-TITRE-CONSOL TO REC-PRT1
+           WRITE REC-PRT1
+           MOVE WS-ETOILE TO REC-PRT1
+           WRITE REC-PRT1
+           PERFORM FONCTION-READ-CTLLOG
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+              ADD 1 TO WS-CPT-JOBS
+              PERFORM FONCTION-IMPRIMER-LIGNE
+              PERFORM FONCTION-READ-CTLLOG
+           END-PERFORM
+           PERFORM FONCTION-PRINT-TOTAL.
+        FONCTION-IMPRIMER-LIGNE.
+           MOVE CTLLOG-JOB TO WS-PRT-JOB
+           MOVE CTLLOG-LIBELLE TO WS-PRT-LIBELLE
+           MOVE CTLLOG-COMPTEUR TO WS-PRT-COMPTEUR
+           MOVE WS-LIGNE-DETAIL TO REC-PRT1
+           WRITE REC-PRT1
+           DISPLAY ' ' CTLLOG-JOB ' - ' CTLLOG-LIBELLE ' : '
+                   CTLLOG-COMPTEUR.
+        FONCTION-PRINT-TOTAL.
+           MOVE WS-CPT-JOBS TO WS-PRT-NB-JOBS
+           MOVE WS-ETOILE TO REC-PRT1
+           WRITE REC-PRT1 AFTER ADVANCING 2 LINES
+           MOVE WS-LIGNE-TOTAL TO REC-PRT1
+           WRITE REC-PRT1
+           MOVE WS-ETOILE TO REC-PRT1
+           WRITE REC-PRT1
+           DISPLAY ' NOMBRE DE LIGNES DE CONTROLE LUES : ' WS-CPT-JOBS.
+        FONCTION-READ-CTLLOG.
+           READ FCTLLOG
+              AT END MOVE 'Y' TO WS-END-OF-FILE
+           END-READ.
+        FONCTION-FIN-PROGRAMME.
+           CLOSE FCTLLOG.
+           CLOSE FPRINT1.
+           STOP RUN.
