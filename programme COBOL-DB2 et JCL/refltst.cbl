@@ -1,160 +1,286 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. REFLTST.
-       ENVIRONMENT DIVISION.
-      *================================================================
-      *-=-=-=-=-=-=-=-=-=-=-=-=
-       CONFIGURATION SECTION.
-      *-=-=-=-=-=-=-=-=-=-=-=-=
-       SOURCE-COMPUTER. IBM-370.
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-      *================================================================
-       DATA DIVISION.
-      *================================================================
-      *-=-=-=-=-=-=-=-=-=-=-=-=-=
-       WORKING-STORAGE SECTION.
-      *-=-=-=-=-=-=-=-=-=-=-=-=-=
-       01  WS-TEST PIC X(6).
-       01  FILLER PIC X(30) VALUE '*** DEBUT WORKING REFPEMP ***'.
-       01  C-SUBPGM PIC X(08) VALUE 'REFLEMP'.
-      *-=-=-=-=-=-=-=-=-=
-          COPY YFCIFAL.
-          COPY YEMLENT.
-          COPY YFCIFRE.
-          COPY YEMLSOR.
-       LINKAGE SECTION.
-      *-=-=-=-=-=-=-=-=-=
-      *===============================================================
-       PROCEDURE DIVISION.
-      *===============================================================
-      *    TRAITEMENT G N RAL
-      *===============================================================
-      *     1) INITIALISATION
-      *     2) TRAITEMENT DE LA FONCTION
-      *     3) FIN DE PROGRAMME
-      *===============================================================
-      *===============================================================
-           MOVE 'TEST08' TO WS-TEST
-           PERFORM FONCTION-TRAITEMENT
-           PERFORM FONCTION-FIN.
-       FONCTION-TRAITEMENT.
-           EVALUATE WS-TEST
-              WHEN 'TEST01'
-                  PERFORM FONCTION-TEST01
-              WHEN 'TEST02'
-                  PERFORM FONCTION-TEST02
-              WHEN 'TEST03'
-                  PERFORM FONCTION-TEST03
-              WHEN 'TEST04'
-                  PERFORM FONCTION-TEST04
-              WHEN 'TEST05'
-                  PERFORM FONCTION-TEST05
-              WHEN 'TEST06'
-                  PERFORM FONCTION-TEST06
-              WHEN 'TEST07'
-                  PERFORM FONCTION-TEST07
-              WHEN 'TEST08'
-                  PERFORM FONCTION-TEST08
-              WHEN OTHER
-                  DISPLAY ' TEST NON RECONNU '
-           END-EVALUATE
-           .
-       FONCTION-TEST01.
-           DISPLAY ' TEST-01 '
-           DISPLAY ' JE TESTE AVEC UN CODE FONCTION INCORRECT '
-           MOVE 'L1478'         TO FCIFAL-SCEDMD-FCT
-           SET FCIFAL-TYPACN-UNQ TO TRUE
-           PERFORM FONCTION-CORP-TEST
-           .
-       FONCTION-TEST02.
-           DISPLAY ' TEST-02 '
-           DISPLAY ' JE TESTE SANS ARGUMENT '
-           MOVE 'L0001'         TO FCIFAL-SCEDMD-FCT
-           SET FCIFAL-TYPACN-UNQ TO TRUE
-           PERFORM FONCTION-CORP-TEST
-           .
-       FONCTION-TEST03.
-           DISPLAY ' TEST-03 '
-           DISPLAY ' JE TESTE LA CREATION D EMPLOYE SANS ARGUMENT '
-           MOVE 'I0001'         TO FCIFAL-SCEDMD-FCT
-           SET FCIFAL-TYPACN-ISR TO TRUE
-           PERFORM FONCTION-CORP-TEST
-           .
-       FONCTION-TEST04.
-           DISPLAY ' TEST-04 '
-           DISPLAY ' JE TESTE LA CREATION D EMPLOYE AVEC 1 ARGUMENT '
-           DISPLAY ' OBLIGATOIRE ABSENT '
-           MOVE 'I0001'         TO FCIFAL-SCEDMD-FCT
-           SET FCIFAL-TYPACN-ISR TO TRUE
-           MOVE 'BOREL'         TO EMLENT-NAME
-           MOVE 'FRANCK'        TO EMLENT-NAM2
-           MOVE 95200           TO EMLENT-DEPARTMENT
-           MOVE 35000           TO EMLENT-SALARY
-           MOVE 'MANA'          TO EMLENT-DESIGNATION
-           PERFORM FONCTION-CORP-TEST
-           .
-       FONCTION-TEST05.
-           DISPLAY ' TEST-05 '
-           DISPLAY ' JE TESTE LA MODIF D EMPLOYE AVEC 1 ARGUMENT '
-           DISPLAY ' OBLIGATOIRE ABSENT '
-           MOVE 'M0001'         TO FCIFAL-SCEDMD-FCT
-           SET FCIFAL-TYPACN-LECMAJ TO TRUE
-           SET FCIFAL-TYPACN-MOD TO TRUE
-           MOVE 'BOREL'         TO EMLENT-NAME
-           MOVE 'FRANCK'        TO EMLENT-NAM2
-           MOVE 95200           TO EMLENT-DEPARTMENT
-           MOVE 35000           TO EMLENT-SALARY
-           MOVE 'MANA'          TO EMLENT-DESIGNATION
-           PERFORM FONCTION-CORP-TEST
-           .
-       FONCTION-TEST06.
-           DISPLAY ' TEST-06 '
-           DISPLAY ' JE TESTE OBTENIR UN EMPLOYE AVEC SON ID '
-           MOVE 'L0001'         TO FCIFAL-SCEDMD-FCT
-           SET FCIFAL-TYPACN-UNQ TO TRUE
-           MOVE 002           TO EMLENT-EMPID
-           PERFORM FONCTION-CORP-TEST
-           .
-       FONCTION-TEST07.
-           DISPLAY ' TEST-07 '
-           DISPLAY ' JE TESTE LA CREATION D EMPLOYE '
-           MOVE 'I0001'         TO FCIFAL-SCEDMD-FCT
-           SET FCIFAL-TYPACN-ISR TO TRUE
-           MOVE 024             TO EMLENT-EMPID
-           MOVE 'BOREL'         TO EMLENT-NAME
-           MOVE 'FRANCK'        TO EMLENT-NAM2
-           MOVE 95200           TO EMLENT-DEPARTMENT
-           MOVE 35000           TO EMLENT-SALARY
-           MOVE 'MANA'          TO EMLENT-DESIGNATION
-           PERFORM FONCTION-CORP-TEST
-           .
-       FONCTION-TEST08.
-           DISPLAY ' TEST-08 '
-           DISPLAY ' JE TESTE LA MODIF D EMPLOYE '
-           MOVE 'M0001'         TO FCIFAL-SCEDMD-FCT
-           SET FCIFAL-TYPACN-LECMAJ TO TRUE
-           SET FCIFAL-TYPACN-MOD TO TRUE
-           MOVE 008             TO EMLENT-EMPID
-           MOVE 'BOREL'         TO EMLENT-NAME
-           MOVE 'FRANCK'        TO EMLENT-NAM2
-           MOVE 95200           TO EMLENT-DEPARTMENT
-           MOVE 35000           TO EMLENT-SALARY
-           MOVE 'MANA'          TO EMLENT-DESIGNATION
-           PERFORM FONCTION-CORP-TEST
-           .
-       FONCTION-CORP-TEST.
-           INITIALIZE YFCIFRE YEMLSOR
-           DISPLAY ' PGM DE TEST <REFLTST> '
-           DISPLAY ' D BUT APPEL ==> ' C-SUBPGM
-           CALL C-SUBPGM USING YFCIFAL
-                               YFCIFRE
-                               YEMLENT
-                               YEMLSOR.
-           DISPLAY ' FIN APPEL ==> ' C-SUBPGM
-           DISPLAY ' ME REVOIL  LE PGM DE TEST <REFLTST> '
-           DISPLAY ' CI-DESSOUS LA SORTIE DE ' C-SUBPGM
-           DISPLAY ' YFCIFRE < ' YFCIFRE ' > '
-           DISPLAY ' YEMLSOR < ' YEMLSOR(1:62) ' > '
-           .
-       FONCTION-FIN.
-           GOBACK
-           .
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REFLTST.
+       ENVIRONMENT DIVISION.
+      *================================================================
+      *-=-=-=-=-=-=-=-=-=-=-=-=
+       CONFIGURATION SECTION.
+      *-=-=-=-=-=-=-=-=-=-=-=-=
+       SOURCE-COMPUTER. IBM-370.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+      *================================================================
+       DATA DIVISION.
+      *================================================================
+      *-=-=-=-=-=-=-=-=-=-=-=-=-=
+       WORKING-STORAGE SECTION.
+      *-=-=-=-=-=-=-=-=-=-=-=-=-=
+       01  WS-TEST PIC X(6) VALUE 'TOUS'.
+       01  FILLER PIC X(30) VALUE '*** DEBUT WORKING REFPEMP ***'.
+       01  C-SUBPGM PIC X(08) VALUE 'REFLEMP'.
+      *-- Pilotage du mode "toutes les tests en une seule execution"
+       01  WS-NB-TEST PIC 9(2) VALUE 08.
+       01  WS-IND-TEST PIC 9(2) VALUE 0.
+      *-- Codes retour attendus et bilan par test (renseignes par
+      *-- chaque FONCTION-TESTnn, verifies dans FONCTION-CORP-TEST)
+       01  WS-ATTENDU-CODRETPMR PIC X(4).
+       01  WS-ATTENDU-CODRETSCD PIC 9(4).
+      *-- Valeur attendue de EMLSOR-L0001-EMPID, verifiee uniquement
+      *-- quand WS-VERIF-EMPID vaut 'Y' (seul TEST06 - lecture par ID -
+      *-- produit une valeur exploitable dans YEMLSOR)
+       01  WS-VERIF-EMPID PIC X(1) VALUE 'N'.
+       01  WS-ATTENDU-EMPID PIC 9(9).
+       01  WS-BILAN-TAB.
+           05 WS-BILAN-LIGNE OCCURS 8 TIMES.
+              10 WS-BILAN-NOM     PIC X(6).
+              10 WS-BILAN-STATUT  PIC X(4) VALUE SPACES.
+      *-=-=-=-=-=-=-=-=-=
+          COPY YFCIFAL.
+          COPY YEMLENT.
+          COPY YFCIFRE.
+          COPY YEMLSOR.
+       LINKAGE SECTION.
+      *-=-=-=-=-=-=-=-=-=
+      *===============================================================
+       PROCEDURE DIVISION.
+      *===============================================================
+      *    TRAITEMENT G N RAL
+      *===============================================================
+      *     1) INITIALISATION
+      *     2) TRAITEMENT DE LA FONCTION
+      *     3) FIN DE PROGRAMME
+      *===============================================================
+      *===============================================================
+           PERFORM FONCTION-TRAITEMENT
+           PERFORM FONCTION-FIN.
+       FONCTION-TRAITEMENT.
+           EVALUATE WS-TEST
+              WHEN 'TOUS'
+                  PERFORM FONCTION-TRAITEMENT-TOUS
+              WHEN 'TEST01'
+                  PERFORM FONCTION-TEST01
+              WHEN 'TEST02'
+                  PERFORM FONCTION-TEST02
+              WHEN 'TEST03'
+                  PERFORM FONCTION-TEST03
+              WHEN 'TEST04'
+                  PERFORM FONCTION-TEST04
+              WHEN 'TEST05'
+                  PERFORM FONCTION-TEST05
+              WHEN 'TEST06'
+                  PERFORM FONCTION-TEST06
+              WHEN 'TEST07'
+                  PERFORM FONCTION-TEST07
+              WHEN 'TEST08'
+                  PERFORM FONCTION-TEST08
+              WHEN OTHER
+                  DISPLAY ' TEST NON RECONNU '
+           END-EVALUATE
+           .
+      *-----------------------------------------------------------------
+      *    Mode pilote : enchaine les huit tests en une seule execution
+      *    et affiche un bilan PASS/FAIL en fin de programme
+      *-----------------------------------------------------------------
+       FONCTION-TRAITEMENT-TOUS.
+           PERFORM FONCTION-TEST01
+           PERFORM FONCTION-TEST02
+           PERFORM FONCTION-TEST03
+           PERFORM FONCTION-TEST04
+           PERFORM FONCTION-TEST05
+           PERFORM FONCTION-TEST06
+           PERFORM FONCTION-TEST07
+           PERFORM FONCTION-TEST08
+           PERFORM FONCTION-AFFICHER-BILAN
+           .
+       FONCTION-TEST01.
+           MOVE 01 TO WS-IND-TEST
+           MOVE 'N' TO WS-VERIF-EMPID
+           MOVE 'TEST01' TO WS-BILAN-NOM(WS-IND-TEST)
+           INITIALIZE EMLENT-EMPLOYES-ENT
+           DISPLAY ' TEST-01 '
+           DISPLAY ' JE TESTE AVEC UN CODE FONCTION INCORRECT '
+           MOVE 'L1478'         TO FCIFAL-SCEDMD-FCT
+           SET FCIFAL-TYPACN-UNQ TO TRUE
+      *-- Fonction non reconnue par REFLEMP => argument fixe incorrect
+           MOVE '0009'          TO WS-ATTENDU-CODRETPMR
+           MOVE 0001            TO WS-ATTENDU-CODRETSCD
+           PERFORM FONCTION-CORP-TEST
+           .
+       FONCTION-TEST02.
+           MOVE 02 TO WS-IND-TEST
+           MOVE 'N' TO WS-VERIF-EMPID
+           MOVE 'TEST02' TO WS-BILAN-NOM(WS-IND-TEST)
+           INITIALIZE EMLENT-EMPLOYES-ENT
+           DISPLAY ' TEST-02 '
+           DISPLAY ' JE TESTE SANS ARGUMENT '
+           MOVE 'L0001'         TO FCIFAL-SCEDMD-FCT
+           SET FCIFAL-TYPACN-UNQ TO TRUE
+      *-- EMLENT-EMPID absent => argument variable incorrect
+           MOVE '0009'          TO WS-ATTENDU-CODRETPMR
+           MOVE 0002            TO WS-ATTENDU-CODRETSCD
+           PERFORM FONCTION-CORP-TEST
+           .
+       FONCTION-TEST03.
+           MOVE 03 TO WS-IND-TEST
+           MOVE 'N' TO WS-VERIF-EMPID
+           MOVE 'TEST03' TO WS-BILAN-NOM(WS-IND-TEST)
+           INITIALIZE EMLENT-EMPLOYES-ENT
+           DISPLAY ' TEST-03 '
+           DISPLAY ' JE TESTE LA CREATION D EMPLOYE SANS ARGUMENT '
+           MOVE 'I0001'         TO FCIFAL-SCEDMD-FCT
+           SET FCIFAL-TYPACN-ISR TO TRUE
+           MOVE '0009'          TO WS-ATTENDU-CODRETPMR
+           MOVE 0002            TO WS-ATTENDU-CODRETSCD
+           PERFORM FONCTION-CORP-TEST
+           .
+       FONCTION-TEST04.
+           MOVE 04 TO WS-IND-TEST
+           MOVE 'N' TO WS-VERIF-EMPID
+           MOVE 'TEST04' TO WS-BILAN-NOM(WS-IND-TEST)
+           INITIALIZE EMLENT-EMPLOYES-ENT
+           DISPLAY ' TEST-04 '
+           DISPLAY ' JE TESTE LA CREATION D EMPLOYE AVEC 1 ARGUMENT '
+           DISPLAY ' OBLIGATOIRE ABSENT '
+           MOVE 'I0001'         TO FCIFAL-SCEDMD-FCT
+           SET FCIFAL-TYPACN-ISR TO TRUE
+           MOVE 'BOREL'         TO EMLENT-NAME
+           MOVE 'FRANCK'        TO EMLENT-NAM2
+           MOVE 95200           TO EMLENT-DEPARTMENT
+           MOVE 35000           TO EMLENT-SALARY
+           MOVE 'MANA'          TO EMLENT-DESIGNATION
+      *-- EMLENT-EMPID toujours absent => argument variable incorrect
+           MOVE '0009'          TO WS-ATTENDU-CODRETPMR
+           MOVE 0002            TO WS-ATTENDU-CODRETSCD
+           PERFORM FONCTION-CORP-TEST
+           .
+       FONCTION-TEST05.
+           MOVE 05 TO WS-IND-TEST
+           MOVE 'N' TO WS-VERIF-EMPID
+           MOVE 'TEST05' TO WS-BILAN-NOM(WS-IND-TEST)
+           INITIALIZE EMLENT-EMPLOYES-ENT
+           DISPLAY ' TEST-05 '
+           DISPLAY ' JE TESTE LA MODIF D EMPLOYE AVEC 1 ARGUMENT '
+           DISPLAY ' OBLIGATOIRE ABSENT '
+           MOVE 'M0001'         TO FCIFAL-SCEDMD-FCT
+           SET FCIFAL-TYPACN-LECMAJ TO TRUE
+           SET FCIFAL-TYPACN-MOD TO TRUE
+           MOVE 'BOREL'         TO EMLENT-NAME
+           MOVE 'FRANCK'        TO EMLENT-NAM2
+           MOVE 95200           TO EMLENT-DEPARTMENT
+           MOVE 35000           TO EMLENT-SALARY
+           MOVE 'MANA'          TO EMLENT-DESIGNATION
+           MOVE '0009'          TO WS-ATTENDU-CODRETPMR
+           MOVE 0002            TO WS-ATTENDU-CODRETSCD
+           PERFORM FONCTION-CORP-TEST
+           .
+       FONCTION-TEST06.
+           MOVE 06 TO WS-IND-TEST
+           MOVE 'Y' TO WS-VERIF-EMPID
+           MOVE 002 TO WS-ATTENDU-EMPID
+           MOVE 'TEST06' TO WS-BILAN-NOM(WS-IND-TEST)
+           INITIALIZE EMLENT-EMPLOYES-ENT
+           DISPLAY ' TEST-06 '
+           DISPLAY ' JE TESTE OBTENIR UN EMPLOYE AVEC SON ID '
+           MOVE 'L0001'         TO FCIFAL-SCEDMD-FCT
+           SET FCIFAL-TYPACN-UNQ TO TRUE
+           MOVE 002           TO EMLENT-EMPID
+      *-- Lecture normale attendue (REFPEMP ne renseigne pas FCIFRE
+      *-- en cas de succes, le code retour reste donc a l'etat initial)
+           MOVE SPACES          TO WS-ATTENDU-CODRETPMR
+           MOVE 0000            TO WS-ATTENDU-CODRETSCD
+           PERFORM FONCTION-CORP-TEST
+           .
+       FONCTION-TEST07.
+           MOVE 07 TO WS-IND-TEST
+           MOVE 'N' TO WS-VERIF-EMPID
+           MOVE 'TEST07' TO WS-BILAN-NOM(WS-IND-TEST)
+           INITIALIZE EMLENT-EMPLOYES-ENT
+           DISPLAY ' TEST-07 '
+           DISPLAY ' JE TESTE LA CREATION D EMPLOYE '
+           MOVE 'I0001'         TO FCIFAL-SCEDMD-FCT
+           SET FCIFAL-TYPACN-ISR TO TRUE
+           MOVE 024             TO EMLENT-EMPID
+           MOVE 'BOREL'         TO EMLENT-NAME
+           MOVE 'FRANCK'        TO EMLENT-NAM2
+           MOVE 95200           TO EMLENT-DEPARTMENT
+           MOVE 35000           TO EMLENT-SALARY
+           MOVE 'MANA'          TO EMLENT-DESIGNATION
+      *-- Insertion normale attendue
+           MOVE SPACES          TO WS-ATTENDU-CODRETPMR
+           MOVE 0000            TO WS-ATTENDU-CODRETSCD
+           PERFORM FONCTION-CORP-TEST
+           .
+       FONCTION-TEST08.
+           MOVE 08 TO WS-IND-TEST
+           MOVE 'N' TO WS-VERIF-EMPID
+           MOVE 'TEST08' TO WS-BILAN-NOM(WS-IND-TEST)
+           INITIALIZE EMLENT-EMPLOYES-ENT
+           DISPLAY ' TEST-08 '
+           DISPLAY ' JE TESTE LA MODIF D EMPLOYE '
+           MOVE 'M0001'         TO FCIFAL-SCEDMD-FCT
+           SET FCIFAL-TYPACN-LECMAJ TO TRUE
+           SET FCIFAL-TYPACN-MOD TO TRUE
+           MOVE 008             TO EMLENT-EMPID
+           MOVE 'BOREL'         TO EMLENT-NAME
+           MOVE 'FRANCK'        TO EMLENT-NAM2
+           MOVE 95200           TO EMLENT-DEPARTMENT
+           MOVE 35000           TO EMLENT-SALARY
+           MOVE 'MANA'          TO EMLENT-DESIGNATION
+      *-- Modification normale attendue
+           MOVE SPACES          TO WS-ATTENDU-CODRETPMR
+           MOVE 0000            TO WS-ATTENDU-CODRETSCD
+           PERFORM FONCTION-CORP-TEST
+           .
+       FONCTION-CORP-TEST.
+           INITIALIZE YFCIFRE YEMLSOR
+           DISPLAY ' PGM DE TEST <REFLTST> '
+           DISPLAY ' D BUT APPEL ==> ' C-SUBPGM
+           CALL C-SUBPGM USING YFCIFAL
+                               YFCIFRE
+                               YEMLENT
+                               YEMLSOR.
+           DISPLAY ' FIN APPEL ==> ' C-SUBPGM
+           DISPLAY ' ME REVOIL  LE PGM DE TEST <REFLTST> '
+           DISPLAY ' CI-DESSOUS LA SORTIE DE ' C-SUBPGM
+           DISPLAY ' YFCIFRE < ' YFCIFRE ' > '
+           DISPLAY ' YEMLSOR < ' YEMLSOR(1:62) ' > '
+           PERFORM FONCTION-VERIFIER-RESULTAT
+           .
+      *-----------------------------------------------------------------
+      *    Comparaison du code retour reellement obtenu avec le code
+      *    retour attendu, renseigne par chaque FONCTION-TESTnn
+      *-----------------------------------------------------------------
+       FONCTION-VERIFIER-RESULTAT.
+           IF FCIFRE-CODRETPMR = WS-ATTENDU-CODRETPMR
+              AND FCIFRE-CODRETSCD = WS-ATTENDU-CODRETSCD
+              MOVE 'PASS' TO WS-BILAN-STATUT(WS-IND-TEST)
+           ELSE
+              MOVE 'FAIL' TO WS-BILAN-STATUT(WS-IND-TEST)
+              DISPLAY ' ATTENDU < ' WS-ATTENDU-CODRETPMR '-'
+                      WS-ATTENDU-CODRETSCD ' > OBTENU < '
+                      FCIFRE-CODRETPMR '-' FCIFRE-CODRETSCD ' > '
+           END-IF
+           IF WS-VERIF-EMPID = 'Y'
+              AND WS-BILAN-STATUT(WS-IND-TEST) = 'PASS'
+              IF EMLSOR-L0001-EMPID NOT = WS-ATTENDU-EMPID
+                 MOVE 'FAIL' TO WS-BILAN-STATUT(WS-IND-TEST)
+                 DISPLAY ' EMPID ATTENDU < ' WS-ATTENDU-EMPID
+                         ' > OBTENU < ' EMLSOR-L0001-EMPID ' > '
+              END-IF
+           END-IF
+           DISPLAY ' RESULTAT ' WS-BILAN-NOM(WS-IND-TEST) ' : '
+                   WS-BILAN-STATUT(WS-IND-TEST)
+           .
+      *-----------------------------------------------------------------
+      *    Bilan PASS/FAIL de l'ensemble des tests (mode TOUS)
+      *-----------------------------------------------------------------
+       FONCTION-AFFICHER-BILAN.
+           DISPLAY ' =========== BILAN DES TESTS REFLEMP =========== '
+           PERFORM VARYING WS-IND-TEST FROM 1 BY 1
+                   UNTIL WS-IND-TEST > WS-NB-TEST
+              DISPLAY ' ' WS-BILAN-NOM(WS-IND-TEST) ' ..... '
+                      WS-BILAN-STATUT(WS-IND-TEST)
+           END-PERFORM
+           DISPLAY ' ================================================= '
+           .
+       FONCTION-FIN.
+           GOBACK
+           .
