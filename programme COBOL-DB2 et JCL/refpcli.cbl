@@ -0,0 +1,592 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REFPCLI.
+      ******************************************************************
+      *                                                        V(1.00) *
+      *                                                                *
+      * TYPE DE COMPOSANT DE L'ARCHITECTURE:  ACCESSEUR PHYSIQUE       *
+      * CATEGORIE:                            METIER                   *
+      * IDENTIFIANT D'APPEL:                  REFPCLI                  *
+      * DESIGNATION:                          ........................ *
+      * LIBELLE COURT:                        ACCESSEUR CLIENTS        *
+      * RESPONSABLE:                          FCIT                     *
+      * VERSION :                             1.0                      *
+      *                                                                *
+      * ============================================================== *
+      *  Date de creation   : 08/08/26                                 *
+      *                                                                *
+      *  Description du trt : Accesseur physique a la table DB2        *
+      *                       CLIENTS                                  *
+      *                                                                *
+      * ============================================================== *
+      *                                                                *
+      *                   M O D I F I C A T I O N S                    *
+      *                  ---------------------------                   *
+      *                                                                *
+      *  +---------------------------------------------------------+   *
+      *  I  DATE    I        DESIGNATION             I   AUTEUR    I   *
+      *  +---------------------------------------------------------+   *
+      *  I 08/08/26 I        CREATION FICHIER        I   FCIT      I   *
+      *  +---------------------------------------------------------+   *
+      *                                                                *
+      * ============================================================== *
+      *  COPY UTILISES :                                               *
+      *                                                                *
+      * ============================================================== *
+      *  Fonctions disponibles                                         *
+      *                                                                *
+      *    L0001     : Selection ....................................  *
+      *    L0002     : Selection par nom ............................  *
+      *    M0001     : Modification .................................  *
+      *    I0001     : Insertion ....................................  *
+      *    S0001     : Suppression ..................................  *
+      *                                                                *
+      *=================================================================
+      *REMARKS. COPY=(YFCIFRE YFCIFAL YCLPENT YCLPSOR).
+       ENVIRONMENT DIVISION.
+      *=================================================================
+      *-=-=-=-=-=-=-=-=-=-=-=-=
+       CONFIGURATION SECTION.
+      *-=-=-=-=-=-=-=-=-=-=-=-=
+       SOURCE-COMPUTER. IBM-370.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+      *=================================================================
+       DATA DIVISION.
+      *=================================================================
+      *-=-=-=-=-=-=-=-=-=-=-=-=-==-=-=-=-=-=-=-=-=-=-==-=-=-=-=-=-=-=-=-
+       WORKING-STORAGE SECTION.
+      *-=-=-=-=-=-=-=-=-=-=-=-=-==-=-=-=-=-=-=-=-=-=-==-=-=-=-=-=-=-=-=-
+      *-----------------------------------------------------------------
+      *    Liste des modules appeles par le programme
+      *-----------------------------------------------------------------
+       01  C-TabPgm.
+           05  C-NomPgm PIC X(08) VALUE 'REFPCLI'.
+      *-----------------------------------------------------------------
+      *    Declarations pour gestion des erreurs :
+      *-----------------------------------------------------------------
+      *-- Liste des erreurs geres par le programme
+       01  W-Err                         PIC X(08).
+           88 W-Trt-OK                   VALUE '00000000'.
+      *-- Type d'action invalide
+           88 W-Err-TypAcnIvd            VALUE '00038001'.
+      *-- Numero de fonction invalide
+           88 W-Err-FctIvd               VALUE '00038002'.
+      *-- Date ou heure invalide
+           88 W-Err-DatHeuIvd            VALUE '00058003'.
+      *-- Données non trouvees
+           88 W-Err-DonNonTve            VALUE '00068004'.
+      *-- Clé dupliquee
+           88 W-Err-CleDup               VALUE '00078005'.
+      *-- Cle parente inconnue (integrite referentielle)
+           88 W-Err-ClePntIcu            VALUE '00058006'.
+      *-- Pas de modif de cle parente si cle dependante (Integrite ref)
+           88 W-Err-MofIpbClePnt         VALUE '00058007'.
+      *-- Rubrique incompatible avec la structure de la colonne
+           88 W-Err-RubIcmStr            VALUE '00058008'.
+      *-- Interblocage ou depassement de delai (a retenter)
+           88 W-Err-DeadlockTimeout      VALUE '00098009'.
+      *-- Erreur technique acces DB2
+           88 W-Err-DB2                  VALUE '99999999'.
+       01  FILLER REDEFINES W-Err.
+           05 W-CodErr.
+              10 W-CodErrPrm             PIC 9(04).
+              10 W-CodErrScd             PIC 9(04).
+      *-----------------------------------------------------------------
+      * Erreurs SQL
+      *-----------------------------------------------------------------
+       01 SQLErrors                        PIC S9(09) COMP.
+           88 DB2RET-NON-TROUVE            VALUE +100.
+           88 DB2RET-ERR-DATE-TIME         VALUE -180.
+           88 DB2RET-EXISTE-DEJA           VALUE -803.
+           88 DB2RET-ERR-INTEGRITE         VALUE -530.
+           88 DB2RET-ERR-CLE-PRIMAIRE      VALUE -531.
+           88 DB2RET-ERR-STRUCTURE         VALUE -532.
+           88 DB2RET-DEADLOCK-TIMEOUT      VALUE -911 -913.
+      *-- Variable pour le message d'erreur revoyee a l appelant
+       01 CodRet.
+           05 CodRetMsg-Pgm               PIC X(200).
+           05 CodRetPmr-Pgm               PIC 9(4).
+           05 CodRetScd-Pgm               PIC 9(4).
+           05 CodRetNomPgm-Pgm            PIC X(8).
+      *-----------------------------------------------------------------
+      *   Declaration des indicateurs
+      *-----------------------------------------------------------------
+      *   Declaration des variables de travail
+      *-----------------------------------------------------------------
+      *-- Odre SQL execute
+       01  W-OrdSQL                      PIC X(08).
+           88 W-OrdSQL-SELECT            VALUE 'SELECT'.
+           88 W-OrdSQL-OPEN              VALUE 'OPEN'.
+           88 W-OrdSQL-FETCH             VALUE 'FETCH'.
+           88 W-OrdSQL-CLOSE             VALUE 'CLOSE'.
+           88 W-OrdSQL-INSERT            VALUE 'INSERT'.
+           88 W-OrdSQL-UPDATE            VALUE 'UPDATE'.
+           88 W-OrdSQL-DELETE            VALUE 'DELETE'.
+       01 WS-CLIENTS.
+           05 WS-NUMCOMPTE     PIC X(3).
+           05 WS-CODEREGION    PIC S9(9)    COMP.
+           05 WS-NATCOMPTE     PIC S9(9)    COMP.
+           05 WS-NOMCLIENT     PIC X(10).
+           05 WS-PRENOMCLIENT  PIC X(10).
+           05 WS-DATENAIS      PIC S9(9)    COMP.
+           05 WS-SEXE          PIC X(1).
+           05 WS-ACTIPRO       PIC S9(9)    COMP.
+           05 WS-SITSOCIAL     PIC X(1).
+           05 WS-ADRESSE       PIC X(10).
+           05 WS-SOLDE         PIC S9(10)   COMP-3.
+           05 WS-POSIT         PIC X(2).
+           05 WS-EMAILCLIENT   PIC X(9).
+           05 WS-TELCLIENT     PIC X(10).
+      *-- Label du paragraphe traite
+       01  W-Lbl                         PIC X(30).
+      *-- Variable de conversion du code retour DB2
+       01  W-SQLCod                      PIC ZZ9+  BLANK WHEN ZERO.
+      *-- Variables DB2
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *-----------------------------------------------------------------
+      *    Declaration de la table TREFCLI (DECLARE TABLE)
+      *-----------------------------------------------------------------
+           EXEC SQL DECLARE TREFCLI TABLE
+              (NUMCOMPTE     CHAR(3)       NOT NULL,
+              CODEREGION     INT           NOT NULL,
+              NATCOMPTE      INT           NOT NULL,
+              NOMCLIENT      VARCHAR(10)   NOT NULL,
+              PRENOMCLIENT   VARCHAR(10)   NOT NULL,
+              DATENAIS       INT           NOT NULL,
+              SEXE           CHAR(1)       NOT NULL,
+              ACTIPRO        INT           NOT NULL,
+              SITSOCIAL      CHAR(1)       NOT NULL,
+              ADRESSE        VARCHAR(10)   NOT NULL,
+              SOLDE          DECIMAL(10,0) NOT NULL,
+              POSIT          CHAR(2)       NOT NULL,
+              EMAILCLIENT    VARCHAR(9)    NOT NULL,
+              TELCLIENT      VARCHAR(10)   NOT NULL)
+           END-EXEC.
+      *-- Constantes
+       01 C-I0001             PIC X(5)  VALUE 'I0001'.
+       01 C-M0001             PIC X(5)  VALUE 'M0001'.
+       01 C-L0001             PIC X(5)  VALUE 'L0001'.
+       01 C-L1001             PIC X(5)  VALUE 'L1001'.
+       01 C-L0002             PIC X(5)  VALUE 'L0002'.
+       01 C-S0001             PIC X(5)  VALUE 'S0001'.
+       01 C-TRT-FCT-M0001     PIC X(13) VALUE 'TRT-FCT-M0001'.
+       01 C-TRT-FCT-I0001     PIC X(13) VALUE 'TRT-FCT-I0001'.
+       01 C-TRT-FCT-S0001     PIC X(13) VALUE 'TRT-FCT-S0001'.
+       01 C-TRT-FCT-L0001     PIC X(13) VALUE 'TRT-FCT-L0001'.
+       01 C-TRT-FCT-L0002     PIC X(13) VALUE 'TRT-FCT-L0002'.
+       01 C-TRT-FCT-L1001-INI PIC X(17) VALUE 'TRT-FCT-L1001-INI'.
+       01 C-TRT-SQL-L1001-SUI PIC X(17) VALUE 'TRT-SQL-L1001-SUI'.
+       01 C-TRT-SQL-L1001-PCD PIC X(17) VALUE 'TRT-SQL-L1001-PCD'.
+       01 C-TRT-FCT-L1001-FIN PIC X(17) VALUE 'TRT-FCT-L1001-FIN'.
+       01 C-CLIENTS           PIC X(8)  VALUE 'CLIENTS'.
+       01 W-NbrLigTot         PIC S9(4) COMP.
+       01 W-NbrLigNull        PIC S9(4) COMP.
+      *-=-=-=-=-=-=-=-=-=
+       LINKAGE SECTION.
+      *-=-=-=-=-=-=-=-=-=
+      *-- Partie aller/retour fixe de la requete
+          COPY YFCIFAL.
+          COPY YFCIFRE.
+          COPY YCLPENT.
+          COPY YCLPSOR.
+      *-- Description des arguments pour acces la table
+      *-- Description de la table TREFCLI
+      *=================================================================
+       PROCEDURE DIVISION USING YFCIFAL
+                                YFCIFRE
+                                YCLPENT
+                                YCLPSOR.
+      *=================================================================
+      *    Traitement general
+      *=================================================================
+      *    1) Initialisation
+      *    2) Traitement de la fonction
+      *    3) Fin de programme
+      *=================================================================
+           PERFORM Initialisations
+           IF W-Trt-OK
+                PERFORM Trt-Fonctions
+           END-IF
+           PERFORM Sortie
+           GOBACK.
+      *-----------------------------------------------------------------
+       INITIALISATIONS.
+      *-----------------------------------------------------------------
+           DISPLAY ' Accesseur Physique < ' C-NomPgm ' > '
+      *-- Initialisation du code retour DB2
+           MOVE ZEROS   TO SQLCODE
+      *-- Initialisation des codes retour
+           SET W-Trt-OK TO TRUE
+           DISPLAY ' < ' FCIFAL-SCEDMD-FCT ' > '
+      *-- Initialisation du type d'ordre SQL traite
+           EVALUATE TRUE
+               WHEN FCIFAL-TYPACN-UNQ
+                    SET W-ORDSQL-SELECT  TO TRUE
+               WHEN FCIFAL-TYPACN-INI
+                    SET W-ORDSQL-OPEN    TO TRUE
+               WHEN FCIFAL-TYPACN-LECSUI
+                    SET W-ORDSQL-FETCH   TO TRUE
+               WHEN FCIFAL-TYPACN-LECPCD
+                    SET W-ORDSQL-FETCH   TO TRUE
+               WHEN FCIFAL-TYPACN-FINLEC
+                    SET W-ORDSQL-CLOSE   TO TRUE
+               WHEN FCIFAL-TYPACN-ISR
+                    SET W-ORDSQL-INSERT  TO TRUE
+               WHEN FCIFAL-TYPACN-MOD
+                    SET W-ORDSQL-UPDATE  TO TRUE
+               WHEN FCIFAL-TYPACN-SPS
+                    SET W-ORDSQL-DELETE  TO TRUE
+               WHEN OTHER
+                    SET W-ERR-TYPACNIVD  TO TRUE
+           END-EVALUATE
+           MOVE CLPENT-CLIENTS-ENT TO WS-CLIENTS
+           .
+      *----------------------------------------------------------------*
+       TRT-FONCTIONS.
+      *----------------------------------------------------------------*
+      *-- Debranchement vers la fonction demandee
+           EVALUATE FCIFAL-SCEDMD-FCT
+             WHEN 'L0001'
+                  PERFORM TRT-FCT-L0001
+             WHEN 'L0002'
+                  PERFORM TRT-FCT-L0002
+             WHEN 'L1001'
+                  PERFORM TRT-FCT-L1001
+             WHEN 'I0001'
+                  PERFORM TRT-FCT-I0001
+             WHEN 'M0001'
+                  PERFORM TRT-FCT-M0001
+             WHEN 'S0001'
+                  PERFORM TRT-FCT-S0001
+             WHEN OTHER
+                  SET W-ERR-FCTIVD TO TRUE
+           END-EVALUATE.
+
+      *=================================================================
+       SORTIE.
+      *=================================================================
+      *-- Interpretation du code retour SQL pour alimentation des codes
+      *-- Retour du message technique
+           IF SQLCODE NOT = ZERO
+               Perform Trt-Erreur-SQL
+           END-IF
+      *-- Discipline commit/rollback pour les ordres qui modifient
+      *-- TREFCLI (insertion, modification, suppression)
+           IF W-OrdSQL-INSERT OR W-OrdSQL-UPDATE OR W-OrdSQL-DELETE
+               IF SQLCODE = ZERO
+                   EXEC SQL COMMIT END-EXEC
+               ELSE
+                   EXEC SQL ROLLBACK END-EXEC
+               END-IF
+           END-IF
+           IF NOT W-Trt-OK
+               MOVE W-CodErrPrm TO FCIFRE-CodRetPmr
+               MOVE W-CodErrScd TO FCIFRE-CodRetScd
+               MOVE C-NOMPGM    TO FCIFRE-MSGERRMET-PGM
+           ELSE
+               MOVE WS-CLIENTS TO CLPSOR-CLIENTS-SORTIE
+           END-IF
+           DISPLAY ' Fin   < ' C-NomPgm ' > '
+           .
+      *=================================================================
+       TRT-FCT-L0001.
+      *=================================================================
+           MOVE C-TRT-FCT-L0001 TO W-Lbl
+           EXEC SQL
+             SELECT
+               NUMCOMPTE,
+               CODEREGION,
+               NATCOMPTE,
+               NOMCLIENT,
+               PRENOMCLIENT,
+               DATENAIS,
+               SEXE,
+               ACTIPRO,
+               SITSOCIAL,
+               ADRESSE,
+               SOLDE,
+               POSIT,
+               EMAILCLIENT,
+               TELCLIENT
+             INTO
+               :WS-NUMCOMPTE,
+               :WS-CODEREGION,
+               :WS-NATCOMPTE,
+               :WS-NOMCLIENT,
+               :WS-PRENOMCLIENT,
+               :WS-DATENAIS,
+               :WS-SEXE,
+               :WS-ACTIPRO,
+               :WS-SITSOCIAL,
+               :WS-ADRESSE,
+               :WS-SOLDE,
+               :WS-POSIT,
+               :WS-EMAILCLIENT,
+               :WS-TELCLIENT
+             FROM TREFCLI
+             WHERE NUMCOMPTE = :WS-NUMCOMPTE
+           END-EXEC
+           MOVE 1 TO FCIFRE-NBRLIGRET.
+      *=================================================================
+       TRT-FCT-L0002.
+      *=================================================================
+           MOVE C-TRT-FCT-L0002 TO W-Lbl
+           EXEC SQL
+             SELECT
+               NUMCOMPTE,
+               CODEREGION,
+               NATCOMPTE,
+               NOMCLIENT,
+               PRENOMCLIENT,
+               DATENAIS,
+               SEXE,
+               ACTIPRO,
+               SITSOCIAL,
+               ADRESSE,
+               SOLDE,
+               POSIT,
+               EMAILCLIENT,
+               TELCLIENT
+             INTO
+               :WS-NUMCOMPTE,
+               :WS-CODEREGION,
+               :WS-NATCOMPTE,
+               :WS-NOMCLIENT,
+               :WS-PRENOMCLIENT,
+               :WS-DATENAIS,
+               :WS-SEXE,
+               :WS-ACTIPRO,
+               :WS-SITSOCIAL,
+               :WS-ADRESSE,
+               :WS-SOLDE,
+               :WS-POSIT,
+               :WS-EMAILCLIENT,
+               :WS-TELCLIENT
+             FROM TREFCLI
+             WHERE NOMCLIENT = :WS-NOMCLIENT
+               AND PRENOMCLIENT = :WS-PRENOMCLIENT
+           END-EXEC
+           MOVE 1 TO FCIFRE-NBRLIGRET.
+      *=================================================================
+       TRT-FCT-L1001.
+      *=================================================================
+           EXEC SQL
+             DECLARE CR-L1001 CURSOR FOR
+             SELECT
+               NUMCOMPTE,
+               CODEREGION,
+               NATCOMPTE,
+               NOMCLIENT,
+               PRENOMCLIENT,
+               DATENAIS,
+               SEXE,
+               ACTIPRO,
+               SITSOCIAL,
+               ADRESSE,
+               SOLDE,
+               POSIT,
+               EMAILCLIENT,
+               TELCLIENT
+             FROM TREFCLI
+             WHERE (:CLPENT-CRIT-CODEREGION = 0
+                    OR CODEREGION = :CLPENT-CRIT-CODEREGION)
+               AND (:CLPENT-CRIT-NATCOMPTE = 0
+                    OR NATCOMPTE = :CLPENT-CRIT-NATCOMPTE)
+               AND (:CLPENT-CRIT-SOLDEMIN = 0
+                    OR SOLDE >= :CLPENT-CRIT-SOLDEMIN)
+               AND (:CLPENT-CRIT-SOLDEMAX = 0
+                    OR SOLDE <= :CLPENT-CRIT-SOLDEMAX)
+             ORDER BY NUMCOMPTE ASC
+             FOR FETCH ONLY
+           END-EXEC
+           EVALUATE TRUE
+              WHEN FCIFAL-TYPACN-INI
+                   PERFORM TRT-FCT-L1001-INI
+              WHEN FCIFAL-TYPACN-LECSUI
+                   PERFORM TRT-FCT-L1001-SUI
+              WHEN FCIFAL-TYPACN-LECPCD
+                   PERFORM TRT-FCT-L1001-PCD
+              WHEN FCIFAL-TYPACN-FINLEC
+                   PERFORM TRT-FCT-L1001-FIN
+              WHEN OTHER
+                   SET W-ERR-TYPACNIVD   TO TRUE
+           END-EVALUATE.
+
+      *=================================================================
+       TRT-FCT-L1001-INI.
+      *=================================================================
+           MOVE C-TRT-FCT-L1001-INI TO W-Lbl
+           EXEC SQL OPEN CR-L1001 END-EXEC
+           IF SQLCODE = ZERO
+               PERFORM Trt-Fct-L1001-Sui
+           END-IF.
+      *=================================================================
+       TRT-FCT-L1001-SUI.
+      *=================================================================
+           MOVE C-TRT-SQL-L1001-SUI TO W-Lbl
+           EXEC SQL
+             FETCH CR-L1001
+            INTO
+               :WS-NUMCOMPTE,
+               :WS-CODEREGION,
+               :WS-NATCOMPTE,
+               :WS-NOMCLIENT,
+               :WS-PRENOMCLIENT,
+               :WS-DATENAIS,
+               :WS-SEXE,
+               :WS-ACTIPRO,
+               :WS-SITSOCIAL,
+               :WS-ADRESSE,
+               :WS-SOLDE,
+               :WS-POSIT,
+               :WS-EMAILCLIENT,
+               :WS-TELCLIENT
+           END-EXEC
+           ADD 1 TO FCIFRE-NBRLIGRET.
+      *=================================================================
+       TRT-FCT-L1001-PCD.
+      *=================================================================
+      *-- Lecture precedente : la table n'est pas parcourue par un
+      *-- curseur descendant, l'enregistrement precedent est recherche
+      *-- directement a partir de la cle courante (WS-NUMCOMPTE)
+           MOVE C-TRT-SQL-L1001-PCD TO W-Lbl
+           EXEC SQL
+             SELECT
+               NUMCOMPTE,
+               CODEREGION,
+               NATCOMPTE,
+               NOMCLIENT,
+               PRENOMCLIENT,
+               DATENAIS,
+               SEXE,
+               ACTIPRO,
+               SITSOCIAL,
+               ADRESSE,
+               SOLDE,
+               POSIT,
+               EMAILCLIENT,
+               TELCLIENT
+             INTO
+               :WS-NUMCOMPTE,
+               :WS-CODEREGION,
+               :WS-NATCOMPTE,
+               :WS-NOMCLIENT,
+               :WS-PRENOMCLIENT,
+               :WS-DATENAIS,
+               :WS-SEXE,
+               :WS-ACTIPRO,
+               :WS-SITSOCIAL,
+               :WS-ADRESSE,
+               :WS-SOLDE,
+               :WS-POSIT,
+               :WS-EMAILCLIENT,
+               :WS-TELCLIENT
+             FROM TREFCLI
+             WHERE NUMCOMPTE < :WS-NUMCOMPTE
+               AND (:CLPENT-CRIT-CODEREGION = 0
+                    OR CODEREGION = :CLPENT-CRIT-CODEREGION)
+               AND (:CLPENT-CRIT-NATCOMPTE = 0
+                    OR NATCOMPTE = :CLPENT-CRIT-NATCOMPTE)
+               AND (:CLPENT-CRIT-SOLDEMIN = 0
+                    OR SOLDE >= :CLPENT-CRIT-SOLDEMIN)
+               AND (:CLPENT-CRIT-SOLDEMAX = 0
+                    OR SOLDE <= :CLPENT-CRIT-SOLDEMAX)
+             ORDER BY NUMCOMPTE DESC
+             FETCH FIRST 1 ROW ONLY
+           END-EXEC
+           ADD 1 TO FCIFRE-NBRLIGRET.
+      *=================================================================
+       TRT-FCT-L1001-FIN.
+      *=================================================================
+           MOVE C-TRT-FCT-L1001-FIN TO W-Lbl
+           EXEC SQL CLOSE CR-L1001 END-EXEC.
+      *=================================================================
+       TRT-FCT-I0001.
+      *=================================================================
+           MOVE C-TRT-FCT-I0001 TO W-Lbl
+           EXEC SQL
+             INSERT INTO TREFCLI
+               (NUMCOMPTE,
+               CODEREGION,
+               NATCOMPTE,
+               NOMCLIENT,
+               PRENOMCLIENT,
+               DATENAIS,
+               SEXE,
+               ACTIPRO,
+               SITSOCIAL,
+               ADRESSE,
+               SOLDE,
+               POSIT,
+               EMAILCLIENT,
+               TELCLIENT)
+             VALUES
+               (:WS-NUMCOMPTE,
+               :WS-CODEREGION,
+               :WS-NATCOMPTE,
+               :WS-NOMCLIENT,
+               :WS-PRENOMCLIENT,
+               :WS-DATENAIS,
+               :WS-SEXE,
+               :WS-ACTIPRO,
+               :WS-SITSOCIAL,
+               :WS-ADRESSE,
+               :WS-SOLDE,
+               :WS-POSIT,
+               :WS-EMAILCLIENT,
+               :WS-TELCLIENT)
+           END-EXEC.
+      *=================================================================
+       TRT-FCT-M0001.
+      *=================================================================
+           MOVE C-TRT-FCT-M0001 TO W-Lbl
+           EXEC SQL
+             UPDATE TREFCLI
+               SET CODEREGION = :WS-CODEREGION,
+                   NATCOMPTE = :WS-NATCOMPTE,
+                   NOMCLIENT = :WS-NOMCLIENT,
+                   PRENOMCLIENT = :WS-PRENOMCLIENT,
+                   DATENAIS = :WS-DATENAIS,
+                   SEXE = :WS-SEXE,
+                   ACTIPRO = :WS-ACTIPRO,
+                   SITSOCIAL = :WS-SITSOCIAL,
+                   ADRESSE = :WS-ADRESSE,
+                   SOLDE = :WS-SOLDE,
+                   POSIT = :WS-POSIT,
+                   EMAILCLIENT = :WS-EMAILCLIENT,
+                   TELCLIENT = :WS-TELCLIENT
+             WHERE NUMCOMPTE = :WS-NUMCOMPTE
+           END-EXEC
+           MOVE 1 TO FCIFRE-NBRLIGRET.
+      *=================================================================
+       TRT-FCT-S0001.
+      *=================================================================
+           MOVE C-TRT-FCT-S0001 TO W-Lbl
+           EXEC SQL
+             DELETE FROM TREFCLI
+             WHERE NUMCOMPTE = :WS-NUMCOMPTE
+           END-EXEC
+           MOVE 1 TO FCIFRE-NBRLIGRET.
+      *=================================================================
+       TRT-ERREUR-SQL.
+      *=================================================================
+           MOVE SQLCODE TO SQLErrors
+           EVALUATE TRUE
+              WHEN DB2RET-NON-TROUVE
+                    SET W-Err-DonNonTve    TO TRUE
+              WHEN DB2RET-ERR-DATE-TIME
+                    SET W-Err-DatHeuIvd    TO TRUE
+              WHEN DB2RET-EXISTE-DEJA
+                    SET W-Err-CleDup       TO TRUE
+              WHEN DB2RET-ERR-INTEGRITE
+                   SET W-Err-ClePntIcu     TO TRUE
+              WHEN DB2RET-ERR-CLE-PRIMAIRE
+                    SET W-Err-MofIpbClePnt TO TRUE
+              WHEN DB2RET-ERR-STRUCTURE
+                    SET W-Err-RubIcmStr    TO TRUE
+              WHEN DB2RET-DEADLOCK-TIMEOUT
+                    SET W-Err-DeadlockTimeout TO TRUE
+              WHEN OTHER
+                    SET W-Err-DB2          TO TRUE
+           END-EVALUATE.
