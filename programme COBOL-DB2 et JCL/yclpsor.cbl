@@ -0,0 +1,28 @@
+      ******************************************************************
+      * NOM DU COPY  : YCLPSOR                                 V(1.00) *
+      * PROJET       :                                                 *
+      * OBJET DECRIT : DEFINITION DE LA PARTIE VARIABLE EN SORTIE      *
+      *                                                                *
+      * LONGUEUR     : 102 OCTETS                                      *
+      ******************************************************************
+
+       01  YCLPSOR.
+
+      *================================================================*
+      * PARTIE VARIABLE SORTIE                   -----DEB=001/LON=102 *
+      *================================================================*
+          05 CLPSOR-CLIENTS-SORTIE.
+             10  CLPSOR-NUMCOMPTE       PIC X(3).
+             10  CLPSOR-CODEREGION      PIC 9(9).
+             10  CLPSOR-NATCOMPTE       PIC 9(9).
+             10  CLPSOR-NOMCLIENT       PIC X(10).
+             10  CLPSOR-PRENOMCLIENT    PIC X(10).
+             10  CLPSOR-DATENAIS        PIC 9(9).
+             10  CLPSOR-SEXE            PIC X(1).
+             10  CLPSOR-ACTIPRO         PIC 9(9).
+             10  CLPSOR-SITSOCIAL       PIC X(1).
+             10  CLPSOR-ADRESSE         PIC X(10).
+             10  CLPSOR-SOLDE           PIC 9(10).
+             10  CLPSOR-POSIT           PIC X(2).
+             10  CLPSOR-EMAILCLIENT     PIC X(9).
+             10  CLPSOR-TELCLIENT       PIC X(10).
