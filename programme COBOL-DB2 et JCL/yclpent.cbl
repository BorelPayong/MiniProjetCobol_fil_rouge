@@ -0,0 +1,34 @@
+      ******************************************************************
+      * NOM DU COPY  : YCLPENT                                 V(1.00) *
+      * PROJET       :                                                 *
+      * OBJET DECRIT : DEFINITION DE LA PARTIE VARIABLE EN ENTREE      *
+      *                                                                *
+      * LONGUEUR     : 102 OCTETS                                      *
+      ******************************************************************
+
+       01  YCLPENT.
+
+      *================================================================*
+      * PARTIE VARIABLE ENTREE                   -----DEB=001/LON=102 *
+      *================================================================*
+          05 CLPENT-CLIENTS-ENT.
+             10  CLPENT-NUMCOMPTE       PIC X(3).
+             10  CLPENT-CODEREGION      PIC S9(9)    COMP.
+             10  CLPENT-NATCOMPTE       PIC S9(9)    COMP.
+             10  CLPENT-NOMCLIENT       PIC X(10).
+             10  CLPENT-PRENOMCLIENT    PIC X(10).
+             10  CLPENT-DATENAIS        PIC S9(9)    COMP.
+             10  CLPENT-SEXE            PIC X(1).
+             10  CLPENT-ACTIPRO         PIC S9(9)    COMP.
+             10  CLPENT-SITSOCIAL       PIC X(1).
+             10  CLPENT-ADRESSE         PIC X(10).
+             10  CLPENT-SOLDE           PIC S9(10)   COMP-3.
+             10  CLPENT-POSIT           PIC X(2).
+             10  CLPENT-EMAILCLIENT     PIC X(9).
+             10  CLPENT-TELCLIENT       PIC X(10).
+      *-- Criteres de recherche facultatifs pour la fonction L1001
+      *-- (valeur ZERO = pas de filtre sur ce critere)
+             10  CLPENT-CRIT-CODEREGION PIC S9(9)    COMP.
+             10  CLPENT-CRIT-NATCOMPTE  PIC S9(9)    COMP.
+             10  CLPENT-CRIT-SOLDEMIN   PIC S9(10)   COMP-3.
+             10  CLPENT-CRIT-SOLDEMAX   PIC S9(10)   COMP-3.
