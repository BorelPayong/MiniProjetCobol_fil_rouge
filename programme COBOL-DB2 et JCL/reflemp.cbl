@@ -63,12 +63,16 @@
            EVALUATE FCIFAL-SCEDMD-FCT
               WHEN 'L0001'
                  PERFORM TRT-L0001
+              WHEN 'L0002'
+                 PERFORM TRT-L0002
               WHEN 'L1001'
                  PERFORM TRT-L1001
               WHEN 'I0001'
                  PERFORM TRT-I0001
               WHEN 'M0001'
                  PERFORM TRT-M0001
+              WHEN 'S0001'
+                 PERFORM TRT-S0001
               WHEN OTHER
                  SET W-ERR-ARGFIXINC TO TRUE
            END-EVALUATE
@@ -82,9 +86,38 @@
            IF W-TRT-OK
               MOVE EMLENT-EMPID  TO EMPENT-EMPID
               PERFORM FONCTION-APPEL-PHY
+              IF W-TRT-OK
+                 MOVE EMPSOR-EMPLOYES-SORTIE TO EMLSOR-L0001
+              END-IF
            END-IF
            .
-    
+       TRT-L0002.
+           IF EMLENT-NAME = ZERO OR EMLENT-NAM2 = ZERO
+              SET W-ERR-ARGVARINC TO TRUE
+              PERFORM FONCTION-AFF-ERR
+           END-IF
+           IF W-TRT-OK
+              MOVE EMLENT-NAME  TO EMPENT-NAME
+              MOVE EMLENT-NAM2  TO EMPENT-NAM2
+              PERFORM FONCTION-APPEL-PHY
+              IF W-TRT-OK
+                 MOVE EMPSOR-EMPLOYES-SORTIE TO EMLSOR-L0001
+              END-IF
+           END-IF
+           .
+       TRT-L1001.
+           IF W-TRT-OK
+              MOVE EMLENT-EMPID           TO EMPENT-EMPID
+              MOVE EMLENT-CRIT-DEPARTMENT TO EMPENT-CRIT-DEPARTMENT
+              MOVE EMLENT-CRIT-SALMIN     TO EMPENT-CRIT-SALMIN
+              MOVE EMLENT-CRIT-SALMAX     TO EMPENT-CRIT-SALMAX
+              PERFORM FONCTION-APPEL-PHY
+              IF W-TRT-OK
+                 MOVE EMPSOR-EMPLOYES-SORTIE TO EMLSOR-L1001-LIGNE(1)
+              END-IF
+           END-IF
+           .
+
        TRT-I0001.
            IF EMLENT-EMPID = ZERO OR EMLENT-NAME = ZERO OR
               EMLENT-NAM2 = ZERO OR EMLENT-DEPARTMENT = ZERO
@@ -111,6 +144,16 @@
               PERFORM FONCTION-APPEL-PHY
            END-IF
            .
+       TRT-S0001.
+           IF EMLENT-EMPID = ZERO
+              SET W-ERR-ARGVARINC TO TRUE
+              PERFORM FONCTION-AFF-ERR
+           END-IF
+           IF W-TRT-OK
+              MOVE EMLENT-EMPID  TO EMPENT-EMPID
+              PERFORM FONCTION-APPEL-PHY
+           END-IF
+           .
        FONCTION-AFF-ERR.
            IF W-ERR-ARGFIXINC OR W-ERR-ARGVARINC
               MOVE W-CODERRPRM TO FCIFRE-CODRETPMR
