@@ -0,0 +1,34 @@
+      ******************************************************************
+      * NOM DU COPY  : YCLLENT                                 V(1.00) *
+      * PROJET       :                                                 *
+      * OBJET DECRIT : DEFINITION DE LA PARTIE VARIABLE EN ENTREE      *
+      *                                                                *
+      * LONGUEUR     : 102 OCTETS                                      *
+      ******************************************************************
+
+       01  YCLLENT.
+
+      *================================================================*
+      * PARTIE VARIABLE ENTREE                   -----DEB=001/LON=102 *
+      *================================================================*
+          05 CLLENT-CLIENTS-ENT.
+             10  CLLENT-NUMCOMPTE       PIC X(3).
+             10  CLLENT-CODEREGION      PIC S9(9)    COMP.
+             10  CLLENT-NATCOMPTE       PIC S9(9)    COMP.
+             10  CLLENT-NOMCLIENT       PIC X(10).
+             10  CLLENT-PRENOMCLIENT    PIC X(10).
+             10  CLLENT-DATENAIS        PIC S9(9)    COMP.
+             10  CLLENT-SEXE            PIC X(1).
+             10  CLLENT-ACTIPRO         PIC S9(9)    COMP.
+             10  CLLENT-SITSOCIAL       PIC X(1).
+             10  CLLENT-ADRESSE         PIC X(10).
+             10  CLLENT-SOLDE           PIC S9(10)   COMP-3.
+             10  CLLENT-POSIT           PIC X(2).
+             10  CLLENT-EMAILCLIENT     PIC X(9).
+             10  CLLENT-TELCLIENT       PIC X(10).
+      *-- Criteres de recherche facultatifs pour la fonction L1001
+      *-- (valeur ZERO = pas de filtre sur ce critere)
+             10  CLLENT-CRIT-CODEREGION PIC S9(9)    COMP.
+             10  CLLENT-CRIT-NATCOMPTE  PIC S9(9)    COMP.
+             10  CLLENT-CRIT-SOLDEMIN   PIC S9(10)   COMP-3.
+             10  CLLENT-CRIT-SOLDEMAX   PIC S9(10)   COMP-3.
