@@ -39,8 +39,10 @@
       *  Fonctions disponibles                                         *
       *                                                                *
       *    L0001     : Selection ....................................  *
+      *    L0002     : Selection par nom ............................  *
       *    M0001     : Modification .................................  *
       *    I0001     : Insertion ....................................  *
+      *    S0001     : Suppression ..................................  *
       *                                                                *
       *=================================================================
       *REMARKS. COPY=(YFCIFRE YFCIFAL YEMPENT YEMPSOR).
@@ -84,6 +86,8 @@
            88 W-Err-MofIpbClePnt         VALUE '00058007'.
       *-- Rubrique incompatible avec la structure de la colonne
            88 W-Err-RubIcmStr            VALUE '00058008'.
+      *-- Interblocage ou depassement de delai (a retenter)
+           88 W-Err-DeadlockTimeout      VALUE '00098009'.
       *-- Erreur technique acces DB2
            88 W-Err-DB2                  VALUE '99999999'.
        01  FILLER REDEFINES W-Err.
@@ -100,6 +104,7 @@
            88 DB2RET-ERR-INTEGRITE         VALUE -530.
            88 DB2RET-ERR-CLE-PRIMAIRE      VALUE -531.
            88 DB2RET-ERR-STRUCTURE         VALUE -532.
+           88 DB2RET-DEADLOCK-TIMEOUT      VALUE -911 -913.
       *-- Variable pour le message d'erreur revoyee a l appelant
        01 CodRet.
            05 CodRetMsg-Pgm               PIC X(200).
@@ -152,11 +157,16 @@
        01 C-L0001             PIC X(5)  VALUE 'L0001'.
        01 C-L1001             PIC X(5)  VALUE 'L1001'.
        01 C-L1002             PIC X(5)  VALUE 'L1002'.
+       01 C-L0002             PIC X(5)  VALUE 'L0002'.
+       01 C-S0001             PIC X(5)  VALUE 'S0001'.
        01 C-TRT-FCT-M0001     PIC X(13) VALUE 'TRT-FCT-M0001'.
        01 C-TRT-FCT-I0001     PIC X(13) VALUE 'TRT-FCT-I0001'.
+       01 C-TRT-FCT-S0001     PIC X(13) VALUE 'TRT-FCT-S0001'.
        01 C-TRT-FCT-L0001     PIC X(13) VALUE 'TRT-FCT-L0001'.
+       01 C-TRT-FCT-L0002     PIC X(13) VALUE 'TRT-FCT-L0002'.
        01 C-TRT-FCT-L1001-INI PIC X(17) VALUE 'TRT-FCT-L1001-INI'.
        01 C-TRT-SQL-L1001-SUI PIC X(17) VALUE 'TRT-SQL-L1001-SUI'.
+       01 C-TRT-SQL-L1001-PCD PIC X(17) VALUE 'TRT-SQL-L1001-PCD'.
        01 C-TRT-FCT-L1001-FIN PIC X(17) VALUE 'TRT-FCT-L1001-FIN'.
        01 C-EMPLOYES          PIC X(8)  VALUE 'EMPLOYES'.
        01 W-NbrLigTot         PIC S9(4) COMP.
@@ -233,12 +243,16 @@
            EVALUATE FCIFAL-SCEDMD-FCT
              WHEN 'L0001'
                   PERFORM TRT-FCT-L0001
+             WHEN 'L0002'
+                  PERFORM TRT-FCT-L0002
              WHEN 'L1001'
                   PERFORM TRT-FCT-L1001
              WHEN 'I0001'
                   PERFORM TRT-FCT-I0001
              WHEN 'M0001'
                   PERFORM TRT-FCT-M0001
+             WHEN 'S0001'
+                  PERFORM TRT-FCT-S0001
              WHEN OTHER
                   SET W-ERR-FCTIVD TO TRUE
            END-EVALUATE.
@@ -252,6 +266,15 @@
            IF SQLCODE NOT = ZERO
                Perform Trt-Erreur-SQL
            END-IF
+      *-- Discipline commit/rollback pour les ordres qui modifient
+      *-- TREFEMP (insertion, modification, suppression)
+           IF W-OrdSQL-INSERT OR W-OrdSQL-UPDATE OR W-OrdSQL-DELETE
+               IF SQLCODE = ZERO
+                   EXEC SQL COMMIT END-EXEC
+               ELSE
+                   EXEC SQL ROLLBACK END-EXEC
+               END-IF
+           END-IF
            DISPLAY ' <Step 05> '
            IF NOT W-Trt-OK
            DISPLAY ' <Step 06> '
@@ -301,6 +324,30 @@
       *    ELSE
       *       MOVE 1 TO W-NbrLigRet
       *    END-IF.
+      *=================================================================
+       TRT-FCT-L0002.
+      *=================================================================
+           MOVE C-TRT-FCT-L0002 TO W-Lbl
+           EXEC SQL
+             SELECT
+               EMPID,
+               EMPNAME,
+               EMPNAM2,
+               DEPARTMENT,
+               SALARY,
+               DESIGNATION
+             INTO
+               :WS-EMPID,
+               :WS-EMPNAME,
+               :WS-EMPNAM2,
+               :WS-DEPARTMENT,
+               :WS-SALARY,
+               :WS-DESIGNATION
+             FROM TREFEMP
+             WHERE EMPNAME = :WS-EMPNAME
+               AND EMPNAM2 = :WS-EMPNAM2
+           END-EXEC
+           MOVE 1 TO FCIFRE-NBRLIGRET.
       *=================================================================
        TRT-FCT-L1001.
       *=================================================================
@@ -314,6 +361,12 @@
                SALARY,
                DESIGNATION
              FROM TREFEMP
+             WHERE (:EMPENT-CRIT-DEPARTMENT = 0
+                    OR DEPARTMENT = :EMPENT-CRIT-DEPARTMENT)
+               AND (:EMPENT-CRIT-SALMIN = 0
+                    OR SALARY >= :EMPENT-CRIT-SALMIN)
+               AND (:EMPENT-CRIT-SALMAX = 0
+                    OR SALARY <= :EMPENT-CRIT-SALMAX)
              ORDER BY EMPID ASC
              FOR FETCH ONLY
            END-EXEC
@@ -322,6 +375,8 @@
                    PERFORM TRT-FCT-L1001-INI
               WHEN FCIFAL-TYPACN-LECSUI
                    PERFORM TRT-FCT-L1001-SUI
+              WHEN FCIFAL-TYPACN-LECPCD
+                   PERFORM TRT-FCT-L1001-PCD
               WHEN FCIFAL-TYPACN-FINLEC
                    PERFORM TRT-FCT-L1001-FIN
               WHEN OTHER
@@ -356,6 +411,40 @@
       *       MOVE 1 TO W-NbrLigRet
       *    END-IF
            ADD 1 TO FCIFRE-NBRLIGRET.
+      *=================================================================
+       TRT-FCT-L1001-PCD.
+      *=================================================================
+      *-- Lecture precedente : la table n'est pas parcourue par un
+      *-- curseur descendant, l'enregistrement precedent est recherche
+      *-- directement a partir de la cle courante (WS-EMPID)
+           MOVE C-TRT-SQL-L1001-PCD TO W-Lbl
+           EXEC SQL
+             SELECT
+               EMPID,
+               EMPNAME,
+               EMPNAM2,
+               DEPARTMENT,
+               SALARY,
+               DESIGNATION
+             INTO
+               :WS-EMPID,
+               :WS-EMPNAME,
+               :WS-EMPNAM2,
+               :WS-DEPARTMENT,
+               :WS-SALARY,
+               :WS-DESIGNATION
+             FROM TREFEMP
+             WHERE EMPID < :WS-EMPID
+               AND (:EMPENT-CRIT-DEPARTMENT = 0
+                    OR DEPARTMENT = :EMPENT-CRIT-DEPARTMENT)
+               AND (:EMPENT-CRIT-SALMIN = 0
+                    OR SALARY >= :EMPENT-CRIT-SALMIN)
+               AND (:EMPENT-CRIT-SALMAX = 0
+                    OR SALARY <= :EMPENT-CRIT-SALMAX)
+             ORDER BY EMPID DESC
+             FETCH FIRST 1 ROW ONLY
+           END-EXEC
+           ADD 1 TO FCIFRE-NBRLIGRET.
       *=================================================================
        TRT-FCT-L1001-FIN.
       *=================================================================
@@ -396,6 +485,15 @@
              WHERE EMPID = :WS-EMPID
            END-EXEC
            MOVE 1 TO FCIFRE-NBRLIGRET.
+      *=================================================================
+       TRT-FCT-S0001.
+      *=================================================================
+           MOVE C-TRT-FCT-S0001 TO W-Lbl
+           EXEC SQL
+             DELETE FROM TREFEMP
+             WHERE EMPID = :WS-EMPID
+           END-EXEC
+           MOVE 1 TO FCIFRE-NBRLIGRET.
       *=================================================================
        TRT-ERREUR-SQL.
       *=================================================================
@@ -413,6 +511,8 @@
                     SET W-Err-MofIpbClePnt TO TRUE
               WHEN DB2RET-ERR-STRUCTURE
                     SET W-Err-RubIcmStr    TO TRUE
+              WHEN DB2RET-DEADLOCK-TIMEOUT
+                    SET W-Err-DeadlockTimeout TO TRUE
               WHEN OTHER
                     SET W-Err-DB2          TO TRUE
            END-EVALUATE.
