@@ -0,0 +1,49 @@
+      ******************************************************************
+      * NOM DU COPY  : YCLLSOR                                 V(1.00) *
+      * PROJET       :                                                 *
+      * OBJET DECRIT : DEFINITION DE LA PARTIE VARIABLE EN SORTIE      *
+      *                                                                *
+      * LONGUEUR     : 102 OCTETS                                      *
+      ******************************************************************
+
+       01  YCLLSOR.
+         05 CLLSOR-SORTIE              PIC X(1020).
+      *================================================================*
+      * PARTIE VARIABLE SORTIE                   -----DEB=001/LON=102 *
+      *================================================================*
+          05 CLLSOR-L0001 REDEFINES CLLSOR-SORTIE.
+             10 CLLSOR-L0001-NUMCOMPTE      PIC X(3).
+             10 CLLSOR-L0001-CODEREGION     PIC 9(9).
+             10 CLLSOR-L0001-NATCOMPTE      PIC 9(9).
+             10 CLLSOR-L0001-NOMCLIENT      PIC X(10).
+             10 CLLSOR-L0001-PRENOMCLIENT   PIC X(10).
+             10 CLLSOR-L0001-DATENAIS       PIC 9(9).
+             10 CLLSOR-L0001-SEXE           PIC X(1).
+             10 CLLSOR-L0001-ACTIPRO        PIC 9(9).
+             10 CLLSOR-L0001-SITSOCIAL      PIC X(1).
+             10 CLLSOR-L0001-ADRESSE        PIC X(10).
+             10 CLLSOR-L0001-SOLDE          PIC 9(10).
+             10 CLLSOR-L0001-POSIT          PIC X(2).
+             10 CLLSOR-L0001-EMAILCLIENT    PIC X(9).
+             10 CLLSOR-L0001-TELCLIENT      PIC X(10).
+             10 FILLER                      PIC X(918).
+          05 CLLSOR-L1001 REDEFINES CLLSOR-SORTIE.
+           10 CLLSOR-L1001-LIGNE            OCCURS 10.
+              15 CLLSOR-L1001-NUMCOMPTE     PIC X(3).
+              15 CLLSOR-L1001-CODEREGION    PIC 9(9).
+              15 CLLSOR-L1001-NATCOMPTE     PIC 9(9).
+              15 CLLSOR-L1001-NOMCLIENT     PIC X(10).
+              15 CLLSOR-L1001-PRENOMCLIENT  PIC X(10).
+              15 CLLSOR-L1001-DATENAIS      PIC 9(9).
+              15 CLLSOR-L1001-SEXE          PIC X(1).
+              15 CLLSOR-L1001-ACTIPRO       PIC 9(9).
+              15 CLLSOR-L1001-SITSOCIAL     PIC X(1).
+              15 CLLSOR-L1001-ADRESSE       PIC X(10).
+              15 CLLSOR-L1001-SOLDE         PIC 9(10).
+              15 CLLSOR-L1001-POSIT         PIC X(2).
+              15 CLLSOR-L1001-EMAILCLIENT   PIC X(9).
+              15 CLLSOR-L1001-TELCLIENT     PIC X(10).
+          05 CLLSOR-M0001 REDEFINES CLLSOR-SORTIE.
+             10 FILLER                      PIC X(1020).
+          05 CLLSOR-S0001 REDEFINES CLLSOR-SORTIE.
+             10 FILLER                      PIC X(1020).
