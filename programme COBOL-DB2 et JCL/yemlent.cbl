@@ -18,3 +18,8 @@
              10  EMLENT-DEPARTMENT      PIC S9(9)    COMP.
              10  EMLENT-SALARY          PIC S9(7)V99 COMP-3.
              10  EMLENT-DESIGNATION     PIC X(4).
+      *-- Criteres de recherche facultatifs pour la fonction L1001
+      *-- (valeur ZERO = pas de filtre sur ce critere)
+             10  EMLENT-CRIT-DEPARTMENT PIC S9(9)    COMP.
+             10  EMLENT-CRIT-SALMIN     PIC S9(7)V99 COMP-3.
+             10  EMLENT-CRIT-SALMAX     PIC S9(7)V99 COMP-3.
