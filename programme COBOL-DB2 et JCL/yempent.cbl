@@ -18,3 +18,8 @@
              10  EMPENT-DEPARTMENT      PIC S9(9)    COMP.
              10  EMPENT-SALARY          PIC S9(7)V99 COMP-3.
              10  EMPENT-DESIGNATION     PIC X(4).
+      *-- Criteres de recherche facultatifs pour la fonction L1001
+      *-- (valeur ZERO = pas de filtre sur ce critere)
+             10  EMPENT-CRIT-DEPARTMENT PIC S9(9)    COMP.
+             10  EMPENT-CRIT-SALMIN     PIC S9(7)V99 COMP-3.
+             10  EMPENT-CRIT-SALMAX     PIC S9(7)V99 COMP-3.
