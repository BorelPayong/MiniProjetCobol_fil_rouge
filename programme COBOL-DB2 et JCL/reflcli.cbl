@@ -0,0 +1,183 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REFLCLI.
+       ENVIRONMENT DIVISION.
+      *=================================================================
+      *-=-=-=-=-=-=-=-=-=-=-=-=
+       CONFIGURATION SECTION.
+      *-=-=-=-=-=-=-=-=-=-=-=-=
+       SOURCE-COMPUTER. IBM-370.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+      *=================================================================
+       DATA DIVISION.
+      *=================================================================
+      *-=-=-=-=-=-=-=-=-=-=-=-=-=
+       WORKING-STORAGE SECTION.
+      *-=-=-=-=-=-=-=-=-=-=-=-=-=
+       01  W-ERR                         PIC X(08).
+          88 W-TRT-OK                   VALUE '00000000'.
+      *ARGUMENT FIXE INCORRECT
+          88 W-ERR-ARGFIXINC            VALUE '00090001'.
+      *ARGUMENT VARIABLE INCORRECT
+          88 W-ERR-ARGVARINC            VALUE '00090002'.
+       01  FILLER REDEFINES W-ERR.
+          05 W-CODERR.
+             10 W-CODERRPRM             PIC 9(04).
+             10 W-CODERRSCD             PIC 9(04).
+       01 WS-CPT-CLI PIC 9(2).
+       01 WS-I PIC 9(2) VALUE 01 .
+       01  FILLER PIC X(30) VALUE '*** DEBUT WORKING REFLCLI ***'.
+       01  C-SUBPGM PIC X(08) VALUE 'REFPCLI'.
+          COPY YCLPENT.
+          COPY YCLPSOR.
+      *-=-=-=-=-=-=-=-=-=
+       LINKAGE SECTION.
+          COPY YFCIFAL.
+          COPY YFCIFRE.
+          COPY YCLLENT.
+          COPY YCLLSOR.
+      *-=-=-=-=-=-=-=-=-=
+      *================================================================
+       PROCEDURE DIVISION USING YFCIFAL
+                                YFCIFRE
+                                YCLLENT
+                                YCLLSOR.
+      *=================================================================
+      *    TRAITEMENT G N RAL
+      *=================================================================
+      *     1) INITIALISATION
+      *     2) TRAITEMENT DE LA FONCTION
+      *     3) FIN DE PROGRAMME
+      *=================================================================
+      *=================================================================
+           PERFORM FONCTION-INITIALIZE
+           IF W-TRT-OK
+              PERFORM FONCTION-TRAITEMENT
+           END-IF.
+           PERFORM FONCTION-FIN-PROG.
+           GOBACK.
+       FONCTION-INITIALIZE.
+           INITIALIZE YFCIFRE YCLPSOR
+           SET W-TRT-OK TO TRUE
+           .
+       FONCTION-TRAITEMENT.
+           EVALUATE FCIFAL-SCEDMD-FCT
+              WHEN 'L0001'
+                 PERFORM TRT-L0001
+              WHEN 'L0002'
+                 PERFORM TRT-L0002
+              WHEN 'L1001'
+                 PERFORM TRT-L1001
+              WHEN 'I0001'
+                 PERFORM TRT-I0001
+              WHEN 'M0001'
+                 PERFORM TRT-M0001
+              WHEN 'S0001'
+                 PERFORM TRT-S0001
+              WHEN OTHER
+                 SET W-ERR-ARGFIXINC TO TRUE
+           END-EVALUATE
+           PERFORM FONCTION-AFF-ERR
+           .
+       TRT-L0001.
+           IF CLLENT-NUMCOMPTE = SPACES
+              SET W-ERR-ARGVARINC TO TRUE
+              PERFORM FONCTION-AFF-ERR
+           END-IF
+           IF W-TRT-OK
+              MOVE CLLENT-NUMCOMPTE  TO CLPENT-NUMCOMPTE
+              PERFORM FONCTION-APPEL-PHY
+              IF W-TRT-OK
+                 MOVE CLPSOR-CLIENTS-SORTIE TO CLLSOR-L0001
+              END-IF
+           END-IF
+           .
+       TRT-L0002.
+           IF CLLENT-NOMCLIENT = SPACES OR CLLENT-PRENOMCLIENT = SPACES
+              SET W-ERR-ARGVARINC TO TRUE
+              PERFORM FONCTION-AFF-ERR
+           END-IF
+           IF W-TRT-OK
+              MOVE CLLENT-NOMCLIENT     TO CLPENT-NOMCLIENT
+              MOVE CLLENT-PRENOMCLIENT  TO CLPENT-PRENOMCLIENT
+              PERFORM FONCTION-APPEL-PHY
+              IF W-TRT-OK
+                 MOVE CLPSOR-CLIENTS-SORTIE TO CLLSOR-L0001
+              END-IF
+           END-IF
+           .
+       TRT-L1001.
+           IF W-TRT-OK
+              MOVE CLLENT-NUMCOMPTE       TO CLPENT-NUMCOMPTE
+              MOVE CLLENT-CRIT-CODEREGION TO CLPENT-CRIT-CODEREGION
+              MOVE CLLENT-CRIT-NATCOMPTE  TO CLPENT-CRIT-NATCOMPTE
+              MOVE CLLENT-CRIT-SOLDEMIN   TO CLPENT-CRIT-SOLDEMIN
+              MOVE CLLENT-CRIT-SOLDEMAX   TO CLPENT-CRIT-SOLDEMAX
+              PERFORM FONCTION-APPEL-PHY
+              IF W-TRT-OK
+                 MOVE CLPSOR-CLIENTS-SORTIE TO CLLSOR-L1001-LIGNE(1)
+              END-IF
+           END-IF
+           .
+
+       TRT-I0001.
+           IF CLLENT-NUMCOMPTE = SPACES OR CLLENT-NOMCLIENT = SPACES
+              OR CLLENT-PRENOMCLIENT = SPACES OR
+              CLLENT-CODEREGION = ZERO OR CLLENT-NATCOMPTE = ZERO
+              SET W-ERR-ARGVARINC   TO TRUE
+              PERFORM FONCTION-AFF-ERR
+           END-IF
+           IF W-TRT-OK
+              MOVE CLLENT-CLIENTS-ENT TO CLPENT-CLIENTS-ENT
+              PERFORM FONCTION-APPEL-PHY
+           END-IF
+           .
+       TRT-M0001.
+           IF CLLENT-NUMCOMPTE = SPACES OR CLLENT-NOMCLIENT = SPACES
+              OR CLLENT-PRENOMCLIENT = SPACES OR
+              CLLENT-CODEREGION = ZERO OR CLLENT-NATCOMPTE = ZERO
+              SET W-ERR-ARGVARINC   TO TRUE
+              PERFORM FONCTION-AFF-ERR
+           END-IF
+           IF W-TRT-OK
+              MOVE CLLENT-CLIENTS-ENT TO CLPENT-CLIENTS-ENT
+              PERFORM FONCTION-APPEL-PHY
+           END-IF
+           .
+       TRT-S0001.
+           IF CLLENT-NUMCOMPTE = SPACES
+              SET W-ERR-ARGVARINC TO TRUE
+              PERFORM FONCTION-AFF-ERR
+           END-IF
+           IF W-TRT-OK
+              MOVE CLLENT-NUMCOMPTE  TO CLPENT-NUMCOMPTE
+              PERFORM FONCTION-APPEL-PHY
+           END-IF
+           .
+       FONCTION-AFF-ERR.
+           IF W-ERR-ARGFIXINC OR W-ERR-ARGVARINC
+              MOVE W-CODERRPRM TO FCIFRE-CODRETPMR
+              MOVE W-CODERRSCD TO FCIFRE-CODRETSCD
+              DISPLAY ' FCIFRE-ERR < ' FCIFRE-MSGERRMET(9:8) ' > '
+           END-IF
+           .
+       FONCTION-APPEL-PHY.
+           DISPLAY ' ACCESSEUR LOGIQUE <REFLCLI> '
+
+           DISPLAY ' D BUT APPEL ==> ' C-SUBPGM
+
+           CALL C-SUBPGM USING YFCIFAL
+                               YFCIFRE
+                               YCLPENT
+                               YCLPSOR.
+
+           DISPLAY ' FIN APPEL ==> ' C-SUBPGM
+
+           DISPLAY " ME REVOIL  L'ACCESSEUR LOGIQUE <REFLCLI> "
+           DISPLAY ' CI-DESSOUS LA SORTIE DE ' C-SUBPGM
+           DISPLAY ' YFCIFRE < ' YFCIFRE ' > '
+           DISPLAY ' YCLPSOR < ' YCLPSOR ' > '
+           DISPLAY ' YCLLSOR < ' CLLSOR-L0001 ' > '
+           .
+       FONCTION-FIN-PROG.
+           DISPLAY ' YFCIFRE < ' YFCIFRE ' > '
+           .
