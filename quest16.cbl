@@ -1,134 +1,207 @@
-      **************************************************************    
-      *PROGRAMME POUR AFFICHER LE SOMME TOTAL DES DB ET CR PAR     *    
-      *REGION                                                      *    
-      **************************************************************    
-        IDENTIFICATION DIVISION.                                        
-        PROGRAM-ID. QUEST16.                                            
-        ENVIRONMENT DIVISION.                                           
-        INPUT-OUTPUT SECTION.                                           
-        FILE-CONTROL.                                                   
-           SELECT FCLIENT ASSIGN TO DDCLIENT                            
-           ORGANIZATION IS INDEXED                                      
-           ACCESS IS SEQUENTIAL                                         
-           RECORD KEY IS NUM-COMPTE                                     
-           FILE STATUS IS FS-CLIENT.
-        DATA DIVISION.                    
-        FILE SECTION.                     
-        FD FCLIENT.  
-        01 CLIENT.                                      
-           05 NUM-COMPTE PIC X(3).                      
-           05 CODE-REGION PIC 9(2).                     
-           05 NAT-COMPTE PIC 9(2).                      
-           05 NOM-CLIENT PIC X(10).                     
-           05 PRENOM-CLIENT PIC X(10).                  
-           05 DATE-NAIS PIC 9(8).                       
-           05 SEXE PIC X(1).                            
-           05 ACTI-PRO PIC X(2).                        
-           05 SIT-SOCIAL PIC X(1).                      
-           05 ADRESSE PIC X(10).                        
-           05 SOLDE PIC 9(10).                          
-           05 POSIT PIC X(2).                           
-           05 FILLER PIC X(19).     
-        WORKING-STORAGE SECTION.                       
-        01 WS-CLIENT.                                  
-           05 WS-NUM-COMPTE PIC X(3).                  
-           05 WS-CODE-REGION PIC 9(2).                 
-           05 WS-NAT-COMPTE PIC 9(2).                  
-           05 WS-NOM-CLIENT PIC X(10).                 
-           05 WS-PRENOM-CLIENT PIC X(10).              
-           05 WS-DATE-NAIS PIC 9(8).                   
-           05 WS-SEXE PIC X(1).                        
-           05 WS-ACTI-PRO PIC X(2).                    
-           05 WS-SIT-SOCIAL PIC X(1).                  
-           05 WS-ADRESSE PIC X(10).                    
-           05 WS-SOLDE PIC 9(10).                      
-           05 WS-POSIT PIC X(2).                       
-           05 FILLER PIC X(19).  
-        01 FS-CLIENT PIC X(2).                               
-        01 WS-END-OF-FILE PIC X(1).                          
-        01 WS-SOLDE-T-DB1 PIC 9(10) VALUE 0.                 
-        01 WS-SOLDE-T-DB2 PIC 9(10) VALUE 0.                 
-        01 WS-SOLDE-T-DB3 PIC 9(10) VALUE 0.                 
-        01 WS-SOLDE-T-DB4 PIC 9(10) VALUE 0.                 
-        01 WS-SOLDE-T-CR1 PIC 9(10) VALUE 0.                 
-        01 WS-SOLDE-T-CR2 PIC 9(10) VALUE 0.                 
-        01 WS-SOLDE-T-CR3 PIC 9(10) VALUE 0.                 
-        01 WS-SOLDE-T-CR4 PIC 9(10) VALUE 0.                 
-        01 WS-REGION-VALUE PIC 9(2).                         
-           88 REGION-01 VALUE 01.                            
-           88 REGION-02 VALUE 02.                            
-           88 REGION-03 VALUE 03.                            
-           88 REGION-04 VALUE 04.   
-        PROCEDURE DIVISION.                                           
-           PERFORM FONCTION-DEBUT-PROGRAMME.                          
-           PERFORM FONCTION-PROGRAMME.                                
-           PERFORM FONCTION-FIN-PROGRAMME.                            
-        FONCTION-DEBUT-PROGRAMME.                                     
-           DISPLAY 'DEBUT DU PROGRAMME'.                              
-           OPEN I-O FCLIENT.                                          
-           IF FS-CLIENT = '00'                                        
-              DISPLAY ' FILE CLIENT OPEN SUCCES : ' FS-CLIENT         
-           ELSE                                                       
-              DISPLAY ' FILE CLIENT NOT OPEN : ' FS-CLIENT            
-              PERFORM FONCTION-FIN-PROGRAMME                          
-           END-IF.                                                    
-        FONCTION-PROGRAMME.                                           
-           PERFORM FONCTION-CALCL-REGION                              
-           PERFORM FONCTION-AFFICHER-REGION.  
-        FONCTION-CALCL-REGION.                                       
-           PERFORM FONCTION-READ-CLIENT                              
-           PERFORM UNTIL WS-END-OF-FILE = 'Y'                        
-              MOVE WS-CODE-REGION TO WS-REGION-VALUE                 
-              PERFORM FONCTION-CALC-DBCR-REG                         
-              PERFORM FONCTION-READ-CLIENT                           
-           END-PERFORM.   
-        FONCTION-CALC-DBCR-REG.                                   
-           EVALUATE TRUE                                          
-              WHEN REGION-01                                      
-                   IF WS-POSIT = 'DB'                             
-                      ADD WS-SOLDE TO WS-SOLDE-T-DB1              
-                   ELSE                                           
-                      ADD WS-SOLDE TO WS-SOLDE-T-CR1              
-                   END-IF                                         
-              WHEN REGION-02                                      
-                   IF WS-POSIT = 'DB'                             
-                      ADD WS-SOLDE TO WS-SOLDE-T-DB2              
-                   ELSE                                           
-                      ADD WS-SOLDE TO WS-SOLDE-T-CR2              
-                   END-IF                                         
-              WHEN REGION-03                                      
-                   IF WS-POSIT = 'DB'                             
-                      ADD WS-SOLDE TO WS-SOLDE-T-DB3              
-                   ELSE                                           
-                      ADD WS-SOLDE TO WS-SOLDE-T-CR3              
-                   END-IF   
-             WHEN REGION-04                                       
-                  IF WS-POSIT = 'DB'                              
-                     ADD WS-SOLDE TO WS-SOLDE-T-DB4               
-                  ELSE                                            
-                     ADD WS-SOLDE TO WS-SOLDE-T-CR4               
-                  END-IF                                          
-             WHEN OTHER                                           
-                  DISPLAY ' REGION NOT FOUND '                    
-           END-EVALUATE. 
-        FONCTION-AFFICHER-REGION.                                       
-           DISPLAY ' REGION 01 : '                                      
-           DISPLAY ' MONTANT TOTAL DEBITEUR : ' WS-SOLDE-T-DB1          
-           DISPLAY ' MONTANT TOTAL CREDITEUR : ' WS-SOLDE-T-CR1         
-           DISPLAY ' REGION 02 : '                                      
-           DISPLAY ' MONTANT TOTAL DEBITEUR : ' WS-SOLDE-T-DB2          
-           DISPLAY ' MONTANT TOTAL CREDITEUR : ' WS-SOLDE-T-CR2         
-           DISPLAY ' REGION 03 : '                                      
-           DISPLAY ' MONTANT TOTAL DEBITEUR : ' WS-SOLDE-T-DB3          
-           DISPLAY ' MONTANT TOTAL CREDITEUR : ' WS-SOLDE-T-CR3         
-           DISPLAY ' REGION 04 : '                                      
-           DISPLAY ' MONTANT TOTAL DEBITEUR : ' WS-SOLDE-T-DB4          
-           DISPLAY ' MONTANT TOTAL CREDITEUR : ' WS-SOLDE-T-CR4. 
-        FONCTION-READ-CLIENT.                                
-           READ FCLIENT INTO WS-CLIENT                       
-           AT END MOVE 'Y' TO WS-END-OF-FILE                 
-           END-READ.                                         
-        FONCTION-FIN-PROGRAMME.                              
-           CLOSE FCLIENT.                                    
-           STOP RUN.                                         
-                                                                                                                                                                                                                                                                                                                                                                                                                                    
\ No newline at end of file
+      **************************************************************
+      *PROGRAMME POUR AFFICHER LE SOMME TOTAL DES DB ET CR PAR     *
+      *REGION                                                      *
+      *LA TABLE DES REGIONS EST CHARGEE DEPUIS FREGION, LE PROGRAMME*
+      *S'ADAPTE DONC AU NOMBRE DE REGIONS REELLEMENT DEFINIES SANS  *
+      *RECOMPILATION                                                *
+      *LE DETAIL PAR REGION EST EGALEMENT EDITE SUR FPRINT1         *
+      **************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. QUEST16.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT FCLIENT ASSIGN TO DDCLIENT
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS NUM-COMPTE
+           FILE STATUS IS FS-CLIENT.
+           SELECT FREGION ASSIGN TO DDREGION
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS CODE-REGION
+           FILE STATUS IS FS-REGION.
+           SELECT FPRINT1 ASSIGN TO DDPRINT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-PRINT1.
+           SELECT FCTLLOG ASSIGN TO DDCTLLOG
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-CTLLOG.
+        DATA DIVISION.
+        FILE SECTION.
+        FD FPRINT1.
+        01 REC-PRT1.
+           05 ENR-PRT1 PIC X(80).
+        FD FREGION.
+        01 REGION.
+           05 CODE-REGION PIC 9(2).
+           05 NOM-REGION PIC X(15).
+           05 FILLER PIC X(63).
+        FD FCLIENT.
+           COPY CLIENT.
+        FD FCTLLOG.
+           COPY CTLLOG.
+        WORKING-STORAGE SECTION.
+        01 WS-VAR-IMPRE.
+           05 WS-ETOILE PIC X(80) VALUE ALL '*'.
+           05 WS-TITRE-REGION PIC X(40)
+              VALUE ' TOTAL DEBITEUR/CREDITEUR PAR REGION '.
+        01 WS-LIGNE-REGION.
+           05 FILLER PIC X(1) VALUE '*'.
+           05 FILLER PIC X(9) VALUE ' REGION '.
+           05 WS-PRT-CODE PIC 9(2).
+           05 FILLER PIC X(2) VALUE ' -'.
+           05 WS-PRT-NOM PIC X(15).
+           05 FILLER PIC X(11) VALUE ' DEBITEUR:'.
+           05 WS-PRT-DB PIC ZZZZZZZZZ9.
+           05 FILLER PIC X(12) VALUE ' CREDITEUR:'.
+           05 WS-PRT-CR PIC ZZZZZZZZZ9.
+           05 FILLER PIC X(4) VALUE SPACES.
+        01 WS-CLIENT.
+           05 WS-NUM-COMPTE PIC X(3).
+           05 WS-CODE-REGION PIC 9(2).
+           05 WS-NAT-COMPTE PIC 9(2).
+           05 WS-NOM-CLIENT PIC X(10).
+           05 WS-PRENOM-CLIENT PIC X(10).
+           05 WS-DATE-NAIS PIC 9(8).
+           05 WS-SEXE PIC X(1).
+           05 WS-ACTI-PRO PIC X(2).
+           05 WS-SIT-SOCIAL PIC X(1).
+           05 WS-ADRESSE PIC X(10).
+           05 WS-SOLDE PIC 9(10).
+           05 WS-POSIT PIC X(2).
+           05 FILLER PIC X(19).
+        01 WS-REGION.
+           05 WS-CODE-REGION-REC PIC 9(2).
+           05 WS-NOM-REGION PIC X(15).
+           05 FILLER PIC X(63).
+        01 FS-CLIENT PIC X(2).
+        01 FS-REGION PIC X(2).
+        01 FS-PRINT1 PIC X(2).
+        01 FS-CTLLOG PIC X(2).
+        01 WS-END-OF-FILE PIC X(1).
+        01 WS-CPT-CLIENT PIC 9(5) VALUE 0.
+        01 WS-TAB-REGIONS.
+           05 WS-TAB-NB-REGIONS PIC 9(4) VALUE 0.
+           05 WS-TAB-ENTREE OCCURS 0 TO 99 TIMES
+                DEPENDING ON WS-TAB-NB-REGIONS
+                INDEXED BY WS-REG-IDX.
+              10 WS-TAB-CODE PIC 9(2).
+              10 WS-TAB-NOM PIC X(15).
+              10 WS-TAB-SOLDE-DB PIC 9(10) VALUE 0.
+              10 WS-TAB-SOLDE-CR PIC 9(10) VALUE 0.
+        PROCEDURE DIVISION.
+           PERFORM FONCTION-DEBUT-PROGRAMME.
+           PERFORM FONCTION-PROGRAMME.
+           PERFORM FONCTION-FIN-PROGRAMME.
+        FONCTION-DEBUT-PROGRAMME.
+           DISPLAY 'DEBUT DU PROGRAMME'.
+           OPEN I-O FCLIENT.
+           IF FS-CLIENT = '00'
+              DISPLAY ' FILE CLIENT OPEN SUCCES : ' FS-CLIENT
+           ELSE
+              DISPLAY ' FILE CLIENT NOT OPEN : ' FS-CLIENT
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+           OPEN I-O FREGION.
+           IF FS-REGION = '00'
+              DISPLAY ' FILE REGION OPEN SUCCES : ' FS-REGION
+           ELSE
+              DISPLAY ' FILE REGION NOT OPEN : ' FS-REGION
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+           OPEN OUTPUT FPRINT1.
+           IF FS-PRINT1 = '00'
+              DISPLAY ' FILE PRINT OPEN SUCCES : ' FS-PRINT1
+           ELSE
+              DISPLAY ' FILE PRINT NOT OPEN : ' FS-PRINT1
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+           OPEN EXTEND FCTLLOG
+           IF FS-CTLLOG = '00'
+              DISPLAY ' FILE CTLLOG OPEN SUCCES : ' FS-CTLLOG
+           ELSE
+              DISPLAY ' FILE CTLLOG NOT OPEN : ' FS-CTLLOG
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+        FONCTION-PROGRAMME.
+           PERFORM FONCTION-CHARGER-REGIONS
+           PERFORM FONCTION-CALCL-REGION
+           PERFORM FONCTION-AFFICHER-REGION
+           PERFORM FONCTION-ECRIRE-CTLLOG.
+        FONCTION-CHARGER-REGIONS.
+           MOVE 'O' TO WS-END-OF-FILE
+           PERFORM FONCTION-READ-REGION
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+              ADD 1 TO WS-TAB-NB-REGIONS
+              SET WS-REG-IDX TO WS-TAB-NB-REGIONS
+              MOVE WS-CODE-REGION-REC TO WS-TAB-CODE(WS-REG-IDX)
+              MOVE WS-NOM-REGION TO WS-TAB-NOM(WS-REG-IDX)
+              MOVE 0 TO WS-TAB-SOLDE-DB(WS-REG-IDX)
+              MOVE 0 TO WS-TAB-SOLDE-CR(WS-REG-IDX)
+              PERFORM FONCTION-READ-REGION
+           END-PERFORM.
+        FONCTION-CALCL-REGION.
+           MOVE 'O' TO WS-END-OF-FILE
+           PERFORM FONCTION-READ-CLIENT
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+              ADD 1 TO WS-CPT-CLIENT
+              PERFORM FONCTION-CALC-DBCR-REG
+              PERFORM FONCTION-READ-CLIENT
+           END-PERFORM.
+        FONCTION-CALC-DBCR-REG.
+           SET WS-REG-IDX TO 1
+           SEARCH WS-TAB-ENTREE
+              AT END
+                 DISPLAY ' REGION NOT FOUND : ' WS-CODE-REGION
+              WHEN WS-TAB-CODE(WS-REG-IDX) = WS-CODE-REGION
+                 IF WS-POSIT = 'DB'
+                    ADD WS-SOLDE TO WS-TAB-SOLDE-DB(WS-REG-IDX)
+                 ELSE
+                    ADD WS-SOLDE TO WS-TAB-SOLDE-CR(WS-REG-IDX)
+                 END-IF
+           END-SEARCH.
+        FONCTION-AFFICHER-REGION.
+           MOVE WS-ETOILE TO REC-PRT1
+           WRITE REC-PRT1 AFTER ADVANCING PAGE
+           MOVE WS-TITRE-REGION TO REC-PRT1
+           WRITE REC-PRT1
+           MOVE WS-ETOILE TO REC-PRT1
+           WRITE REC-PRT1
+           PERFORM VARYING WS-REG-IDX FROM 1 BY 1
+              UNTIL WS-REG-IDX > WS-TAB-NB-REGIONS
+              DISPLAY ' REGION ' WS-TAB-CODE(WS-REG-IDX) ' : '
+              DISPLAY ' MONTANT TOTAL DEBITEUR : '
+                        WS-TAB-SOLDE-DB(WS-REG-IDX)
+              DISPLAY ' MONTANT TOTAL CREDITEUR : '
+                        WS-TAB-SOLDE-CR(WS-REG-IDX)
+              MOVE WS-TAB-CODE(WS-REG-IDX) TO WS-PRT-CODE
+              MOVE WS-TAB-NOM(WS-REG-IDX) TO WS-PRT-NOM
+              MOVE WS-TAB-SOLDE-DB(WS-REG-IDX) TO WS-PRT-DB
+              MOVE WS-TAB-SOLDE-CR(WS-REG-IDX) TO WS-PRT-CR
+              MOVE WS-LIGNE-REGION TO REC-PRT1
+              WRITE REC-PRT1
+           END-PERFORM
+           MOVE WS-ETOILE TO REC-PRT1
+           WRITE REC-PRT1.
+        FONCTION-READ-CLIENT.
+           READ FCLIENT INTO WS-CLIENT
+           AT END MOVE 'Y' TO WS-END-OF-FILE
+           END-READ.
+        FONCTION-READ-REGION.
+           READ FREGION INTO WS-REGION
+           AT END MOVE 'Y' TO WS-END-OF-FILE
+           END-READ.
+        FONCTION-ECRIRE-CTLLOG.
+           MOVE 'QUEST16' TO CTLLOG-JOB
+           MOVE ' CLIENTS TRAITES SUR FCLIENT ' TO CTLLOG-LIBELLE
+           MOVE WS-CPT-CLIENT TO CTLLOG-COMPTEUR
+           WRITE CTLLOG-REC.
+        FONCTION-FIN-PROGRAMME.
+           CLOSE FCLIENT.
+           CLOSE FREGION.
+           CLOSE FPRINT1.
+           CLOSE FCTLLOG.
+           STOP RUN.
