@@ -0,0 +1,231 @@
+      **************************************************************  
+      *PROGRAMME POUR FUSIONNE LES FICHIER DES MOUVEMENT DE COMPTE *  
+      *SUR 12 MOIS (FUSION ANNUELLE)                                *  
+      **************************************************************  
+        IDENTIFICATION DIVISION.                                      
+        PROGRAM-ID. QUEST24.                                          
+        ENVIRONMENT DIVISION.                                         
+        INPUT-OUTPUT SECTION.                                         
+        FILE-CONTROL.                                                 
+           SELECT FMOUVE1 ASSIGN TO DDMOUVE1
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FS-MOUVE1.
+           SELECT FMOUVE2 ASSIGN TO DDMOUVE2
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FS-MOUVE2.
+           SELECT FMOUVE3 ASSIGN TO DDMOUVE3
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FS-MOUVE3.
+           SELECT FMOUVE4 ASSIGN TO DDMOUVE4
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FS-MOUVE4.
+           SELECT FMOUVE5 ASSIGN TO DDMOUVE5
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FS-MOUVE5.
+           SELECT FMOUVE6 ASSIGN TO DDMOUVE6
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FS-MOUVE6.
+           SELECT FMOUVE7 ASSIGN TO DDMOUVE7
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FS-MOUVE7.
+           SELECT FMOUVE8 ASSIGN TO DDMOUVE8
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FS-MOUVE8.
+           SELECT FMOUVE9 ASSIGN TO DDMOUVE9
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FS-MOUVE9.
+           SELECT FMOUVE10 ASSIGN TO DDMOUVE10
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FS-MOUVE10.
+           SELECT FMOUVE11 ASSIGN TO DDMOUVE11
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FS-MOUVE11.
+           SELECT FMOUVE12 ASSIGN TO DDMOUVE12
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FS-MOUVE12.
+           SELECT FMOUVEM-WK ASSIGN TO FWORK.                       
+           SELECT FMOUVEM-OUT ASSIGN TO FOUT.                       
+        DATA DIVISION.                                              
+        FILE SECTION.                                               
+        FD FMOUVE1.
+        01 MOUVE1.
+           05 FILLER PIC X(80).
+        FD FMOUVE2.
+        01 MOUVE2.
+           05 FILLER PIC X(80).
+        FD FMOUVE3.
+        01 MOUVE3.
+           05 FILLER PIC X(80).
+        FD FMOUVE4.
+        01 MOUVE4.
+           05 FILLER PIC X(80).
+        FD FMOUVE5.
+        01 MOUVE5.
+           05 FILLER PIC X(80).
+        FD FMOUVE6.
+        01 MOUVE6.
+           05 FILLER PIC X(80).
+        FD FMOUVE7.
+        01 MOUVE7.
+           05 FILLER PIC X(80).
+        FD FMOUVE8.
+        01 MOUVE8.
+           05 FILLER PIC X(80).
+        FD FMOUVE9.
+        01 MOUVE9.
+           05 FILLER PIC X(80).
+        FD FMOUVE10.
+        01 MOUVE10.
+           05 FILLER PIC X(80).
+        FD FMOUVE11.
+        01 MOUVE11.
+           05 FILLER PIC X(80).
+        FD FMOUVE12.
+        01 MOUVE12.
+           05 FILLER PIC X(80).
+        FD FMOUVEM-OUT.                                             
+        01 MOUVEM-OUT.                                              
+           05 FILLER PIC X(80).       
+        SD FMOUVEM-WK.                                         
+        01 MOUVEM-WK.                                          
+           05 FILLER PIC X(34).                                
+           05 MOIS-WK PIC X(2).                                
+           05 FILLER PIC X(44).                                
+        WORKING-STORAGE SECTION.                               
+        01 FS-MOUVE1 PIC X(2).
+        01 FS-MOUVE2 PIC X(2).
+        01 FS-MOUVE3 PIC X(2).
+        01 FS-MOUVE4 PIC X(2).
+        01 FS-MOUVE5 PIC X(2).
+        01 FS-MOUVE6 PIC X(2).
+        01 FS-MOUVE7 PIC X(2).
+        01 FS-MOUVE8 PIC X(2).
+        01 FS-MOUVE9 PIC X(2).
+        01 FS-MOUVE10 PIC X(2).
+        01 FS-MOUVE11 PIC X(2).
+        01 FS-MOUVE12 PIC X(2).
+        01 WS-END-OF-FILE PIC X(1).                            
+        PROCEDURE DIVISION.                                    
+           PERFORM FONCTION-DEBUT-PROGRAMME.                   
+           PERFORM FONCTION-PROGRAMME.                         
+           PERFORM FONCTION-FIN-PROGRAMME.   
+        FONCTION-DEBUT-PROGRAMME.                                     
+           DISPLAY 'DEBUT DU PROGRAMME'.                              
+           OPEN INPUT FMOUVE1
+           IF FS-MOUVE1 = '00'
+              DISPLAY ' FILE MOUVEM OPEN SUCCES : ' FS-MOUVE1
+           ELSE
+              DISPLAY ' FILE MOUVEM NOT OPEN : ' FS-MOUVE1
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+           OPEN INPUT FMOUVE2
+           IF FS-MOUVE2 = '00'
+              DISPLAY ' FILE MOUVEM OPEN SUCCES : ' FS-MOUVE2
+           ELSE
+              DISPLAY ' FILE MOUVEM NOT OPEN : ' FS-MOUVE2
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+           OPEN INPUT FMOUVE3
+           IF FS-MOUVE3 = '00'
+              DISPLAY ' FILE MOUVEM OPEN SUCCES : ' FS-MOUVE3
+           ELSE
+              DISPLAY ' FILE MOUVEM NOT OPEN : ' FS-MOUVE3
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+           OPEN INPUT FMOUVE4
+           IF FS-MOUVE4 = '00'
+              DISPLAY ' FILE MOUVEM OPEN SUCCES : ' FS-MOUVE4
+           ELSE
+              DISPLAY ' FILE MOUVEM NOT OPEN : ' FS-MOUVE4
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+           OPEN INPUT FMOUVE5
+           IF FS-MOUVE5 = '00'
+              DISPLAY ' FILE MOUVEM OPEN SUCCES : ' FS-MOUVE5
+           ELSE
+              DISPLAY ' FILE MOUVEM NOT OPEN : ' FS-MOUVE5
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+           OPEN INPUT FMOUVE6
+           IF FS-MOUVE6 = '00'
+              DISPLAY ' FILE MOUVEM OPEN SUCCES : ' FS-MOUVE6
+           ELSE
+              DISPLAY ' FILE MOUVEM NOT OPEN : ' FS-MOUVE6
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+           OPEN INPUT FMOUVE7
+           IF FS-MOUVE7 = '00'
+              DISPLAY ' FILE MOUVEM OPEN SUCCES : ' FS-MOUVE7
+           ELSE
+              DISPLAY ' FILE MOUVEM NOT OPEN : ' FS-MOUVE7
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+           OPEN INPUT FMOUVE8
+           IF FS-MOUVE8 = '00'
+              DISPLAY ' FILE MOUVEM OPEN SUCCES : ' FS-MOUVE8
+           ELSE
+              DISPLAY ' FILE MOUVEM NOT OPEN : ' FS-MOUVE8
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+           OPEN INPUT FMOUVE9
+           IF FS-MOUVE9 = '00'
+              DISPLAY ' FILE MOUVEM OPEN SUCCES : ' FS-MOUVE9
+           ELSE
+              DISPLAY ' FILE MOUVEM NOT OPEN : ' FS-MOUVE9
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+           OPEN INPUT FMOUVE10
+           IF FS-MOUVE10 = '00'
+              DISPLAY ' FILE MOUVEM OPEN SUCCES : ' FS-MOUVE10
+           ELSE
+              DISPLAY ' FILE MOUVEM NOT OPEN : ' FS-MOUVE10
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+           OPEN INPUT FMOUVE11
+           IF FS-MOUVE11 = '00'
+              DISPLAY ' FILE MOUVEM OPEN SUCCES : ' FS-MOUVE11
+           ELSE
+              DISPLAY ' FILE MOUVEM NOT OPEN : ' FS-MOUVE11
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+           OPEN INPUT FMOUVE12
+           IF FS-MOUVE12 = '00'
+              DISPLAY ' FILE MOUVEM OPEN SUCCES : ' FS-MOUVE12
+           ELSE
+              DISPLAY ' FILE MOUVEM NOT OPEN : ' FS-MOUVE12
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+        FONCTION-PROGRAMME.                                           
+           MERGE FMOUVEM-WK                                           
+                ON ASCENDING KEY MOIS-WK                              
+                USING FMOUVE1, FMOUVE2, FMOUVE3, FMOUVE4,
+                      FMOUVE5, FMOUVE6, FMOUVE7, FMOUVE8,
+                      FMOUVE9, FMOUVE10, FMOUVE11, FMOUVE12
+                GIVING FMOUVEM-OUT                                    
+           DISPLAY ' FIN DU MERGE '.                                  
+        FONCTION-FIN-PROGRAMME.                                       
+           CLOSE FMOUVE1
+           CLOSE FMOUVE2
+           CLOSE FMOUVE3
+           CLOSE FMOUVE4
+           CLOSE FMOUVE5
+           CLOSE FMOUVE6
+           CLOSE FMOUVE7
+           CLOSE FMOUVE8
+           CLOSE FMOUVE9
+           CLOSE FMOUVE10
+           CLOSE FMOUVE11
+           CLOSE FMOUVE12
+           STOP RUN.
