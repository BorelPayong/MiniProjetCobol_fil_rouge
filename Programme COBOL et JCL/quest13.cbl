@@ -6,29 +6,46 @@
         ENVIRONMENT DIVISION.                                         
         INPUT-OUTPUT SECTION.                                         
         FILE-CONTROL.                                                 
-           SELECT FCLIENT ASSIGN TO DDCLIENT                          
-           ORGANIZATION IS INDEXED                                    
-           ACCESS IS RANDOM                                           
-           RECORD KEY IS NUM-COMPTE                                   
-           FILE STATUS IS FS-CLIENT.                                  
-        DATA DIVISION.                                                
-        FILE SECTION. 
-        FD FCLIENT.                              
-        01 CLIENT.                               
-           05 NUM-COMPTE PIC X(3).               
-           05 CODE-REGION PIC 9(2).              
-           05 NAT-COMPTE PIC 9(2).               
-           05 NOM-CLIENT PIC X(10).              
-           05 PRENOM-CLIENT PIC X(10).           
-           05 DATE-NAIS PIC 9(8).                
-           05 SEXE PIC X(1).                     
-           05 ACTI-PRO PIC 9(2).                 
-           05 SIT-SOCIAL PIC X(1).               
-           05 ADRESSE PIC X(10).                 
-           05 SOLDE PIC 9(10).                   
-           05 POSIT PIC X(2).                    
-           05 FILLER PIC X(19).   
-        WORKING-STORAGE SECTION.                         
+           SELECT FCLIENT ASSIGN TO DDCLIENT
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS NUM-COMPTE
+           FILE STATUS IS FS-CLIENT.
+           SELECT FREGION ASSIGN TO DDREGION
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS CODE-REGION-REF
+           FILE STATUS IS FS-REGION.
+           SELECT FACTIPRO ASSIGN TO DDACTIPR
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS CODE-PROFESSION-REF
+           FILE STATUS IS FS-ACTIPRO.
+           SELECT FNATCOMP ASSIGN TO DDNATCOM
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS CODE-COMPTE-REF
+           FILE STATUS IS FS-NATCOMP.
+        DATA DIVISION.
+        FILE SECTION.
+        FD FCLIENT.
+           COPY CLIENT.
+        FD FREGION.
+        01 REGION-REF.
+           05 CODE-REGION-REF PIC X(2).
+           05 NOM-REGION-REF PIC X(15).
+           05 FILLER PIC X(63).
+        FD FACTIPRO.
+        01 ACTIPRO-REF.
+           05 CODE-PROFESSION-REF PIC X(2).
+           05 LIBELLE-PROFESSION-REF PIC X(20).
+           05 FILLER PIC X(58).
+        FD FNATCOMP.
+        01 NATCOMP-REF.
+           05 CODE-COMPTE-REF PIC X(2).
+           05 NATURE-COMPTE-REF PIC X(30).
+           05 FILLER PIC X(48).
+        WORKING-STORAGE SECTION.
         01 WS-CLIENT.                                    
            05 WS-NUM-COMPTE PIC X(3).                    
            05 WS-CODE-REGION PIC 9(2).                   
@@ -41,49 +58,124 @@
            05 WS-SIT-SOCIAL PIC X(1).                    
            05 WS-ADRESSE PIC X(10).                      
            05 WS-SOLDE PIC 9(10).                        
-           05 WS-POSIT PIC X(2).                         
-           05 FILLER PIC X(19).                          
-        01 FS-CLIENT PIC 9(2).     
+           05 WS-POSIT PIC X(2).
+           05 WS-EMAIL-CLIENT PIC X(9).
+           05 WS-TEL-CLIENT PIC X(10).
+        01 FS-CLIENT PIC 9(2).
+        01 FS-REGION PIC X(2).
+        01 FS-ACTIPRO PIC X(2).
+        01 FS-NATCOMP PIC X(2).
+        01 WS-CODE-REGION-KEY PIC X(2).
+        01 WS-ACTI-PRO-KEY PIC X(2).
+        01 WS-NAT-COMPTE-KEY PIC X(2).
+        01 WS-CLIENT-VALIDE PIC X(1).
         PROCEDURE DIVISION.                                          
            PERFORM FONCTION-DEBUT-PROGRAMME.                         
            PERFORM FONCTION-PROGRAMME.                               
            PERFORM FONCTION-FIN-PROGRAMME.                           
         FONCTION-DEBUT-PROGRAMME.                                    
            DISPLAY 'DEBUT DU PROGRAMME'.                             
-           OPEN I-O FCLIENT.                                         
-           IF FS-CLIENT = 00                                         
-              DISPLAY ' FILE CLIENT OPEN SUCCES : ' FS-CLIENT        
-           ELSE                                                      
-              DISPLAY ' FILE CLIENT NOT OPEN : ' FS-CLIENT           
-           END-IF.                                                   
-        FONCTION-PROGRAMME.                                          
-           PERFORM FONCTION-ADD-CLIENT.                              
-           PERFORM FONCTION-READ-CLIENT.   
-        FONCTION-ADD-CLIENT.                                        
-           MOVE '999' TO WS-NUM-COMPTE                              
-           MOVE 01 TO  WS-CODE-REGION                               
-           MOVE 40 TO  WS-NAT-COMPTE                                
-           MOVE 'FRANCK' TO WS-NOM-CLIENT                           
-           MOVE 'BOREL' TO WS-PRENOM-CLIENT                         
-           MOVE 20000603 TO WS-DATE-NAIS                            
-           MOVE 'M' TO WS-SEXE                                      
-           MOVE 10 TO WS-ACTI-PRO                                   
-           MOVE 'C' TO WS-SIT-SOCIAL                                
-           MOVE '95170DEUIL' TO WS-ADRESSE                          
-           MOVE 25000 TO WS-SOLDE                                   
-           MOVE 'CR' TO WS-POSIT.                                   
-           MOVE WS-CLIENT TO CLIENT                                 
-           WRITE CLIENT                                             
-              INVALID KEY DISPLAY ' NUM EXIST '                     
-              NOT INVALID KEY DISPLAY ' CLIENT SAVE SUCCES '        
-           END-WRITE.     
-        FONCTION-READ-CLIENT.                                      
-           MOVE '999' TO NUM-COMPTE                                
-           READ FCLIENT                                            
-             KEY IS NUM-COMPTE                                     
-             INVALID KEY DISPLAY ' RECORD NOT FOUND '              
-             NOT INVALID KEY DISPLAY ' RECORD IS : ' WS-CLIENT     
-           END-READ.                                               
-        FONCTION-FIN-PROGRAMME.                                    
-           CLOSE FCLIENT.                                          
-           STOP RUN.                                                                                                                                                                                                                                                         
\ No newline at end of file
+           OPEN I-O FCLIENT.
+           IF FS-CLIENT = 00
+              DISPLAY ' FILE CLIENT OPEN SUCCES : ' FS-CLIENT
+           ELSE
+              DISPLAY ' FILE CLIENT NOT OPEN : ' FS-CLIENT
+           END-IF.
+           OPEN INPUT FREGION.
+           IF FS-REGION = '00'
+              DISPLAY ' FILE REGION OPEN SUCCES : ' FS-REGION
+           ELSE
+              DISPLAY ' FILE REGION NOT OPEN : ' FS-REGION
+           END-IF.
+           OPEN INPUT FACTIPRO.
+           IF FS-ACTIPRO = '00'
+              DISPLAY ' FILE ACTIPRO OPEN SUCCES : ' FS-ACTIPRO
+           ELSE
+              DISPLAY ' FILE ACTIPRO NOT OPEN : ' FS-ACTIPRO
+           END-IF.
+           OPEN INPUT FNATCOMP.
+           IF FS-NATCOMP = '00'
+              DISPLAY ' FILE NATCOMP OPEN SUCCES : ' FS-NATCOMP
+           ELSE
+              DISPLAY ' FILE NATCOMP NOT OPEN : ' FS-NATCOMP
+           END-IF.
+        FONCTION-PROGRAMME.
+           PERFORM FONCTION-ACCEPT-CLIENT.
+           PERFORM FONCTION-VALIDATE-REFERENTIEL.
+           IF WS-CLIENT-VALIDE = 'O'
+              PERFORM FONCTION-ADD-CLIENT
+              PERFORM FONCTION-READ-CLIENT
+           ELSE
+              DISPLAY ' AJOUT CLIENT REJETE '
+           END-IF.
+        FONCTION-VALIDATE-REFERENTIEL.
+           MOVE 'O' TO WS-CLIENT-VALIDE
+           MOVE WS-CODE-REGION TO WS-CODE-REGION-KEY
+           MOVE WS-CODE-REGION-KEY TO CODE-REGION-REF
+           READ FREGION
+              INVALID KEY
+                 DISPLAY ' CODE REGION INCONNU : ' WS-CODE-REGION
+                 MOVE 'N' TO WS-CLIENT-VALIDE
+           END-READ
+           MOVE WS-ACTI-PRO TO WS-ACTI-PRO-KEY
+           MOVE WS-ACTI-PRO-KEY TO CODE-PROFESSION-REF
+           READ FACTIPRO
+              INVALID KEY
+                 DISPLAY ' ACTIVITE PRO INCONNUE : ' WS-ACTI-PRO
+                 MOVE 'N' TO WS-CLIENT-VALIDE
+           END-READ
+           MOVE WS-NAT-COMPTE TO WS-NAT-COMPTE-KEY
+           MOVE WS-NAT-COMPTE-KEY TO CODE-COMPTE-REF
+           READ FNATCOMP
+              INVALID KEY
+                 DISPLAY ' NATURE COMPTE INCONNUE : ' WS-NAT-COMPTE
+                 MOVE 'N' TO WS-CLIENT-VALIDE
+           END-READ.
+        FONCTION-ACCEPT-CLIENT.
+           DISPLAY 'NUMERO DE COMPTE :'
+           ACCEPT WS-NUM-COMPTE
+           DISPLAY 'CODE REGION :'
+           ACCEPT WS-CODE-REGION
+           DISPLAY 'NATURE DE COMPTE :'
+           ACCEPT WS-NAT-COMPTE
+           DISPLAY 'NOM DU CLIENT :'
+           ACCEPT WS-NOM-CLIENT
+           DISPLAY 'PRENOM DU CLIENT :'
+           ACCEPT WS-PRENOM-CLIENT
+           DISPLAY 'DATE DE NAISSANCE (AAAAMMJJ) :'
+           ACCEPT WS-DATE-NAIS
+           DISPLAY 'SEXE :'
+           ACCEPT WS-SEXE
+           DISPLAY 'ACTIVITE PROFESSIONNELLE :'
+           ACCEPT WS-ACTI-PRO
+           DISPLAY 'SITUATION SOCIALE :'
+           ACCEPT WS-SIT-SOCIAL
+           DISPLAY 'ADRESSE :'
+           ACCEPT WS-ADRESSE
+           DISPLAY 'SOLDE :'
+           ACCEPT WS-SOLDE
+           DISPLAY 'POSITION (DB OU CR) :'
+           ACCEPT WS-POSIT
+           DISPLAY 'EMAIL DU CLIENT :'
+           ACCEPT WS-EMAIL-CLIENT
+           DISPLAY 'TELEPHONE DU CLIENT :'
+           ACCEPT WS-TEL-CLIENT.
+        FONCTION-ADD-CLIENT.
+           MOVE WS-CLIENT TO CLIENT
+           WRITE CLIENT
+              INVALID KEY DISPLAY ' NUM EXIST '
+              NOT INVALID KEY DISPLAY ' CLIENT SAVE SUCCES '
+           END-WRITE.
+        FONCTION-READ-CLIENT.
+           MOVE WS-NUM-COMPTE TO NUM-COMPTE
+           READ FCLIENT
+             KEY IS NUM-COMPTE
+             INVALID KEY DISPLAY ' RECORD NOT FOUND '
+             NOT INVALID KEY DISPLAY ' RECORD IS : ' WS-CLIENT
+           END-READ.
+        FONCTION-FIN-PROGRAMME.
+           CLOSE FCLIENT.
+           CLOSE FREGION.
+           CLOSE FACTIPRO.
+           CLOSE FNATCOMP.
+           STOP RUN.                                                                                                                                                                                                                                                         
\ No newline at end of file
