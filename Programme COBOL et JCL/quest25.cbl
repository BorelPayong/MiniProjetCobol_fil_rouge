@@ -0,0 +1,114 @@
+      **************************************************************  
+      *PROGRAMME DE FIN DE MOIS POUR CALCULER ET POSTER LES        *  
+      *INTERETS CREDITEURS DANS FMOUVEM                            *  
+      **************************************************************  
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. QUEST25.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT FCLIENT ASSIGN TO DDCLIENT
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS NU-COMPTE
+           FILE STATUS IS FS-CLIENT.
+           SELECT FMOUVEM ASSIGN TO DDMOUVEM
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FS-MOUVEM.
+        DATA DIVISION.
+        FILE SECTION.
+        FD FCLIENT.
+           COPY CLIENT REPLACING NUM-COMPTE BY NU-COMPTE.
+        FD FMOUVEM.
+        01 MOUVEM.
+           05 NUM-COMPTE PIC X(3).
+           05 LIBELLE-MOUV PIC X(15).
+           05 MONT-MOUV PIC 9(6).
+           05 SENS-MOUV PIC X(2).
+           05 NAT-MOUV PIC X(3).
+           05 DATE-MOUV PIC X(10).
+           05 FILLER PIC X(41).
+        WORKING-STORAGE SECTION.
+        01 WS-CLIENT.
+           05 WS-NU-COMPTE PIC X(3).
+           05 WS-CODE-REGION PIC 9(2).
+           05 WS-NAT-COMPTE PIC 9(2).
+           05 WS-NOM-CLIENT PIC X(10).
+           05 WS-PRENOM-CLIENT PIC X(10).
+           05 WS-DATE-NAIS PIC 9(8).
+           05 WS-SEXE PIC X(1).
+           05 WS-ACTI-PRO PIC 9(2).
+           05 WS-SIT-SOCIAL PIC X(1).
+           05 WS-ADRESSE PIC X(10).
+           05 WS-SOLDE PIC 9(10).
+           05 WS-POSIT PIC X(2).
+           05 FILLER PIC X(19).
+        01 FS-CLIENT PIC X(2).
+        01 FS-MOUVEM PIC X(2).
+        01 WS-END-OF-FILE PIC X(1).
+        01 WS-TAUX-INTERET PIC 9(3)V9(2).
+        01 WS-INTERET-CALC PIC 9(8)V99.
+        01 WS-DATE-MOUV PIC X(10).
+        01 WS-CPT-CLIENTS PIC 9(5) VALUE 0.
+        01 WS-CPT-INTERETS PIC 9(5) VALUE 0.
+        PROCEDURE DIVISION.
+           PERFORM FONCTION-DEBUT-PROGRAMME.
+           PERFORM FONCTION-PROGRAMME.
+           PERFORM FONCTION-FIN-PROGRAMME.
+        FONCTION-DEBUT-PROGRAMME.
+           DISPLAY 'DEBUT DU PROGRAMME'.
+           OPEN I-O FCLIENT.
+           IF FS-CLIENT = '00'
+              DISPLAY ' FILE CLIENT OPEN SUCCES : ' FS-CLIENT
+           ELSE
+              DISPLAY ' FILE CLIENT NOT OPEN : ' FS-CLIENT
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+           OPEN EXTEND FMOUVEM.
+           IF FS-MOUVEM = '00'
+              DISPLAY ' FILE MOUVEM OPEN SUCCES : ' FS-MOUVEM
+           ELSE
+              DISPLAY ' FILE MOUVEM NOT OPEN : ' FS-MOUVEM
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+        FONCTION-PROGRAMME.
+           PERFORM FONCTION-ACCEPT-PARAMETRES
+           PERFORM FONCTION-READ-CLIENT
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+              ADD 1 TO WS-CPT-CLIENTS
+              IF WS-POSIT = 'CR'
+                 PERFORM FONCTION-CALCULER-INTERET
+                 PERFORM FONCTION-POSTER-INTERET
+              END-IF
+              PERFORM FONCTION-READ-CLIENT
+           END-PERFORM
+           DISPLAY ' CLIENTS TRAITES : ' WS-CPT-CLIENTS
+           DISPLAY ' INTERETS POSTES : ' WS-CPT-INTERETS.
+        FONCTION-ACCEPT-PARAMETRES.
+           DISPLAY 'TAUX INTERET MENSUEL (EX: 00150 POUR 1.50%) :'
+           ACCEPT WS-TAUX-INTERET
+           DISPLAY 'DATE DE VALEUR DES INTERETS (AAAA-MM-JJ) :'
+           ACCEPT WS-DATE-MOUV.
+        FONCTION-CALCULER-INTERET.
+           COMPUTE WS-INTERET-CALC ROUNDED =
+                   WS-SOLDE * WS-TAUX-INTERET / 100.
+        FONCTION-POSTER-INTERET.
+           IF WS-INTERET-CALC > 0
+              MOVE WS-NU-COMPTE TO NUM-COMPTE
+              MOVE 'INTERETS' TO LIBELLE-MOUV
+              MOVE WS-INTERET-CALC TO MONT-MOUV
+              MOVE 'CR' TO SENS-MOUV
+              MOVE 'INT' TO NAT-MOUV
+              MOVE WS-DATE-MOUV TO DATE-MOUV
+              WRITE MOUVEM
+              ADD 1 TO WS-CPT-INTERETS
+           END-IF.
+        FONCTION-READ-CLIENT.
+           READ FCLIENT INTO WS-CLIENT
+              AT END MOVE 'Y' TO WS-END-OF-FILE
+           END-READ.
+        FONCTION-FIN-PROGRAMME.
+           CLOSE FCLIENT
+           CLOSE FMOUVEM
+           STOP RUN.
