@@ -0,0 +1,100 @@
+      **************************************************************  
+      *PROGRAMME D'ARCHIVAGE ET DE PURGE DES MOUVEMENTS ANCIENS     *  
+      *DE FMOUVEM APRES LA FUSION ANNUELLE (QUEST21/QUEST24)        *  
+      **************************************************************  
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. QUEST26.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT FMOUVEM ASSIGN TO DDMOUVEM
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FS-MOUVEM.
+           SELECT FARCHIVE ASSIGN TO DDARCHIV
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FS-ARCHIVE.
+           SELECT FMOUVEM-NEW ASSIGN TO DDMVNEW
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FS-MOUVEM-NEW.
+        DATA DIVISION.
+        FILE SECTION.
+        FD FMOUVEM.
+        01 MOUVEM.
+           05 NUM-COMPTE PIC X(3).
+           05 LIBELLE-MOUV PIC X(15).
+           05 MONT-MOUV PIC 9(6).
+           05 SENS-MOUV PIC X(2).
+           05 NAT-MOUV PIC X(3).
+           05 DATE-MOUV PIC X(10).
+           05 FILLER PIC X(41).
+        FD FARCHIVE.
+        01 ARCHIVE-REC.
+           05 FILLER PIC X(80).
+        FD FMOUVEM-NEW.
+        01 MOUVEM-NEW.
+           05 FILLER PIC X(80).
+        WORKING-STORAGE SECTION.
+        01 FS-MOUVEM PIC X(2).
+        01 FS-ARCHIVE PIC X(2).
+        01 FS-MOUVEM-NEW PIC X(2).
+        01 WS-END-OF-FILE PIC X(1).
+        01 WS-DATE-CUTOFF PIC X(10).
+        01 WS-CPT-ARCHIVE PIC 9(5) VALUE 0.
+        01 WS-CPT-CONSERVE PIC 9(5) VALUE 0.
+        PROCEDURE DIVISION.
+           PERFORM FONCTION-DEBUT-PROGRAMME.
+           PERFORM FONCTION-PROGRAMME.
+           PERFORM FONCTION-FIN-PROGRAMME.
+        FONCTION-DEBUT-PROGRAMME.
+           DISPLAY 'DEBUT DU PROGRAMME'.
+           OPEN INPUT FMOUVEM.
+           IF FS-MOUVEM = '00'
+              DISPLAY ' FILE MOUVEM OPEN SUCCES : ' FS-MOUVEM
+           ELSE
+              DISPLAY ' FILE MOUVEM NOT OPEN : ' FS-MOUVEM
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+           OPEN OUTPUT FARCHIVE.
+           IF FS-ARCHIVE = '00'
+              DISPLAY ' FILE ARCHIVE OPEN SUCCES : ' FS-ARCHIVE
+           ELSE
+              DISPLAY ' FILE ARCHIVE NOT OPEN : ' FS-ARCHIVE
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+           OPEN OUTPUT FMOUVEM-NEW.
+           IF FS-MOUVEM-NEW = '00'
+              DISPLAY ' FILE MOUVEM-NEW OPEN SUCCES : ' FS-MOUVEM-NEW
+           ELSE
+              DISPLAY ' FILE MOUVEM-NEW NOT OPEN : ' FS-MOUVEM-NEW
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+        FONCTION-PROGRAMME.
+           PERFORM FONCTION-ACCEPT-PARAMETRES
+           PERFORM FONCTION-READ-MOUVEM
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+              IF DATE-MOUV < WS-DATE-CUTOFF
+                 WRITE ARCHIVE-REC FROM MOUVEM
+                 ADD 1 TO WS-CPT-ARCHIVE
+              ELSE
+                 WRITE MOUVEM-NEW FROM MOUVEM
+                 ADD 1 TO WS-CPT-CONSERVE
+              END-IF
+              PERFORM FONCTION-READ-MOUVEM
+           END-PERFORM
+           DISPLAY ' MOUVEMENTS ARCHIVES : ' WS-CPT-ARCHIVE
+           DISPLAY ' MOUVEMENTS CONSERVES : ' WS-CPT-CONSERVE.
+        FONCTION-ACCEPT-PARAMETRES.
+           DISPLAY 'DATE DE COUPURE (AAAA-MM-JJ) :'
+           ACCEPT WS-DATE-CUTOFF.
+        FONCTION-READ-MOUVEM.
+           READ FMOUVEM
+              AT END MOVE 'Y' TO WS-END-OF-FILE
+           END-READ.
+        FONCTION-FIN-PROGRAMME.
+           CLOSE FMOUVEM
+           CLOSE FARCHIVE
+           CLOSE FMOUVEM-NEW
+           STOP RUN.
