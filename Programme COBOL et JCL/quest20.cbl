@@ -16,30 +16,33 @@
            ACCESS IS RANDOM                                           
            RECORD KEY IS NU-COMPTE                                    
            FILE STATUS IS FS-CLIENT.
-           SELECT FPRINT ASSIGN TO DDPRINT                          
-           ORGANIZATION IS SEQUENTIAL                               
-           ACCESS MODE IS SEQUENTIAL                                
-           FILE STATUS IS FS-PRINT.                                 
-        DATA DIVISION.                                              
-        FILE SECTION.                                               
-        FD FPRINT.                                                  
-        01 REC-PRT.                                                 
-           05 ENR-PRT PIC X(80).     
-        FD FCLIENT.                                      
-        01 CLIENT.                                       
-           05 NU-COMPTE PIC X(3).                        
-           05 CODE-REGION PIC 9(2).                      
-           05 NAT-COMPTE PIC 9(2).                       
-           05 NOM-CLIENT PIC X(10).                      
-           05 PRENOM-CLIENT PIC X(10).                   
-           05 DATE-NAIS PIC 9(8).                        
-           05 SEXE PIC X(1).                             
-           05 ACTI-PRO PIC 9(2).                         
-           05 SIT-SOCIAL PIC X(1).                       
-           05 ADRESSE PIC X(10).                         
-           05 SOLDE PIC 9(10).                           
-           05 POSIT PIC X(2).                            
-           05 FILLER PIC X(19).   
+           SELECT FPRINT ASSIGN TO DDPRINT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-PRINT.
+           SELECT FNATMOUV ASSIGN TO DDNATMOU
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS CODE-NATMOUV-REF
+           FILE STATUS IS FS-NATMOUV.
+           SELECT FCTLLOG ASSIGN TO DDCTLLOG
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-CTLLOG.
+        DATA DIVISION.
+        FILE SECTION.
+        FD FPRINT.
+        01 REC-PRT.
+           05 ENR-PRT PIC X(80).
+        FD FCTLLOG.
+           COPY CTLLOG.
+        FD FNATMOUV.
+        01 NATMOUV-REF.
+           05 CODE-NATMOUV-REF PIC X(3).
+           05 LIBELLE-NATMOUV-REF PIC X(20).
+           05 FILLER PIC X(57).
+        FD FCLIENT.
+           COPY CLIENT REPLACING NUM-COMPTE BY NU-COMPTE.
         FD FMOUVEM.                                           
         01 MOUVEM.                                            
            05 NUM-COMPTE PIC X(3).                            
@@ -73,8 +76,12 @@
            05 WS-NAT-MOUV PIC X(3).                                 
            05 WS-DATE-MOUV PIC X(10).                               
            05 FILLER PIC X(41).                                     
-        01 FS-MOUVEM PIC 9(2).                                      
-        01 FS-PRINT PIC 9(2).                                       
+        01 FS-MOUVEM PIC 9(2).
+        01 FS-PRINT PIC 9(2).
+        01 FS-NATMOUV PIC 9(2).
+        01 FS-CTLLOG PIC X(2).
+        01 WS-LIBELLE-NATMOUV PIC X(20).
+        01 WS-CPT-RELEVES PIC 9(5) VALUE 0.
         01 WS-END-OF-FILE PIC X(1).                                 
         01 WS-CLIENT-NUM-COMPTE PIC X(3).                           
         01 WS-LIGNE01 PIC X(80) VALUE ALL '*'. 
@@ -88,27 +95,64 @@
            05 WS-PRINT-NUM PIC 9(3).                                  
            05 FILLER PIC X(15) VALUE ALL ' '.                         
            05 FILLER PIC X(1) VALUE '*'.  
-        01 WS-LIGNE03.                                               
-           05 FILLER PIC X(1) VALUE '*'.                             
-           05 FILLER PIC X(18) VALUE ' DATE D OPERATION '.           
-           05 FILLER PIC X(2) VALUE '**'.                            
-           05 FILLER PIC X(18) VALUE ' LIBELLE '.                    
-           05 FILLER PIC X(2) VALUE '**'.                            
-           05 FILLER PIC X(18) VALUE ' CREDIT  '.                    
-           05 FILLER PIC X(2) VALUE '**'.                            
-           05 FILLER PIC X(18) VALUE ' DEBIT '.                      
-           05 FILLER PIC X(2) VALUE '**'.  
-        01 WS-LIGNE04.                                               
-           05 FILLER PIC X(1) VALUE '*'.                             
-           05 WS-PRINT-DATE PIC X(18).                               
-           05 FILLER PIC X(2) VALUE '**'.                            
-           05 WS-PRINT-LIBELLE PIC X(18).                            
-           05 FILLER PIC X(2) VALUE '**'.                            
-           05 WS-PRINT-CR PIC X(18) VALUE ALL ' '.                   
-           05 FILLER PIC X(2) VALUE '**'.                            
-           05 WS-PRINT-DB PIC X(18) VALUE ALL ' '.                   
-           05 FILLER PIC X(2) VALUE '**'.                            
-        PROCEDURE DIVISION.                                          
+        01 WS-LIGNE03A.
+           05 FILLER PIC X(1) VALUE '*'.
+           05 FILLER PIC X(18) VALUE ' DATE D OPERATION '.
+           05 FILLER PIC X(2) VALUE '**'.
+           05 FILLER PIC X(18) VALUE ' LIBELLE '.
+           05 FILLER PIC X(2) VALUE '**'.
+           05 FILLER PIC X(18) VALUE ' CREDIT  '.
+           05 FILLER PIC X(2) VALUE '**'.
+        01 WS-LIGNE03B.
+           05 FILLER PIC X(1) VALUE '*'.
+           05 FILLER PIC X(18) VALUE ' DEBIT '.
+           05 FILLER PIC X(2) VALUE '**'.
+           05 FILLER PIC X(18) VALUE ' SOLDE '.
+           05 FILLER PIC X(2) VALUE '**'.
+           05 FILLER PIC X(18) VALUE ' TYPE MOUVEMENT '.
+           05 FILLER PIC X(2) VALUE '**'.
+        01 WS-LIGNE04A.
+           05 FILLER PIC X(1) VALUE '*'.
+           05 WS-PRINT-DATE PIC X(18).
+           05 FILLER PIC X(2) VALUE '**'.
+           05 WS-PRINT-LIBELLE PIC X(18).
+           05 FILLER PIC X(2) VALUE '**'.
+           05 WS-PRINT-CR PIC X(18) VALUE ALL ' '.
+           05 FILLER PIC X(2) VALUE '**'.
+        01 WS-LIGNE04B.
+           05 FILLER PIC X(1) VALUE '*'.
+           05 WS-PRINT-DB PIC X(18) VALUE ALL ' '.
+           05 FILLER PIC X(2) VALUE '**'.
+           05 WS-PRINT-SOLDE PIC X(18).
+           05 FILLER PIC X(2) VALUE '**'.
+           05 WS-PRINT-NATMOUV PIC X(18).
+           05 FILLER PIC X(2) VALUE '**'.
+        01 WS-LIGNE05.
+           05 FILLER PIC X(1) VALUE '*'.
+           05 FILLER PIC X(20) VALUE ' SOLDE OUVERTURE : '.
+           05 WS-PRINT-SOLDE-OUV PIC X(20).
+           05 FILLER PIC X(38) VALUE ALL ' '.
+           05 FILLER PIC X(1) VALUE '*'.
+        01 WS-LIGNE06.
+           05 FILLER PIC X(1) VALUE '*'.
+           05 FILLER PIC X(20) VALUE ' SOLDE CLOTURE : '.
+           05 WS-PRINT-SOLDE-CLO PIC X(20).
+           05 FILLER PIC X(38) VALUE ALL ' '.
+           05 FILLER PIC X(1) VALUE '*'.
+        01 WS-SOLDE-EDIT-18.
+           05 WS-SE18-VAL PIC ZZZZZZZZZ9.
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 WS-SE18-POSIT PIC X(2).
+           05 FILLER PIC X(5) VALUE SPACES.
+        01 WS-SOLDE-EDIT-20.
+           05 WS-SE20-VAL PIC ZZZZZZZZZ9.
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 WS-SE20-POSIT PIC X(2).
+           05 FILLER PIC X(7) VALUE SPACES.
+        01 WS-SOLDE-COURANT PIC S9(10) VALUE 0.
+        01 WS-SOLDE-AFFICHE PIC 9(10).
+        01 WS-POSIT-COURANT PIC X(2).
+        PROCEDURE DIVISION.
            PERFORM FONCTION-DEBUT-PROGRAMME.                         
            PERFORM FONCTION-PROGRAMME.                               
            PERFORM FONCTION-FIN-PROGRAMME.   
@@ -127,63 +171,132 @@
            ELSE                                                        
               DISPLAY ' FILE CLIENT NOT OPEN : ' FS-CLIENT             
            END-IF.  
-           OPEN OUTPUT FPRINT                                         
-           IF FS-PRINT = 00                                           
-              DISPLAY ' FILE PRINT OPEN SUCCES : ' FS-PRINT           
-           ELSE                                                       
-              DISPLAY ' FILE PRINT NOT OPEN : ' FS-PRINT              
-              PERFORM FONCTION-FIN-PROGRAMME                          
-           END-IF.                                                    
-        FONCTION-PROGRAMME.                                           
-           READ FMOUVEM INTO WS-MOUVEM                                
-              AT END MOVE 'Y' TO WS-END-OF-FILE                       
-              NOT AT END                                              
-                         MOVE WS-NUM-COMPTE TO WS-CLIENT-NUM-COMPTE   
-                         PERFORM FONCTION-PRINT-ENTETE                
-                         PERFORM FONCTION-PRINT-TAB                   
-           END-READ. 
-        FONCTION-PRINT-TAB.                                    
-           PERFORM UNTIL WS-END-OF-FILE = 'Y'                  
-              MOVE WS-DATE-MOUV TO WS-PRINT-DATE               
-              MOVE WS-LIBELLE-MOUV TO WS-PRINT-LIBELLE         
-              IF WS-SENS-MOUV = 'CR'                           
-                 MOVE WS-MONT-MOUV TO WS-PRINT-CR              
-                 MOVE ' ' TO WS-PRINT-DB                       
-              ELSE                                             
-                 MOVE WS-MONT-MOUV TO WS-PRINT-DB              
-                 MOVE ' ' TO WS-PRINT-CR                       
-              END-IF                                           
-              MOVE WS-LIGNE04 TO REC-PRT                       
-              WRITE REC-PRT                                    
-              MOVE WS-LIGNE01 TO REC-PRT                       
-              WRITE REC-PRT                                    
-              PERFORM FONCTION-READ-FMOUV                      
-           END-PERFORM. 
-        FONCTION-READ-FMOUV.                                     
-           READ FMOUVEM INTO WS-MOUVEM                           
-              AT END MOVE 'Y' TO WS-END-OF-FILE                  
-           END-READ.                                             
-        FONCTION-PRINT-ENTETE.                                   
-           MOVE WS-LIGNE01 TO REC-PRT                            
-           WRITE REC-PRT                                         
-           PERFORM FONCTION-CHERCH-NOMCLIENT                     
-           MOVE WS-CLIENT-NUM-COMPTE TO WS-PRINT-NUM             
-           MOVE WS-LIGNE02 TO REC-PRT                            
-           WRITE REC-PRT                                         
-           MOVE WS-LIGNE01 TO REC-PRT                            
-           WRITE REC-PRT                                         
-           MOVE WS-LIGNE03 TO REC-PRT                            
-           WRITE REC-PRT                                         
-           MOVE WS-LIGNE01 TO REC-PRT                            
-           WRITE REC-PRT.  
-        FONCTION-CHERCH-NOMCLIENT.                                    
-           MOVE WS-CLIENT-NUM-COMPTE TO NU-COMPTE                     
-           READ FCLIENT INTO WS-CLIENT                                
-             KEY IS NU-COMPTE                                         
-             INVALID KEY DISPLAY ' CLIENT NOT FOUND '                 
-             NOT INVALID KEY MOVE WS-NOM-CLIENT TO WS-PRINT-NOM       
-           END-READ.                                                  
-        FONCTION-FIN-PROGRAMME.                                       
-           CLOSE FCLIENT                                              
-           CLOSE FPRINT                                               
-           STOP RUN.                                                            
\ No newline at end of file
+           OPEN OUTPUT FPRINT
+           IF FS-PRINT = 00
+              DISPLAY ' FILE PRINT OPEN SUCCES : ' FS-PRINT
+           ELSE
+              DISPLAY ' FILE PRINT NOT OPEN : ' FS-PRINT
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+           OPEN INPUT FNATMOUV
+           IF FS-NATMOUV = 00
+              DISPLAY ' FILE NATMOUV OPEN SUCCES : ' FS-NATMOUV
+           ELSE
+              DISPLAY ' FILE NATMOUV NOT OPEN : ' FS-NATMOUV
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+           OPEN EXTEND FCTLLOG
+           IF FS-CTLLOG = '00'
+              DISPLAY ' FILE CTLLOG OPEN SUCCES : ' FS-CTLLOG
+           ELSE
+              DISPLAY ' FILE CTLLOG NOT OPEN : ' FS-CTLLOG
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+        FONCTION-PROGRAMME.
+           PERFORM FONCTION-READ-FMOUV
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+              MOVE WS-NUM-COMPTE TO WS-CLIENT-NUM-COMPTE
+              PERFORM FONCTION-PRINT-ENTETE
+              PERFORM FONCTION-PRINT-TAB
+           END-PERFORM
+           PERFORM FONCTION-ECRIRE-CTLLOG.
+        FONCTION-PRINT-TAB.
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+                      OR WS-NUM-COMPTE NOT = WS-CLIENT-NUM-COMPTE
+              MOVE WS-DATE-MOUV TO WS-PRINT-DATE
+              MOVE WS-LIBELLE-MOUV TO WS-PRINT-LIBELLE
+              IF WS-SENS-MOUV = 'CR'
+                 MOVE WS-MONT-MOUV TO WS-PRINT-CR
+                 MOVE ' ' TO WS-PRINT-DB
+                 ADD WS-MONT-MOUV TO WS-SOLDE-COURANT
+              ELSE
+                 MOVE WS-MONT-MOUV TO WS-PRINT-DB
+                 MOVE ' ' TO WS-PRINT-CR
+                 SUBTRACT WS-MONT-MOUV FROM WS-SOLDE-COURANT
+              END-IF
+              PERFORM FONCTION-FORMATER-SOLDE
+              MOVE WS-SOLDE-EDIT-18 TO WS-PRINT-SOLDE
+              PERFORM FONCTION-CHERCH-NATMOUV
+              MOVE WS-LIBELLE-NATMOUV TO WS-PRINT-NATMOUV
+              MOVE WS-LIGNE04A TO REC-PRT
+              WRITE REC-PRT
+              MOVE WS-LIGNE04B TO REC-PRT
+              WRITE REC-PRT
+              MOVE WS-LIGNE01 TO REC-PRT
+              WRITE REC-PRT
+              PERFORM FONCTION-READ-FMOUV
+           END-PERFORM.
+           PERFORM FONCTION-FORMATER-SOLDE
+           MOVE WS-SOLDE-EDIT-20 TO WS-PRINT-SOLDE-CLO
+           MOVE WS-LIGNE06 TO REC-PRT
+           WRITE REC-PRT
+           MOVE WS-LIGNE01 TO REC-PRT
+           WRITE REC-PRT.
+        FONCTION-READ-FMOUV.
+           READ FMOUVEM INTO WS-MOUVEM
+              AT END MOVE 'Y' TO WS-END-OF-FILE
+           END-READ.
+        FONCTION-PRINT-ENTETE.
+           ADD 1 TO WS-CPT-RELEVES
+           MOVE WS-LIGNE01 TO REC-PRT
+           WRITE REC-PRT
+           PERFORM FONCTION-CHERCH-NOMCLIENT
+           MOVE WS-CLIENT-NUM-COMPTE TO WS-PRINT-NUM
+           MOVE WS-LIGNE02 TO REC-PRT
+           WRITE REC-PRT
+           MOVE WS-LIGNE01 TO REC-PRT
+           WRITE REC-PRT
+           PERFORM FONCTION-FORMATER-SOLDE
+           MOVE WS-SOLDE-EDIT-20 TO WS-PRINT-SOLDE-OUV
+           MOVE WS-LIGNE05 TO REC-PRT
+           WRITE REC-PRT
+           MOVE WS-LIGNE01 TO REC-PRT
+           WRITE REC-PRT
+           MOVE WS-LIGNE03A TO REC-PRT
+           WRITE REC-PRT
+           MOVE WS-LIGNE03B TO REC-PRT
+           WRITE REC-PRT
+           MOVE WS-LIGNE01 TO REC-PRT
+           WRITE REC-PRT.
+        FONCTION-CHERCH-NOMCLIENT.
+           MOVE WS-CLIENT-NUM-COMPTE TO NU-COMPTE
+           READ FCLIENT INTO WS-CLIENT
+             KEY IS NU-COMPTE
+             INVALID KEY DISPLAY ' CLIENT NOT FOUND '
+             NOT INVALID KEY MOVE WS-NOM-CLIENT TO WS-PRINT-NOM
+           END-READ.
+           IF WS-POSIT = 'DB'
+              COMPUTE WS-SOLDE-COURANT = 0 - WS-SOLDE
+           ELSE
+              MOVE WS-SOLDE TO WS-SOLDE-COURANT
+           END-IF.
+        FONCTION-FORMATER-SOLDE.
+           IF WS-SOLDE-COURANT >= 0
+              MOVE WS-SOLDE-COURANT TO WS-SOLDE-AFFICHE
+              MOVE 'CR' TO WS-POSIT-COURANT
+           ELSE
+              COMPUTE WS-SOLDE-AFFICHE = WS-SOLDE-COURANT * -1
+              MOVE 'DB' TO WS-POSIT-COURANT
+           END-IF
+           MOVE WS-SOLDE-AFFICHE TO WS-SE18-VAL
+           MOVE WS-POSIT-COURANT TO WS-SE18-POSIT
+           MOVE WS-SOLDE-AFFICHE TO WS-SE20-VAL
+           MOVE WS-POSIT-COURANT TO WS-SE20-POSIT.
+        FONCTION-CHERCH-NATMOUV.
+           MOVE WS-NAT-MOUV TO CODE-NATMOUV-REF
+           READ FNATMOUV
+              INVALID KEY MOVE ' TYPE INCONNU ' TO WS-LIBELLE-NATMOUV
+              NOT INVALID KEY MOVE LIBELLE-NATMOUV-REF
+                                TO WS-LIBELLE-NATMOUV
+           END-READ.
+        FONCTION-ECRIRE-CTLLOG.
+           MOVE 'QUEST20' TO CTLLOG-JOB
+           MOVE ' RELEVES IMPRIMES SUR FPRINT ' TO CTLLOG-LIBELLE
+           MOVE WS-CPT-RELEVES TO CTLLOG-COMPTEUR
+           WRITE CTLLOG-REC.
+        FONCTION-FIN-PROGRAMME.
+           CLOSE FCLIENT
+           CLOSE FPRINT
+           CLOSE FNATMOUV
+           CLOSE FCTLLOG
+           STOP RUN.                                                            
\ No newline at end of file
