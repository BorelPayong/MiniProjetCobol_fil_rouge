@@ -19,22 +19,39 @@
            ORGANIZATION IS SEQUENTIAL                               
            ACCESS IS SEQUENTIAL                                     
            FILE STATUS IS FS-MOUVE3.                                
-           SELECT FMOUVEM-WK ASSIGN TO FWORK.                       
-           SELECT FMOUVEM-OUT ASSIGN TO FOUT.                       
-        DATA DIVISION.                                              
-        FILE SECTION.                                               
-        FD FMOUVE1.                                                 
-        01 MOUVE1.                                                  
-           05 FILLER PIC X(80).                                     
-        FD FMOUVE2.                                                 
-        01 MOUVE2.                                                  
-           05 FILLER PIC X(80).                                     
-        FD FMOUVE3.                                                 
-        01 MOUVE3.                                                  
-           05 FILLER PIC X(80).                                     
-        FD FMOUVEM-OUT.                                             
-        01 MOUVEM-OUT.                                              
-           05 FILLER PIC X(80).       
+           SELECT FMOUVEM-WK ASSIGN TO FWORK.
+           SELECT FMOUVEM-OUT ASSIGN TO FOUT
+           FILE STATUS IS FS-MOUVEM-OUT.
+           SELECT FRESTART ASSIGN TO DDRESTRT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FS-RESTART.
+           SELECT FCTLLOG ASSIGN TO DDCTLLOG
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-CTLLOG.
+        DATA DIVISION.
+        FILE SECTION.
+        FD FMOUVE1.
+        01 MOUVE1.
+           05 FILLER PIC X(80).
+        FD FMOUVE2.
+        01 MOUVE2.
+           05 FILLER PIC X(80).
+        FD FMOUVE3.
+        01 MOUVE3.
+           05 FILLER PIC X(80).
+        FD FMOUVEM-OUT.
+        01 MOUVEM-OUT.
+           05 FILLER PIC X(80).
+        FD FRESTART.
+        01 RESTART-REC.
+           05 RESTART-MOIS PIC X(2).
+           05 RESTART-CPT PIC 9(5).
+           05 RESTART-STATUT PIC X(1).
+           05 FILLER PIC X(72).
+        FD FCTLLOG.
+           COPY CTLLOG.
         SD FMOUVEM-WK.                                         
         01 MOUVEM-WK.                                          
            05 FILLER PIC X(34).                                
@@ -43,8 +60,20 @@
         WORKING-STORAGE SECTION.                               
         01 FS-MOUVE1 PIC X(2).                                 
         01 FS-MOUVE2 PIC X(2).                                 
-        01 FS-MOUVE3 PIC X(2).                                 
-        01 WS-END-OF-FILE PIC X(1).                            
+        01 FS-MOUVE3 PIC X(2).
+        01 FS-MOUVEM-OUT PIC X(2).
+        01 WS-END-OF-FILE PIC X(1).
+        01 WS-CPT-MOUVE1 PIC 9(5) VALUE 0.
+        01 WS-CPT-MOUVE2 PIC 9(5) VALUE 0.
+        01 WS-CPT-MOUVE3 PIC 9(5) VALUE 0.
+        01 WS-CPT-TOTAL-SOURCES PIC 9(5) VALUE 0.
+        01 WS-CPT-OUT PIC 9(5) VALUE 0.
+        01 FS-RESTART PIC X(2).
+        01 FS-CTLLOG PIC X(2).
+        01 WS-CPT-CHECKPOINT PIC 9(5) VALUE 0.
+        01 WS-DERNIER-MOIS PIC X(2) VALUE SPACES.
+        01 WS-RESUME-FLAG PIC X(1) VALUE 'N'.
+        01 WS-RESUME-CPT PIC 9(5) VALUE 0.
         PROCEDURE DIVISION.                                    
            PERFORM FONCTION-DEBUT-PROGRAMME.                   
            PERFORM FONCTION-PROGRAMME.                         
@@ -69,17 +98,131 @@
            IF FS-MOUVE3 = '00'                                        
               DISPLAY ' FILE MOUVEM OPEN SUCCES : ' FS-MOUVE3         
            ELSE                                                       
-              DISPLAY ' FILE MOUVEM NOT OPEN : ' FS-MOUVE3            
-              PERFORM FONCTION-FIN-PROGRAMME                          
-           END-IF.                                                    
-        FONCTION-PROGRAMME.                                           
-           MERGE FMOUVEM-WK                                           
-                ON ASCENDING KEY MOIS-WK                              
-                USING FMOUVE1, FMOUVE2, FMOUVE3                       
-                GIVING FMOUVEM-OUT                                    
-           DISPLAY ' FIN DU MERGE '.                                  
-        FONCTION-FIN-PROGRAMME.                                       
-           CLOSE FMOUVE1                                              
-           CLOSE FMOUVE2                                              
-           CLOSE FMOUVE3                                              
+              DISPLAY ' FILE MOUVEM NOT OPEN : ' FS-MOUVE3
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+           OPEN EXTEND FCTLLOG
+           IF FS-CTLLOG = '00'
+              DISPLAY ' FILE CTLLOG OPEN SUCCES : ' FS-CTLLOG
+           ELSE
+              DISPLAY ' FILE CTLLOG NOT OPEN : ' FS-CTLLOG
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+        FONCTION-PROGRAMME.
+           PERFORM FONCTION-LIRE-RESTART
+           PERFORM FONCTION-COMPTER-SOURCES
+           MERGE FMOUVEM-WK
+                ON ASCENDING KEY MOIS-WK
+                USING FMOUVE1, FMOUVE2, FMOUVE3
+                OUTPUT PROCEDURE IS FONCTION-ECRIRE-SORTIE
+           PERFORM FONCTION-COMPTER-SORTIE
+           DISPLAY ' FIN DU MERGE '
+           DISPLAY ' NOMBRE ENREGISTREMENTS FMOUVE1 : ' WS-CPT-MOUVE1
+           DISPLAY ' NOMBRE ENREGISTREMENTS FMOUVE2 : ' WS-CPT-MOUVE2
+           DISPLAY ' NOMBRE ENREGISTREMENTS FMOUVE3 : ' WS-CPT-MOUVE3
+           DISPLAY ' TOTAL ENREGISTREMENTS SOURCES : '
+                   WS-CPT-TOTAL-SOURCES
+           DISPLAY ' TOTAL ENREGISTREMENTS FMOUVEM-OUT : ' WS-CPT-OUT
+           PERFORM FONCTION-ECRIRE-CTLLOG.
+        FONCTION-LIRE-RESTART.
+           MOVE 'N' TO WS-RESUME-FLAG
+           MOVE 0 TO WS-RESUME-CPT
+           OPEN INPUT FRESTART
+           IF FS-RESTART = '00'
+              MOVE 'N' TO WS-END-OF-FILE
+              PERFORM UNTIL WS-END-OF-FILE = 'Y'
+                 READ FRESTART
+                    AT END MOVE 'Y' TO WS-END-OF-FILE
+                 END-READ
+              END-PERFORM
+              IF RESTART-STATUT = 'C'
+                 DISPLAY ' DERNIER CHECKPOINT : MERGE PRECEDENT '
+                         'TERMINE AU MOIS ' RESTART-MOIS
+                         ' (' RESTART-CPT ' ENR.) - NOUVEAU MERGE '
+              ELSE
+                 MOVE 'Y' TO WS-RESUME-FLAG
+                 MOVE RESTART-CPT TO WS-RESUME-CPT
+                 DISPLAY ' DERNIER CHECKPOINT : REPRISE APRES ABEND '
+                         'AU MOIS ' RESTART-MOIS
+                         ' (' RESTART-CPT ' ENR.) - REPRISE EN COURS '
+              END-IF
+              CLOSE FRESTART
+           ELSE
+              DISPLAY ' AUCUN CHECKPOINT PRECEDENT - NOUVEAU MERGE '
+           END-IF.
+        FONCTION-ECRIRE-SORTIE.
+           IF WS-RESUME-FLAG = 'Y'
+              OPEN EXTEND FMOUVEM-OUT
+              OPEN EXTEND FRESTART
+           ELSE
+              OPEN OUTPUT FMOUVEM-OUT
+              OPEN OUTPUT FRESTART
+           END-IF
+           MOVE WS-RESUME-CPT TO WS-CPT-CHECKPOINT
+           MOVE 'N' TO WS-END-OF-FILE
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+              RETURN FMOUVEM-WK
+                 AT END MOVE 'Y' TO WS-END-OF-FILE
+                 NOT AT END
+                    ADD 1 TO WS-CPT-CHECKPOINT
+                    MOVE MOIS-WK TO WS-DERNIER-MOIS
+                    IF WS-CPT-CHECKPOINT > WS-RESUME-CPT
+                       WRITE MOUVEM-OUT FROM MOUVEM-WK
+                       MOVE 'P' TO RESTART-STATUT
+                       PERFORM FONCTION-ECRIRE-CHECKPOINT
+                    END-IF
+              END-RETURN
+           END-PERFORM
+           MOVE 'C' TO RESTART-STATUT
+           PERFORM FONCTION-ECRIRE-CHECKPOINT
+           CLOSE FMOUVEM-OUT
+           CLOSE FRESTART.
+        FONCTION-ECRIRE-CHECKPOINT.
+           MOVE WS-DERNIER-MOIS TO RESTART-MOIS
+           MOVE WS-CPT-CHECKPOINT TO RESTART-CPT
+           WRITE RESTART-REC.
+        FONCTION-COMPTER-SOURCES.
+           MOVE 'N' TO WS-END-OF-FILE
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+              READ FMOUVE1
+                 AT END MOVE 'Y' TO WS-END-OF-FILE
+                 NOT AT END ADD 1 TO WS-CPT-MOUVE1
+              END-READ
+           END-PERFORM
+           MOVE 'N' TO WS-END-OF-FILE
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+              READ FMOUVE2
+                 AT END MOVE 'Y' TO WS-END-OF-FILE
+                 NOT AT END ADD 1 TO WS-CPT-MOUVE2
+              END-READ
+           END-PERFORM
+           MOVE 'N' TO WS-END-OF-FILE
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+              READ FMOUVE3
+                 AT END MOVE 'Y' TO WS-END-OF-FILE
+                 NOT AT END ADD 1 TO WS-CPT-MOUVE3
+              END-READ
+           END-PERFORM
+           COMPUTE WS-CPT-TOTAL-SOURCES = WS-CPT-MOUVE1 + WS-CPT-MOUVE2
+                                         + WS-CPT-MOUVE3
+           CLOSE FMOUVE1
+           CLOSE FMOUVE2
+           CLOSE FMOUVE3.
+        FONCTION-COMPTER-SORTIE.
+           OPEN INPUT FMOUVEM-OUT
+           MOVE 'N' TO WS-END-OF-FILE
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+              READ FMOUVEM-OUT
+                 AT END MOVE 'Y' TO WS-END-OF-FILE
+                 NOT AT END ADD 1 TO WS-CPT-OUT
+              END-READ
+           END-PERFORM
+           CLOSE FMOUVEM-OUT.
+        FONCTION-ECRIRE-CTLLOG.
+           MOVE 'QUEST21' TO CTLLOG-JOB
+           MOVE ' MOUVEMENTS FUSIONNES (MERGE) ' TO CTLLOG-LIBELLE
+           MOVE WS-CPT-OUT TO CTLLOG-COMPTEUR
+           WRITE CTLLOG-REC.
+        FONCTION-FIN-PROGRAMME.
+           CLOSE FCTLLOG.
            STOP RUN.                                                                                                                                                                                                                                  
\ No newline at end of file
