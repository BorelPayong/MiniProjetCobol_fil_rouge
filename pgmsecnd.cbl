@@ -18,29 +18,44 @@
         WORKING-STORAGE SECTION.                            
         01 FS-PRINT PIC 9(2).                               
         01 WS-LIGNE01 PIC X(80) VALUE ALL '*'.              
-        01 WS-LIGNE02.                                      
-           05 FILLER PIC X(1) VALUE '!'.                    
-           05 FILLER PIC X(29) VALUE ALL ' '.               
-           05 WS-ENTETE PIC X(20).                          
-           05 FILLER PIC X(29) VALUE ALL ' '.               
-           05 FILLER PIC X(1) VALUE '!'.                    
-        01 WS-LIGNE03.                                      
-           05 FILLER PIC X(1) VALUE '!'.                    
-           05 WS-CODE PIC X(10) VALUE ' CODE : '.           
-           05 FILLER PIC X(8) VALUE ALL ' '.                
-           05 WS-CODE-VALUE PIC X(10).                      
-           05 FILLER PIC X(1) VALUE '*'.                    
-           05 WS-LIBELLE PIC X(11) VALUE ' LIBELLE : '.     
-           05 FILLER PIC X(8) VALUE ALL ' '.                
-           05 WS-LIBELLE-VALUE PIC X(30).                   
-           05 FILLER PIC X(1) VALUE '!'.     
-        LINKAGE SECTION.                                            
-        01 LS-CODE PIC X(2).                                        
-        01 LS-LIBELLE PIC X(30).                                    
-        01 LS-FIRST-ENR PIC X(1).                                   
-        01 LS-ENTETE PIC X(1).                                      
-        PROCEDURE DIVISION USING LS-CODE, LS-LIBELLE,               
-                                 LS-FIRST-ENR, LS-ENTETE.           
+        01 WS-LIGNE02.
+           05 FILLER PIC X(1) VALUE '!'.
+           05 FILLER PIC X(29) VALUE ALL ' '.
+           05 WS-ENTETE PIC X(20).
+           05 FILLER PIC X(8) VALUE ' PAGE : '.
+           05 WS-PAGE-NUM-VALUE PIC ZZ9.
+           05 FILLER PIC X(18) VALUE ALL ' '.
+           05 FILLER PIC X(1) VALUE '!'.
+        01 WS-PAGE-NUM PIC 9(3).
+        01 WS-LINE-COUNT PIC 9(3).
+        01 WS-MAX-LINES PIC 9(3) VALUE 20.
+        01 WS-LIGNE03.
+           05 FILLER PIC X(1) VALUE '!'.
+           05 WS-CODE PIC X(10) VALUE ' CODE : '.
+           05 FILLER PIC X(8) VALUE ALL ' '.
+           05 WS-CODE-VALUE PIC X(10).
+           05 FILLER PIC X(1) VALUE '*'.
+           05 WS-LIBELLE PIC X(11) VALUE ' LIBELLE : '.
+           05 FILLER PIC X(8) VALUE ALL ' '.
+           05 WS-LIBELLE-VALUE PIC X(30).
+           05 FILLER PIC X(1) VALUE '!'.
+        01 WS-LIGNE04.
+           05 FILLER PIC X(1) VALUE '!'.
+           05 FILLER PIC X(10) VALUE ALL ' '.
+           05 WS-TOTAL-COUNT-LIB PIC X(10) VALUE ' TOTAL : '.
+           05 WS-TOTAL-COUNT-VALUE PIC ZZZZ9.
+           05 FILLER PIC X(17) VALUE ' ENREGISTREMENTS '.
+           05 FILLER PIC X(31) VALUE ALL ' '.
+           05 FILLER PIC X(1) VALUE '!'.
+        LINKAGE SECTION.
+        01 LS-CODE PIC X(2).
+        01 LS-LIBELLE PIC X(30).
+        01 LS-FIRST-ENR PIC X(1).
+        01 LS-ENTETE PIC X(1).
+        01 LS-TOTAL-COUNT PIC 9(5).
+        PROCEDURE DIVISION USING LS-CODE, LS-LIBELLE,
+                                 LS-FIRST-ENR, LS-ENTETE,
+                                 LS-TOTAL-COUNT.
            PERFORM FONCTION-DEBUT-PROGRAMME                         
            PERFORM FONCTION-PROGRAMME                               
            PERFORM FONCTION-FIN-PROGRAMME.
@@ -55,32 +70,50 @@
                  PERFORM FONCTION-FIN-PROGRAMME                     
               END-IF                                                
            END-IF.                                                  
-           IF LS-FIRST-ENR = 'C'                                    
-              CLOSE FPRINT                                          
-              PERFORM FONCTION-FIN-PROGRAMME                        
-           END-IF.         
-        FONCTION-PROGRAMME.                                            
-           IF LS-FIRST-ENR = 'O'                                       
-              MOVE WS-LIGNE01 TO REC-PRT                               
-              WRITE REC-PRT AFTER ADVANCING PAGE                       
-              EVALUATE LS-ENTETE                                       
-                 WHEN 'R'                                              
-                      MOVE ' REGION ' TO WS-ENTETE                     
-                 WHEN 'A'                                              
-                      MOVE ' ACTIVITE PROFESSIONNELLE ' TO WS-ENTETE   
-                 WHEN 'N'                                              
-                      MOVE ' NATURE DU COMPTE ' TO WS-ENTETE           
-                 WHEN OTHER                                            
-                      MOVE ' ENTETE ' TO WS-ENTETE                     
-              END-EVALUATE                                             
-              MOVE WS-LIGNE02 TO REC-PRT                               
-              WRITE REC-PRT                                            
-              MOVE WS-LIGNE01 TO REC-PRT                               
-              WRITE REC-PRT                                            
-           END-IF.                                                  
-           MOVE LS-CODE TO WS-CODE-VALUE                        
-           MOVE LS-LIBELLE TO WS-LIBELLE-VALUE                  
-           MOVE WS-LIGNE03 TO REC-PRT                           
-           WRITE REC-PRT AFTER ADVANCING 2 LINES.               
-        FONCTION-FIN-PROGRAMME.                                 
-           EXIT PROGRAM.                                                                                                                                                                                                                                                    
+           IF LS-FIRST-ENR = 'C'
+              PERFORM FONCTION-PRINT-TOTAL
+              CLOSE FPRINT
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+        FONCTION-PROGRAMME.
+           IF LS-FIRST-ENR = 'O'
+              MOVE 1 TO WS-PAGE-NUM
+              PERFORM FONCTION-PRINT-ENTETE
+           ELSE
+              IF WS-LINE-COUNT >= WS-MAX-LINES
+                 ADD 1 TO WS-PAGE-NUM
+                 PERFORM FONCTION-PRINT-ENTETE
+              END-IF
+           END-IF.
+           MOVE LS-CODE TO WS-CODE-VALUE
+           MOVE LS-LIBELLE TO WS-LIBELLE-VALUE
+           MOVE WS-LIGNE03 TO REC-PRT
+           WRITE REC-PRT AFTER ADVANCING 2 LINES
+           ADD 1 TO WS-LINE-COUNT.
+        FONCTION-PRINT-ENTETE.
+           MOVE WS-LIGNE01 TO REC-PRT
+           WRITE REC-PRT AFTER ADVANCING PAGE
+           EVALUATE LS-ENTETE
+              WHEN 'R'
+                   MOVE ' REGION ' TO WS-ENTETE
+              WHEN 'A'
+                   MOVE ' ACTIVITE PROFESSIONNELLE ' TO WS-ENTETE
+              WHEN 'N'
+                   MOVE ' NATURE DU COMPTE ' TO WS-ENTETE
+              WHEN OTHER
+                   MOVE ' ENTETE ' TO WS-ENTETE
+           END-EVALUATE
+           MOVE WS-PAGE-NUM TO WS-PAGE-NUM-VALUE
+           MOVE WS-LIGNE02 TO REC-PRT
+           WRITE REC-PRT
+           MOVE WS-LIGNE01 TO REC-PRT
+           WRITE REC-PRT
+           MOVE 0 TO WS-LINE-COUNT.
+        FONCTION-PRINT-TOTAL.
+           MOVE LS-TOTAL-COUNT TO WS-TOTAL-COUNT-VALUE
+           MOVE WS-LIGNE04 TO REC-PRT
+           WRITE REC-PRT AFTER ADVANCING 2 LINES
+           MOVE WS-LIGNE01 TO REC-PRT
+           WRITE REC-PRT.
+        FONCTION-FIN-PROGRAMME.
+           EXIT PROGRAM.                                                                                                                                                                                                                                                  
