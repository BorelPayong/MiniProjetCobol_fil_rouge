@@ -8,25 +8,19 @@
        01 WS-REC-LEN PIC S9(4) COMP.
        01 WS-KEY-LEN PIC S9(4) COMP.
        01 WS-REC-KEY PIC X(6).
-       01 WS-CLIENT.
-          05 WS-NUM-CPT PIC X(6).
-          05 WS-COD-REG PIC 9(2).
-          05 WS-NAT-CPT PIC 9(2).
-          05 WS-NOM PIC X(10).
-          05 WS-PRENOM PIC X(10).
-          05 WS-DATE-NAIS PIC 9(8).
-          05 WS-SEXE PIC X(1).
-          05 WS-ACTI-PRO PIC 9(2).
-          05 WS-SIT-SOC PIC X(1).
-          05 WS-ADRESS PIC X(10).
-          05 WS-SOLDE PIC 9(8)V9(2).
-          05 WS-POSIT PIC X(2).
-          05 FILLER PIC X(16).
+       01 WS-AUD-REC-LEN PIC S9(4) COMP.
+       01 WS-CONFIRME PIC X(1).
+       COPY WSAUDIT.
+       COPY WSCLIENT REPLACING ==PIC 9(10)== BY ==PIC 9(8)V9(2)==.
        PROCEDURE DIVISION.
            PERFORM MAIN-PARA
            PERFORM FIN-PROGRAMME.
        MAIN-PARA.
-           MOVE 80 TO WS-REC-LEN.
+           EXEC CICS HANDLE AID
+                PF3(FIN-PROGRAMME)
+                CLEAR(FIN-PROGRAMME)
+           END-EXEC
+           MOVE 83 TO WS-REC-LEN.
            MOVE 6 TO WS-KEY-LEN.
            MOVE 'O' TO FLAGERRI
            PERFORM FONCTION-DELETE UNTIL FLAGERRI = 'N'.
@@ -41,29 +35,106 @@
                 MAPSET('MAPPRJ')
            END-EXEC.
            MOVE CDECLTI TO WS-REC-KEY
-           EXEC CICS DELETE FILE('FCLIEN')
+           EXEC CICS READ FILE('FCLIEN') INTO (WS-CLIENT)
+                LENGTH(WS-REC-LEN)
                 RIDFLD(WS-REC-KEY)
                 KEYLENGTH(WS-KEY-LEN)
                 RESP(WS-RESPCODE)
            END-EXEC.
-           EVALUATE TRUE
-              WHEN WS-RESPCODE = DFHRESP(FILENOTFOUND)
-                 MOVE 'FICHIER INEXISTANT, CONTINUEZ?' TO MSGINFO
-              WHEN WS-RESPCODE = DFHRESP(NOTFND)
-                 MOVE 'ENREGISTREMENT INEXISTANT, CONTINUEZ?' TO MSGINFO
-              WHEN WS-RESPCODE = DFHRESP(INVREQ)
-                 MOVE 'REQUETE INVALIDE, CONTINUEZ?' TO MSGINFO
-              WHEN WS-RESPCODE = DFHRESP(NORMAL)
-                 MOVE 'SUPPRESSION VALIDE, CONTINUEZ?' TO MSGINFO
-              WHEN OTHER
-                 MOVE 'WHEN OTHER, CONTINUEZ?' TO MSGINFO
-           END-EVALUATE.
-           EXEC CICS SEND MAP('MAP3')
+           IF WS-RESPCODE IS NOT = DFHRESP(NORMAL)
+              MOVE 'CLIENT INEXISTANT, CONTINUEZ?' TO MSGINFO
+              EXEC CICS SEND MAP('MAP3')
+                   MAPSET('MAPPRJ')
+                   FREEKB
+              END-EXEC
+              EXEC CICS RECEIVE MAP('MAP3')
+                   MAPSET('MAPPRJ')
+              END-EXEC
+           ELSE
+              PERFORM FONCTION-PREVISUALISER
+              PERFORM FONCTION-CONFIRMER
+              IF WS-CONFIRME = 'O'
+                 EXEC CICS DELETE FILE('FCLIEN')
+                      RIDFLD(WS-REC-KEY)
+                      KEYLENGTH(WS-KEY-LEN)
+                      RESP(WS-RESPCODE)
+                 END-EXEC
+                 EVALUATE TRUE
+                    WHEN WS-RESPCODE = DFHRESP(FILENOTFOUND)
+                       MOVE 'FICHIER INEXISTANT, CONTINUEZ?' TO MSGINFO
+                    WHEN WS-RESPCODE = DFHRESP(NOTFND)
+                       MOVE 'ENREGISTREMENT INEXISTANT, CONTINUEZ?'
+                            TO MSGINFO
+                    WHEN WS-RESPCODE = DFHRESP(INVREQ)
+                       MOVE 'REQUETE INVALIDE, CONTINUEZ?' TO MSGINFO
+                    WHEN WS-RESPCODE = DFHRESP(NORMAL)
+                       MOVE 'SUPPRESSION VALIDE, CONTINUEZ?' TO MSGINFO
+                       PERFORM FONCTION-TRACER-AUDIT
+                    WHEN OTHER
+                       MOVE 'WHEN OTHER, CONTINUEZ?' TO MSGINFO
+                 END-EVALUATE
+              ELSE
+                 MOVE 'SUPPRESSION ANNULEE, CONTINUEZ?' TO MSGINFO
+              END-IF
+              EXEC CICS SEND MAP('MAP3')
+                   MAPSET('MAPPRJ')
+                   FREEKB
+              END-EXEC
+              EXEC CICS RECEIVE MAP('MAP3')
+                   MAPSET('MAPPRJ')
+              END-EXEC
+           END-IF.
+       FONCTION-PREVISUALISER.
+           MOVE WS-NUM-CPT TO CDECLTO
+           MOVE WS-COD-REG TO CODREGO
+           MOVE WS-NAT-CPT TO NATCPTO
+           MOVE WS-NOM TO NOMCPTO
+           MOVE WS-PRENOM TO PRNCPTO
+           MOVE WS-DATE-NAIS TO DTNCPTO
+           MOVE WS-SEXE TO SEXCPTO
+           MOVE WS-ACTI-PRO TO APRCPTO
+           MOVE WS-SIT-SOC TO SOCCPTO
+           MOVE WS-ADRESS TO ADRCPTO
+           MOVE WS-SOLDE TO SLDCPTO
+           MOVE WS-POSIT TO POSCPTO
+           EXEC CICS SEND MAP('MAP2')
                 MAPSET('MAPPRJ')
+                MAPONLY
+                FREEKB
+                ERASE
+           END-EXEC
+           EXEC CICS SEND MAP('MAP2')
+                MAPSET('MAPPRJ')
+                DATAONLY
                 FREEKB
            END-EXEC.
+       FONCTION-CONFIRMER.
+           MOVE 'SUPPRIMER CE CLIENT ? (O/N)' TO MSGINFO
+           EXEC CICS SEND MAP('MAP3')
+                MAPSET('MAPPRJ')
+                MAPONLY
+                FREEKB
+           END-EXEC
+           EXEC CICS SEND MAP('MAP3')
+                MAPSET('MAPPRJ')
+                DATAONLY
+                FREEKB
+           END-EXEC
            EXEC CICS RECEIVE MAP('MAP3')
                 MAPSET('MAPPRJ')
+           END-EXEC
+           MOVE CONFCFI TO WS-CONFIRME.
+       FONCTION-TRACER-AUDIT.
+           MOVE 106 TO WS-AUD-REC-LEN
+           MOVE EIBTRMID TO WS-AUD-TRMID
+           MOVE EIBDATE TO WS-AUD-DATE
+           MOVE EIBTIME TO WS-AUD-TIME
+           MOVE 'SUPPRIME' TO WS-AUD-OPERATION
+           MOVE WS-REC-KEY TO WS-AUD-NUM-CPT
+           MOVE WS-CLIENT TO WS-AUD-AVANT
+           EXEC CICS WRITE FILE('FAUDIT') FROM (WS-AUDIT-REC)
+                LENGTH(WS-AUD-REC-LEN)
+                RESP(WS-RESPCODE)
            END-EXEC.
        FIN-PROGRAMME.
            EXEC CICS
