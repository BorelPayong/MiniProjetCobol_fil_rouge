@@ -17,25 +17,13 @@
        01 WS-KEY-LEN PIC S9(4) COMP.
        01 WS-REC-KEY PIC X(2).
        01 WS-END-OF-FILE PIC X(1).
-       01 WS-CLIENT.
-          05 WS-NUM-CPT PIC X(6).
-          05 WS-COD-REG PIC X(2).
-          05 WS-NAT-CPT PIC 9(2).
-          05 WS-NOM PIC X(10).
-          05 WS-PRENOM PIC X(10).
-          05 WS-DATE-NAIS PIC 9(8).
-          05 WS-SEXE PIC X(1).
-          05 WS-ACTI-PRO PIC 9(2).
-          05 WS-SIT-SOC PIC X(1).
-          05 WS-ADRESS PIC X(10).
-          05 WS-SOLDE PIC 9(10).
-          05 WS-POSIT PIC X(2).
-          05 FILLER PIC X(16).
+       01 WS-SENS-DETAIL PIC X(7) VALUE 'AVANT'.
+       COPY WSCLIENT.
        PROCEDURE DIVISION.
            PERFORM MAIN-PARA
            PERFORM FIN-PROGRAM.
        MAIN-PARA.
-           MOVE 80 TO WS-REC-LEN.
+           MOVE 83 TO WS-REC-LEN.
            MOVE 2 TO WS-KEY-LEN.
            EXEC CICS SEND MAP('MAP1')
                 MAPSET('MAPREG')
@@ -62,29 +50,27 @@
                 REQID(01)
                 RESP(WS-RESPCODE)
            END-EXEC
-           IF WS-RESPCODE = DFHRESP(DUPKEY)
+           IF (WS-RESPCODE = DFHRESP(NORMAL) OR
+               WS-RESPCODE = DFHRESP(DUPKEY))
+               AND WS-COD-REG NOT > CODRGTI
               PERFORM CALCUL-CLIENT
            ELSE
-              IF WS-RESPCODE = DFHRESP(NORMAL)
-                 PERFORM CALCUL-CLIENT
-                 MOVE 'Y' TO WS-END-OF-FILE
-                 PERFORM AFFECT-DONNEE
-                 EXEC CICS SEND MAP('MAP2')
-                      MAPSET('MAPREG')
-                      FREEKB
-                      ERASE
-                 END-EXEC
-                 EXEC CICS ENDBR FILE('PCLIEN')
-                      REQID(01)
-                 END-EXEC
-                 GO TO FIN-PROGRAM
-              ELSE
-                 GO TO FIN-PROGRAM
-              END-IF
+              MOVE 'Y' TO WS-END-OF-FILE
+              PERFORM AFFECT-DONNEE
+              EXEC CICS SEND MAP('MAP2')
+                   MAPSET('MAPREG')
+                   FREEKB
+                   ERASE
+              END-EXEC
+              EXEC CICS ENDBR FILE('PCLIEN')
+                   REQID(01)
+              END-EXEC
+              PERFORM FONCTION-DETAIL-CLIENTS
+              GO TO FIN-PROGRAM
            END-IF
               .
        CALCUL-CLIENT.
-           IF WS-COD-REG = CODREGI
+           IF WS-COD-REG NOT < CODREGI AND WS-COD-REG NOT > CODRGTI
               ADD 1 TO WS-NB-CLI
               IF WS-POSIT = 'DB'
                  ADD WS-SOLDE TO WS-MONT-DB
@@ -102,6 +88,64 @@
            MOVE WS-MONT-CR TO MCLICRO
            MOVE WS-NB-CLI-CR TO NCLICRO
            .
+       FONCTION-DETAIL-CLIENTS.
+           MOVE CODREGI TO WS-REC-KEY
+           MOVE 'AVANT' TO WS-SENS-DETAIL
+           EXEC CICS STARTBR FILE('PCLIEN')
+                RIDFLD(WS-REC-KEY)
+                REQID(02)
+                KEYLENGTH(2)
+           END-EXEC
+           MOVE 'N' TO WS-END-OF-FILE
+           PERFORM DETAIL-LIGNE UNTIL WS-END-OF-FILE = 'Y'
+           EXEC CICS ENDBR FILE('PCLIEN')
+                REQID(02)
+           END-EXEC.
+       DETAIL-LIGNE.
+           IF WS-SENS-DETAIL = 'ARRIERE'
+              EXEC CICS READPREV FILE('PCLIEN') INTO (WS-CLIENT)
+                   LENGTH(WS-REC-LEN)
+                   RIDFLD(WS-REC-KEY)
+                   KEYLENGTH(WS-KEY-LEN)
+                   REQID(02)
+                   RESP(WS-RESPCODE)
+              END-EXEC
+           ELSE
+              EXEC CICS READNEXT FILE('PCLIEN') INTO (WS-CLIENT)
+                   LENGTH(WS-REC-LEN)
+                   RIDFLD(WS-REC-KEY)
+                   KEYLENGTH(WS-KEY-LEN)
+                   REQID(02)
+                   RESP(WS-RESPCODE)
+              END-EXEC
+           END-IF
+           IF (WS-RESPCODE = DFHRESP(NORMAL) OR
+               WS-RESPCODE = DFHRESP(DUPKEY))
+               AND WS-COD-REG NOT < CODREGI AND WS-COD-REG NOT > CODRGTI
+              MOVE WS-NUM-CPT TO DTLCPTO
+              MOVE WS-NOM TO DTLNOMO
+              MOVE WS-SOLDE TO DTLSLDO
+              MOVE WS-POSIT TO DTLPOSO
+              EXEC CICS SEND MAP('MAP3')
+                   MAPSET('MAPREG')
+                   DATAONLY
+                   FREEKB
+              END-EXEC
+              EXEC CICS RECEIVE MAP('MAP3')
+                   MAPSET('MAPREG')
+              END-EXEC
+              EVALUATE EIBAID
+                 WHEN DFHPF7
+                    MOVE 'ARRIERE' TO WS-SENS-DETAIL
+                 WHEN DFHPF3
+                 WHEN DFHCLEAR
+                    MOVE 'Y' TO WS-END-OF-FILE
+                 WHEN OTHER
+                    MOVE 'AVANT' TO WS-SENS-DETAIL
+              END-EVALUATE
+           ELSE
+              MOVE 'Y' TO WS-END-OF-FILE
+           END-IF.
        FIN-PROGRAM.
            EXEC CICS
                 RETURN
