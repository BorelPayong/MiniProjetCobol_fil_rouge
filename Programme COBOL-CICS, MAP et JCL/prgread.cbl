@@ -8,23 +8,14 @@
        01 WS-REC-LEN PIC S9(4) COMP.
        01 WS-KEY-LEN PIC S9(4) COMP.
        01 WS-REC-KEY PIC X(6).
-       01 WS-CLIENT.
-          05 WS-NUM-CPT PIC X(6).
-          05 WS-COD-REG PIC 9(2).
-          05 WS-NAT-CPT PIC 9(2).
-          05 WS-NOM PIC X(10).
-          05 WS-PRENOM PIC X(10).
-          05 WS-DATE-NAIS PIC 9(8).
-          05 WS-SEXE PIC X(1).
-          05 WS-ACTI-PRO PIC 9(2).
-          05 WS-SIT-SOC PIC X(1).
-          05 WS-ADRESS PIC X(10).
-          05 WS-SOLDE PIC 9(8)V9(2).
-          05 WS-POSIT PIC X(2).
-          05 FILLER PIC X(16).
+       COPY WSCLIENT REPLACING ==PIC 9(10)== BY ==PIC 9(8)V9(2)==.
        PROCEDURE DIVISION.
        MAIN-PARA.
-           MOVE 80 TO WS-REC-LEN.
+           EXEC CICS HANDLE AID
+                PF3(FIN-PROGRAMME)
+                CLEAR(FIN-PROGRAMME)
+           END-EXEC
+           MOVE 83 TO WS-REC-LEN.
            MOVE 6 TO WS-KEY-LEN.
            MOVE 'O' TO FLAGERRI
            PERFORM UNTIL FLAGERRI = 'N'
@@ -98,6 +89,8 @@
                  END-EXEC
               END-IF
            END-PERFORM.
+           PERFORM FIN-PROGRAMME.
+       FIN-PROGRAMME.
            EXEC CICS
                 RETURN
            END-EXEC.
