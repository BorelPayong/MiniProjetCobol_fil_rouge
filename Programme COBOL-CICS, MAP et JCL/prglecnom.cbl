@@ -0,0 +1,125 @@
+      *PROGRAMME POUR FAIRE LA LECTURE DES ENREGISTREMENTS
+      *QUI COMMENCE A PARTIR DES 5 PREMIER VALEUR DU
+      *NOM DU CLIENT (INDEX ALTERNE NCLIEN)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGLECNOM.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY MAPPRJ.
+       01 WS-RESPCODE PIC S9(8) COMP.
+       01 WS-REC-LEN PIC S9(4) COMP.
+       01 WS-KEY-LEN PIC S9(4) COMP.
+       01 WS-REC-KEY PIC X(10).
+       01 WS-REC-KEY-TEMP PIC X(5).
+       01 WS-ATTENDRE-MESS PIC X(30).
+       01 WS-SENS-BROWSE PIC X(7) VALUE 'AVANT'.
+       COPY WSCLIENT.
+       PROCEDURE DIVISION.
+           PERFORM MAIN-PARA
+           PERFORM FIN-PROGRAM.
+       MAIN-PARA.
+           MOVE 'ENTRE=SUIV PF7=PRECEDENT' TO WS-ATTENDRE-MESS
+           EXEC CICS HANDLE AID ENTER
+           END-EXEC
+           EXEC CICS HANDLE AID PF7(READ-PREV)
+           END-EXEC
+           EXEC CICS HANDLE AID
+                PF3(FIN-PROGRAM)
+                CLEAR(FIN-PROGRAM)
+           END-EXEC
+           MOVE 83 TO WS-REC-LEN.
+           MOVE 5 TO WS-KEY-LEN.
+           EXEC CICS SEND MAP('MAP1')
+                MAPSET('MAPPRJ')
+                MAPONLY
+                FREEKB
+                ERASE
+           END-EXEC.
+           EXEC CICS RECEIVE MAP('MAP1')
+                MAPSET('MAPPRJ')
+           END-EXEC
+           MOVE NOMCLTI TO WS-REC-KEY WS-REC-KEY-TEMP
+           EXEC CICS STARTBR FILE('NCLIEN')
+                RIDFLD(WS-REC-KEY)
+                GENERIC
+                REQID(01)
+                KEYLENGTH(5)
+           END-EXEC
+           MOVE 'O' TO FLAGERRI
+           PERFORM UNTIL FLAGERRI = 'N'
+              PERFORM READ-NEXT
+           END-PERFORM.
+       READ-NEXT.
+           IF WS-SENS-BROWSE = 'ARRIERE'
+              EXEC CICS READPREV FILE('NCLIEN') INTO (WS-CLIENT)
+                   LENGTH(WS-REC-LEN)
+                   RIDFLD(WS-REC-KEY)
+                   KEYLENGTH(WS-KEY-LEN)
+                   REQID(01)
+                   RESP(WS-RESPCODE)
+              END-EXEC
+           ELSE
+              EXEC CICS READNEXT FILE('NCLIEN') INTO (WS-CLIENT)
+                   LENGTH(WS-REC-LEN)
+                   RIDFLD(WS-REC-KEY)
+                   KEYLENGTH(WS-KEY-LEN)
+                   REQID(01)
+                   RESP(WS-RESPCODE)
+              END-EXEC
+           END-IF
+           MOVE 'AVANT' TO WS-SENS-BROWSE
+           IF WS-NOM(1:5) = WS-REC-KEY-TEMP
+              PERFORM AFFICHE-MAP2
+           ELSE
+              IF WS-RESPCODE = DFHRESP(ENDFILE)
+                 GO TO FIN-PROGRAM
+              ELSE
+                 MOVE 'N' TO FLAGERRI
+                 GO TO FIN-PROGRAM
+              END-IF
+           END-IF
+           MOVE 'CONTINUEZ ? (O/N)' TO MSGINFO
+           EXEC CICS SEND MAP('MAP3')
+                MAPSET('MAPPRJ')
+                FREEKB
+           END-EXEC
+           EXEC CICS RECEIVE MAP('MAP3')
+                MAPSET('MAPPRJ')
+           END-EXEC.
+       READ-PREV.
+           MOVE 'ARRIERE' TO WS-SENS-BROWSE
+           GO TO READ-NEXT.
+       AFFICHE-MAP2.
+           PERFORM AFFECT-DONNEE
+           EXEC CICS SEND MAP('MAP2')
+                MAPSET('MAPPRJ')
+                FREEKB
+           END-EXEC
+           EXEC CICS SEND TEXT FROM (WS-ATTENDRE-MESS)
+                LENGTH(30)
+                JUSTLAST
+           END-EXEC
+           EXEC CICS RECEIVE
+           END-EXEC
+              .
+       AFFECT-DONNEE.
+           MOVE WS-NUM-CPT TO CDECLTO
+           MOVE WS-COD-REG TO CODREGO
+           MOVE WS-NAT-CPT TO NATCPTO
+           MOVE WS-NOM TO NOMCPTO
+           MOVE WS-PRENOM TO PRNCPTO
+           MOVE WS-DATE-NAIS TO DTNCPTO
+           MOVE WS-SEXE TO SEXCPTO
+           MOVE WS-ACTI-PRO TO APRCPTO
+           MOVE WS-SIT-SOC TO SOCCPTO
+           MOVE WS-ADRESS TO ADRCPTO
+           MOVE WS-SOLDE TO SLDCPTO
+           MOVE WS-POSIT TO POSCPTO
+           .
+       FIN-PROGRAM.
+           EXEC CICS ENDBR FILE('NCLIEN')
+                REQID(01)
+           END-EXEC
+           EXEC CICS
+                RETURN
+           END-EXEC.
