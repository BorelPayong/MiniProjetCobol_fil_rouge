@@ -8,25 +8,19 @@
        01 WS-REC-LEN PIC S9(4) COMP.
        01 WS-KEY-LEN PIC S9(4) COMP.
        01 WS-REC-KEY PIC X(6).
-       01 WS-CLIENT.
-          05 WS-NUM-CPT PIC X(6).
-          05 WS-COD-REG PIC 9(2).
-          05 WS-NAT-CPT PIC 9(2).
-          05 WS-NOM PIC X(10).
-          05 WS-PRENOM PIC X(10).
-          05 WS-DATE-NAIS PIC 9(8).
-          05 WS-SEXE PIC X(1).
-          05 WS-ACTI-PRO PIC 9(2).
-          05 WS-SIT-SOC PIC X(1).
-          05 WS-ADRESS PIC X(10).
-          05 WS-SOLDE PIC 9(8)V9(2).
-          05 WS-POSIT PIC X(2).
-          05 FILLER PIC X(16).
+       01 WS-SAISIE-VALIDE PIC X(1).
+       01 WS-AUD-REC-LEN PIC S9(4) COMP.
+       COPY WSAUDIT.
+       COPY WSCLIENT REPLACING ==PIC 9(10)== BY ==PIC 9(8)V9(2)==.
        PROCEDURE DIVISION.
            PERFORM MAIN-PARA
            PERFORM FIN-PROGRAMME.
        MAIN-PARA.
-           MOVE 80 TO WS-REC-LEN.
+           EXEC CICS HANDLE AID
+                PF3(FIN-PROGRAMME)
+                CLEAR(FIN-PROGRAMME)
+           END-EXEC
+           MOVE 83 TO WS-REC-LEN.
            MOVE 6 TO WS-KEY-LEN.
            MOVE 'O' TO FLAGERRI
            PERFORM FONCTION-ECRIRE UNTIL FLAGERRI = 'N'.
@@ -83,45 +77,96 @@
               MOVE ADRCPTI TO WS-ADRESS
               MOVE SLDCPTI TO WS-SOLDE
               MOVE POSCPTI TO WS-POSIT
-              EXEC CICS WRITE FILE('FCLIEN') FROM (WS-CLIENT)
-                   LENGTH(WS-REC-LEN)
-                   RIDFLD(WS-REC-KEY)
-                   KEYLENGTH(WS-KEY-LEN)
-                   RESP(WS-RESPCODE)
-              END-EXEC
-              EXEC CICS SEND MAP('MAP3')
-                   MAPSET('MAPPRJ')
-                   MAPONLY
-                   FREEKB
-              END-EXEC
-              EVALUATE TRUE
-                 WHEN WS-RESPCODE = DFHRESP(FILENOTFOUND)
-                    MOVE 'ECRITURE FICHIER INEXISTANT ' TO MSGINFO
-                 WHEN WS-RESPCODE = DFHRESP(IOERR)
-                    MOVE 'ERREUR E/S SUR LE FICHIER ' TO MSGINFO
-                 WHEN WS-RESPCODE = DFHRESP(INVREQ)
-                    MOVE 'REQUETE INVALIDE  ' TO MSGINFO
-                 WHEN WS-RESPCODE = DFHRESP(NORMAL)
-                    MOVE 'ECRITURE VALIDE ' TO MSGINFO
-                 WHEN OTHER
-                    MOVE 'WHEN OTHER ' TO MSGINFO
-              END-EVALUATE
-              EXEC CICS SEND MAP('MAP3')
-                   MAPSET('MAPPRJ')
-                   MAPONLY
-                   FREEKB
-              END-EXEC
-              MOVE 'ECRITURE VALIDE. CONTINUEZ ? ' TO MSGINFO
-              EXEC CICS SEND MAP('MAP3')
-                   MAPSET('MAPPRJ')
-                   DATAONLY
-                   FREEKB
-              END-EXEC
-              EXEC CICS RECEIVE MAP('MAP3')
-                   MAPSET('MAPPRJ')
-              END-EXEC
+              MOVE TELCPTI TO WS-TEL-CLIENT
+              MOVE EMLCPTI TO WS-EMAIL-CLIENT
+              PERFORM FONCTION-VALIDER-SAISIE
+              IF WS-SAISIE-VALIDE = 'N'
+                 EXEC CICS SEND MAP('MAP2')
+                      MAPSET('MAPPRJ')
+                      MAPONLY
+                      FREEKB
+                      ERASE
+                 END-EXEC
+                 MOVE 'CHAMP OBLIGATOIRE MANQUANT. CONTINUEZ ? ' TO
+                      MSGINFO
+                 EXEC CICS SEND MAP('MAP3')
+                      MAPSET('MAPPRJ')
+                      MAPONLY
+                      FREEKB
+                 END-EXEC
+                 EXEC CICS SEND MAP('MAP3')
+                      MAPSET('MAPPRJ')
+                      DATAONLY
+                      FREEKB
+                 END-EXEC
+                 EXEC CICS RECEIVE MAP('MAP3')
+                      MAPSET('MAPPRJ')
+                 END-EXEC
+              ELSE
+                 EXEC CICS WRITE FILE('FCLIEN') FROM (WS-CLIENT)
+                      LENGTH(WS-REC-LEN)
+                      RIDFLD(WS-REC-KEY)
+                      KEYLENGTH(WS-KEY-LEN)
+                      RESP(WS-RESPCODE)
+                 END-EXEC
+                 EXEC CICS SEND MAP('MAP3')
+                      MAPSET('MAPPRJ')
+                      MAPONLY
+                      FREEKB
+                 END-EXEC
+                 EVALUATE TRUE
+                    WHEN WS-RESPCODE = DFHRESP(FILENOTFOUND)
+                       MOVE 'ECRITURE FICHIER INEXISTANT ' TO MSGINFO
+                    WHEN WS-RESPCODE = DFHRESP(IOERR)
+                       MOVE 'ERREUR E/S SUR LE FICHIER ' TO MSGINFO
+                    WHEN WS-RESPCODE = DFHRESP(INVREQ)
+                       MOVE 'REQUETE INVALIDE  ' TO MSGINFO
+                    WHEN WS-RESPCODE = DFHRESP(NORMAL)
+                       MOVE 'ECRITURE VALIDE ' TO MSGINFO
+                       PERFORM FONCTION-TRACER-AUDIT
+                    WHEN OTHER
+                       MOVE 'WHEN OTHER ' TO MSGINFO
+                 END-EVALUATE
+                 EXEC CICS SEND MAP('MAP3')
+                      MAPSET('MAPPRJ')
+                      MAPONLY
+                      FREEKB
+                 END-EXEC
+                 MOVE 'ECRITURE VALIDE. CONTINUEZ ? ' TO MSGINFO
+                 EXEC CICS SEND MAP('MAP3')
+                      MAPSET('MAPPRJ')
+                      DATAONLY
+                      FREEKB
+                 END-EXEC
+                 EXEC CICS RECEIVE MAP('MAP3')
+                      MAPSET('MAPPRJ')
+                 END-EXEC
+              END-IF
            END-IF
            .
+       FONCTION-VALIDER-SAISIE.
+           MOVE 'O' TO WS-SAISIE-VALIDE
+           IF NOMCPTI = SPACES OR LOW-VALUES
+              MOVE 'N' TO WS-SAISIE-VALIDE
+           END-IF
+           IF PRNCPTI = SPACES OR LOW-VALUES
+              MOVE 'N' TO WS-SAISIE-VALIDE
+           END-IF
+           IF CODREGI = SPACES OR LOW-VALUES
+              MOVE 'N' TO WS-SAISIE-VALIDE
+           END-IF.
+       FONCTION-TRACER-AUDIT.
+           MOVE 106 TO WS-AUD-REC-LEN
+           MOVE EIBTRMID TO WS-AUD-TRMID
+           MOVE EIBDATE TO WS-AUD-DATE
+           MOVE EIBTIME TO WS-AUD-TIME
+           MOVE 'ECRITURE' TO WS-AUD-OPERATION
+           MOVE WS-REC-KEY TO WS-AUD-NUM-CPT
+           MOVE WS-CLIENT TO WS-AUD-AVANT
+           EXEC CICS WRITE FILE('FAUDIT') FROM (WS-AUDIT-REC)
+                LENGTH(WS-AUD-REC-LEN)
+                RESP(WS-RESPCODE)
+           END-EXEC.
        FIN-PROGRAMME.
            EXEC CICS
                 RETURN
