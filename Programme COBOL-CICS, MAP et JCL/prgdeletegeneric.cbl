@@ -10,26 +10,21 @@
        01 WS-TEMP PIC 9(2).
        01 WS-RESPCODE PIC S9(8) COMP.
        01 WS-NUM-REC PIC S9(4) COMP.
+       01 WS-NB-TROUVE PIC S9(4) COMP VALUE 0.
        01 WS-REC-LEN PIC S9(4) COMP.
        01 WS-KEY-LEN PIC S9(4) COMP.
        01 WS-REC-KEY PIC X(6).
-       01 WS-CLIENT.
-          05 WS-NUM-CPT PIC X(6).
-          05 WS-COD-REG PIC 9(2).
-          05 WS-NAT-CPT PIC 9(2).
-          05 WS-NOM PIC X(10).
-          05 WS-PRENOM PIC X(10).
-          05 WS-DATE-NAIS PIC 9(8).
-          05 WS-SEXE PIC X(1).
-          05 WS-ACTI-PRO PIC 9(2).
-          05 WS-SIT-SOC PIC X(1).
-          05 WS-ADRESS PIC X(10).
-          05 WS-SOLDE PIC 9(8)V9(2).
-          05 WS-POSIT PIC X(2).
-          05 FILLER PIC X(16).
+       01 WS-REC-KEY-TEMP PIC X(3).
+       01 WS-END-OF-FILE PIC X(1).
+       01 WS-CONFIRME PIC X(1).
+       COPY WSCLIENT REPLACING ==PIC 9(10)== BY ==PIC 9(8)V9(2)==.
        PROCEDURE DIVISION.
        MAIN-PARA.
-           MOVE 80 TO WS-REC-LEN.
+           EXEC CICS HANDLE AID
+                PF3(FIN-PROGRAM)
+                CLEAR(FIN-PROGRAM)
+           END-EXEC
+           MOVE 83 TO WS-REC-LEN.
            MOVE 3 TO WS-KEY-LEN.
            EXEC CICS SEND MAP('MAP1')
                 MAPSET('MAPPRJ')
@@ -40,28 +35,38 @@
            EXEC CICS RECEIVE MAP('MAP1')
                 MAPSET('MAPPRJ')
            END-EXEC.
-           MOVE CDECLTI TO WS-REC-KEY
-           EXEC CICS DELETE FILE('FCLIEN')
-                RIDFLD(WS-REC-KEY)
-                KEYLENGTH(WS-KEY-LEN)
-                GENERIC
-                NUMREC(WS-NUM-REC)
-                RESP(WS-RESPCODE)
-           END-EXEC
-           MOVE WS-NUM-REC TO WS-TEMP
-           IF WS-RESPCODE = DFHRESP(NORMAL)
-              STRING 'NB DELE : ' DELIMITED SIZE
-                     WS-TEMP DELIMITED SPACE
-                     ' SUPPRIMER' DELIMITED SIZE
-                     INTO MSGINFO
-              END-STRING
+           MOVE CDECLTI TO WS-REC-KEY WS-REC-KEY-TEMP
+           PERFORM FONCTION-LISTER
+           IF WS-NB-TROUVE = 0
+              MOVE 'AUCUN ENREGISTREMENT TROUVE' TO MSGINFO
               EXEC CICS SEND MAP('MAP3')
                    MAPSET('MAPPRJ')
                    FREEKB
                    ERASE
               END-EXEC
            ELSE
-              MOVE 'SUPRESSION IMPOSSIBLE' TO MSGINFO
+              PERFORM FONCTION-CONFIRMER
+              IF WS-CONFIRME = 'O'
+                 EXEC CICS DELETE FILE('FCLIEN')
+                      RIDFLD(WS-REC-KEY)
+                      KEYLENGTH(WS-KEY-LEN)
+                      GENERIC
+                      NUMREC(WS-NUM-REC)
+                      RESP(WS-RESPCODE)
+                 END-EXEC
+                 MOVE WS-NUM-REC TO WS-TEMP
+                 IF WS-RESPCODE = DFHRESP(NORMAL)
+                    STRING 'NB DELE : ' DELIMITED SIZE
+                           WS-TEMP DELIMITED SPACE
+                           ' SUPPRIMER' DELIMITED SIZE
+                           INTO MSGINFO
+                    END-STRING
+                 ELSE
+                    MOVE 'SUPRESSION IMPOSSIBLE' TO MSGINFO
+                 END-IF
+              ELSE
+                 MOVE 'SUPPRESSION ANNULEE' TO MSGINFO
+              END-IF
               EXEC CICS SEND MAP('MAP3')
                    MAPSET('MAPPRJ')
                    FREEKB
@@ -71,3 +76,76 @@
            EXEC CICS
                 RETURN
            END-EXEC.
+       FIN-PROGRAM.
+           EXEC CICS ENDBR FILE('FCLIEN')
+                REQID(01)
+           END-EXEC
+           EXEC CICS
+                RETURN
+           END-EXEC.
+       FONCTION-LISTER.
+           EXEC CICS STARTBR FILE('FCLIEN')
+                RIDFLD(WS-REC-KEY)
+                GENERIC
+                REQID(01)
+                KEYLENGTH(3)
+           END-EXEC
+           MOVE 'N' TO WS-END-OF-FILE
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+              EXEC CICS READNEXT FILE('FCLIEN') INTO (WS-CLIENT)
+                   LENGTH(WS-REC-LEN)
+                   RIDFLD(WS-REC-KEY)
+                   KEYLENGTH(WS-KEY-LEN)
+                   REQID(01)
+                   RESP(WS-RESPCODE)
+              END-EXEC
+              IF WS-RESPCODE = DFHRESP(NORMAL)
+                 AND WS-NUM-CPT(1:3) = WS-REC-KEY-TEMP
+                 ADD 1 TO WS-NB-TROUVE
+                 PERFORM FONCTION-AFFICHER-LIGNE
+              ELSE
+                 MOVE 'Y' TO WS-END-OF-FILE
+              END-IF
+           END-PERFORM
+           EXEC CICS ENDBR FILE('FCLIEN')
+                REQID(01)
+           END-EXEC.
+       FONCTION-AFFICHER-LIGNE.
+           MOVE WS-NUM-CPT TO CDECLTO
+           MOVE WS-COD-REG TO CODREGO
+           MOVE WS-NAT-CPT TO NATCPTO
+           MOVE WS-NOM TO NOMCPTO
+           MOVE WS-PRENOM TO PRNCPTO
+           MOVE WS-SOLDE TO SLDCPTO
+           MOVE WS-POSIT TO POSCPTO
+           EXEC CICS SEND MAP('MAP2')
+                MAPSET('MAPPRJ')
+                DATAONLY
+                FREEKB
+           END-EXEC
+           EXEC CICS SEND TEXT FROM ('SUIVANT : APPUYEZ SUR ENTREE')
+                LENGTH(29)
+                JUSTLAST
+           END-EXEC
+           EXEC CICS RECEIVE
+           END-EXEC.
+       FONCTION-CONFIRMER.
+           MOVE WS-NB-TROUVE TO WS-TEMP
+           STRING WS-TEMP DELIMITED SPACE
+                  ' TROUVE(S). SUPPRIMER ? (O/N)' DELIMITED SIZE
+                  INTO MSGINFO
+           END-STRING
+           EXEC CICS SEND MAP('MAP3')
+                MAPSET('MAPPRJ')
+                MAPONLY
+                FREEKB
+           END-EXEC
+           EXEC CICS SEND MAP('MAP3')
+                MAPSET('MAPPRJ')
+                DATAONLY
+                FREEKB
+           END-EXEC
+           EXEC CICS RECEIVE MAP('MAP3')
+                MAPSET('MAPPRJ')
+           END-EXEC
+           MOVE CONFCFI TO WS-CONFIRME.
