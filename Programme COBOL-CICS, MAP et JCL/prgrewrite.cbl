@@ -9,25 +9,44 @@
        01 WS-REC-LEN PIC S9(4) COMP.
        01 WS-KEY-LEN PIC S9(4) COMP.
        01 WS-REC-KEY PIC X(6).
-       01 WS-CLIENT.
-          05 WS-NUM-CPT PIC X(6).
-          05 WS-COD-REG PIC 9(2).
-          05 WS-NAT-CPT PIC 9(2).
-          05 WS-NOM PIC X(10).
-          05 WS-PRENOM PIC X(10).
-          05 WS-DATE-NAIS PIC 9(8).
-          05 WS-SEXE PIC X(1).
-          05 WS-ACTI-PRO PIC 9(2).
-          05 WS-SIT-SOC PIC X(1).
-          05 WS-ADRESS PIC X(10).
-          05 WS-SOLDE PIC 9(10).
-          05 WS-POSIT PIC X(2).
-          05 FILLER PIC X(16).
+       01 WS-AUD-REC-LEN PIC S9(4) COMP.
+       COPY WSAUDIT.
+       COPY WSCLIENT.
+       01 WS-CLIENT-AVANT REDEFINES WS-AUD-AVANT.
+           05 WS-NUM-CPT-AV      PIC X(6).
+           05 WS-COD-REG-AV      PIC 9(2).
+           05 WS-NAT-CPT-AV      PIC 9(2).
+           05 WS-NOM-AV          PIC X(10).
+           05 WS-PRENOM-AV       PIC X(10).
+           05 WS-DATE-NAIS-AV    PIC 9(8).
+           05 WS-SEXE-AV         PIC X(1).
+           05 WS-ACTI-PRO-AV     PIC 9(2).
+           05 WS-SIT-SOC-AV      PIC X(1).
+           05 WS-ADRESS-AV       PIC X(10).
+           05 WS-SOLDE-AV        PIC 9(10).
+           05 WS-POSIT-AV        PIC X(2).
+           05 WS-TEL-CLIENT-AV   PIC X(10).
+           05 WS-EMAIL-CLIENT-AV PIC X(6).
+       01 WS-TAB-DIFF.
+           05 WS-TAB-DIFF-NB PIC 9(2) VALUE 0.
+           05 WS-TAB-DIFF-ENTREE OCCURS 0 TO 11 TIMES
+                DEPENDING ON WS-TAB-DIFF-NB
+                INDEXED BY WS-DIFF-IDX.
+              10 WS-TAB-DIFF-LIB PIC X(8).
+              10 WS-TAB-DIFF-AV  PIC X(10).
+              10 WS-TAB-DIFF-AP  PIC X(10).
+       01 WS-MSGDIFF PIC X(76).
+       01 WS-MSGDIFF-PTR PIC S9(4) COMP.
+       01 WS-MSGDIFF-OVERFLOW PIC X(1).
        PROCEDURE DIVISION.
            PERFORM MAIN-PARA
            PERFORM FIN-PROGRAMME.
        MAIN-PARA.
-           MOVE 80 TO WS-REC-LEN.
+           EXEC CICS HANDLE AID
+                PF3(FIN-PROGRAMME)
+                CLEAR(FIN-PROGRAMME)
+           END-EXEC
+           MOVE 83 TO WS-REC-LEN.
            MOVE 6 TO WS-KEY-LEN.
            MOVE 'O' TO FLAGERRI
            PERFORM FONCTION-REECRIRE UNTIL FLAGERRI = 'N'.
@@ -52,6 +71,7 @@
            IF WS-RESPCODE IS NOT = DFHRESP(NORMAL)
               MOVE 'CLIENT INEXISTANT, CONTINUEZ ?' TO MSGINFO
            ELSE
+              MOVE WS-CLIENT TO WS-AUD-AVANT
               MOVE WS-NUM-CPT TO CDECLTO
               MOVE WS-COD-REG TO CODREGO
               MOVE WS-NAT-CPT TO NATCPTO
@@ -94,8 +114,13 @@
                    LENGTH(WS-REC-LEN)
                    RESP(WS-RESPCODE)
               END-EXEC
-              MOVE 'MIS A JOUR VALIDE, CONTINUEZ ?' TO MSGINFO
-           END-IF.
+              IF WS-RESPCODE = DFHRESP(NORMAL)
+                 PERFORM FONCTION-TRACER-AUDIT
+                 PERFORM FONCTION-CONSTRUIRE-MSGDIFF
+              ELSE
+                 MOVE 'MIS A JOUR VALIDE, CONTINUEZ ?' TO MSGINFO
+              END-IF
+           END-IF
            EXEC CICS SEND MAP('MAP3')
                 MAPSET('MAPPRJ')
                 FREEKB
@@ -103,6 +128,108 @@
            EXEC CICS RECEIVE MAP('MAP3')
                 MAPSET('MAPPRJ')
            END-EXEC.
+       FONCTION-TRACER-AUDIT.
+           MOVE 106 TO WS-AUD-REC-LEN
+           MOVE EIBTRMID TO WS-AUD-TRMID
+           MOVE EIBDATE TO WS-AUD-DATE
+           MOVE EIBTIME TO WS-AUD-TIME
+           MOVE 'MODIF' TO WS-AUD-OPERATION
+           MOVE WS-REC-KEY TO WS-AUD-NUM-CPT
+           EXEC CICS WRITE FILE('FAUDIT') FROM (WS-AUDIT-REC)
+                LENGTH(WS-AUD-REC-LEN)
+                RESP(WS-RESPCODE)
+           END-EXEC.
+       FONCTION-CONSTRUIRE-MSGDIFF.
+           MOVE 0 TO WS-TAB-DIFF-NB
+           MOVE SPACES TO WS-MSGDIFF
+           MOVE 1 TO WS-MSGDIFF-PTR
+           MOVE 'N' TO WS-MSGDIFF-OVERFLOW
+           IF WS-COD-REG-AV NOT = WS-COD-REG
+              ADD 1 TO WS-TAB-DIFF-NB
+              MOVE 'REGION'   TO WS-TAB-DIFF-LIB(WS-TAB-DIFF-NB)
+              MOVE WS-COD-REG-AV TO WS-TAB-DIFF-AV(WS-TAB-DIFF-NB)
+              MOVE WS-COD-REG    TO WS-TAB-DIFF-AP(WS-TAB-DIFF-NB)
+           END-IF
+           IF WS-NAT-CPT-AV NOT = WS-NAT-CPT
+              ADD 1 TO WS-TAB-DIFF-NB
+              MOVE 'NATURE'   TO WS-TAB-DIFF-LIB(WS-TAB-DIFF-NB)
+              MOVE WS-NAT-CPT-AV TO WS-TAB-DIFF-AV(WS-TAB-DIFF-NB)
+              MOVE WS-NAT-CPT    TO WS-TAB-DIFF-AP(WS-TAB-DIFF-NB)
+           END-IF
+           IF WS-NOM-AV NOT = WS-NOM
+              ADD 1 TO WS-TAB-DIFF-NB
+              MOVE 'NOM'      TO WS-TAB-DIFF-LIB(WS-TAB-DIFF-NB)
+              MOVE WS-NOM-AV     TO WS-TAB-DIFF-AV(WS-TAB-DIFF-NB)
+              MOVE WS-NOM        TO WS-TAB-DIFF-AP(WS-TAB-DIFF-NB)
+           END-IF
+           IF WS-PRENOM-AV NOT = WS-PRENOM
+              ADD 1 TO WS-TAB-DIFF-NB
+              MOVE 'PRENOM'   TO WS-TAB-DIFF-LIB(WS-TAB-DIFF-NB)
+              MOVE WS-PRENOM-AV  TO WS-TAB-DIFF-AV(WS-TAB-DIFF-NB)
+              MOVE WS-PRENOM     TO WS-TAB-DIFF-AP(WS-TAB-DIFF-NB)
+           END-IF
+           IF WS-DATE-NAIS-AV NOT = WS-DATE-NAIS
+              ADD 1 TO WS-TAB-DIFF-NB
+              MOVE 'NAISSAN'  TO WS-TAB-DIFF-LIB(WS-TAB-DIFF-NB)
+              MOVE WS-DATE-NAIS-AV TO WS-TAB-DIFF-AV(WS-TAB-DIFF-NB)
+              MOVE WS-DATE-NAIS    TO WS-TAB-DIFF-AP(WS-TAB-DIFF-NB)
+           END-IF
+           IF WS-SEXE-AV NOT = WS-SEXE
+              ADD 1 TO WS-TAB-DIFF-NB
+              MOVE 'SEXE'     TO WS-TAB-DIFF-LIB(WS-TAB-DIFF-NB)
+              MOVE WS-SEXE-AV    TO WS-TAB-DIFF-AV(WS-TAB-DIFF-NB)
+              MOVE WS-SEXE       TO WS-TAB-DIFF-AP(WS-TAB-DIFF-NB)
+           END-IF
+           IF WS-ACTI-PRO-AV NOT = WS-ACTI-PRO
+              ADD 1 TO WS-TAB-DIFF-NB
+              MOVE 'ACTIPRO'  TO WS-TAB-DIFF-LIB(WS-TAB-DIFF-NB)
+              MOVE WS-ACTI-PRO-AV TO WS-TAB-DIFF-AV(WS-TAB-DIFF-NB)
+              MOVE WS-ACTI-PRO    TO WS-TAB-DIFF-AP(WS-TAB-DIFF-NB)
+           END-IF
+           IF WS-SIT-SOC-AV NOT = WS-SIT-SOC
+              ADD 1 TO WS-TAB-DIFF-NB
+              MOVE 'SITSOC'   TO WS-TAB-DIFF-LIB(WS-TAB-DIFF-NB)
+              MOVE WS-SIT-SOC-AV TO WS-TAB-DIFF-AV(WS-TAB-DIFF-NB)
+              MOVE WS-SIT-SOC    TO WS-TAB-DIFF-AP(WS-TAB-DIFF-NB)
+           END-IF
+           IF WS-ADRESS-AV NOT = WS-ADRESS
+              ADD 1 TO WS-TAB-DIFF-NB
+              MOVE 'ADRESSE'  TO WS-TAB-DIFF-LIB(WS-TAB-DIFF-NB)
+              MOVE WS-ADRESS-AV  TO WS-TAB-DIFF-AV(WS-TAB-DIFF-NB)
+              MOVE WS-ADRESS     TO WS-TAB-DIFF-AP(WS-TAB-DIFF-NB)
+           END-IF
+           IF WS-SOLDE-AV NOT = WS-SOLDE
+              ADD 1 TO WS-TAB-DIFF-NB
+              MOVE 'SOLDE'    TO WS-TAB-DIFF-LIB(WS-TAB-DIFF-NB)
+              MOVE WS-SOLDE-AV   TO WS-TAB-DIFF-AV(WS-TAB-DIFF-NB)
+              MOVE WS-SOLDE      TO WS-TAB-DIFF-AP(WS-TAB-DIFF-NB)
+           END-IF
+           IF WS-POSIT-AV NOT = WS-POSIT
+              ADD 1 TO WS-TAB-DIFF-NB
+              MOVE 'POSITION' TO WS-TAB-DIFF-LIB(WS-TAB-DIFF-NB)
+              MOVE WS-POSIT-AV   TO WS-TAB-DIFF-AV(WS-TAB-DIFF-NB)
+              MOVE WS-POSIT      TO WS-TAB-DIFF-AP(WS-TAB-DIFF-NB)
+           END-IF
+           PERFORM VARYING WS-DIFF-IDX FROM 1 BY 1
+              UNTIL WS-DIFF-IDX > WS-TAB-DIFF-NB
+                 OR WS-MSGDIFF-OVERFLOW = 'Y'
+              STRING WS-TAB-DIFF-LIB(WS-DIFF-IDX) DELIMITED SPACE
+                     ':' DELIMITED SIZE
+                     WS-TAB-DIFF-AV(WS-DIFF-IDX) DELIMITED SPACE
+                     '->' DELIMITED SIZE
+                     WS-TAB-DIFF-AP(WS-DIFF-IDX) DELIMITED SPACE
+                     ' ' DELIMITED SIZE
+                     INTO WS-MSGDIFF
+                     WITH POINTER WS-MSGDIFF-PTR
+                     ON OVERFLOW
+                        MOVE 'Y' TO WS-MSGDIFF-OVERFLOW
+              END-STRING
+           END-PERFORM
+           IF WS-TAB-DIFF-NB = 0
+              MOVE 'MIS A JOUR VALIDE, CONTINUEZ ?' TO MSGINFO
+           ELSE
+              MOVE WS-MSGDIFF TO MSGINFO
+           END-IF.
        FIN-PROGRAMME.
            EXEC CICS
                 RETURN
