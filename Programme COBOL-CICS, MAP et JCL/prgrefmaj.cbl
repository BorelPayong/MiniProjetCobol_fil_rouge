@@ -0,0 +1,302 @@
+      *PROGRAMME DE MAINTENANCE (AJOUT/MODIF/SUPPR) DES FICHIERS
+      *DE REFERENCE FREGION, FACTIPRO ET FNATCOMP
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGREFMAJ.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY MAPREF.
+       01 WS-RESPCODE PIC S9(8) COMP.
+       01 WS-REC-LEN PIC S9(4) COMP.
+       01 WS-KEY-LEN PIC S9(4) COMP.
+       01 WS-REC-KEY PIC X(2).
+       01 WS-CONFIRME PIC X(1).
+       01 WS-REGION.
+          05 WS-CODE-REGION PIC X(2).
+          05 WS-NOM-REGION PIC X(15).
+          05 FILLER PIC X(63).
+       01 WS-ACTI-PRO.
+          05 WS-CODE-PROFESSION PIC X(2).
+          05 WS-LIBELLE-PROFESSION PIC X(20).
+          05 FILLER PIC X(58).
+       01 WS-NAT-COMPTE.
+          05 WS-CODE-COMPTE PIC X(2).
+          05 WS-NATURE-COMPTE PIC X(30).
+          05 FILLER PIC X(48).
+       PROCEDURE DIVISION.
+           PERFORM MAIN-PARA
+           PERFORM FIN-PROGRAMME.
+       MAIN-PARA.
+           EXEC CICS HANDLE AID
+                PF3(FIN-PROGRAMME)
+                CLEAR(FIN-PROGRAMME)
+           END-EXEC
+           MOVE 'O' TO FLAGERRI
+           PERFORM FONCTION-MAJ UNTIL FLAGERRI = 'N'.
+       FONCTION-MAJ.
+           EXEC CICS SEND MAP('MAP1')
+                MAPSET('MAPREF')
+                MAPONLY
+                FREEKB
+                ERASE
+           END-EXEC.
+           EXEC CICS RECEIVE MAP('MAP1')
+                MAPSET('MAPREF')
+           END-EXEC.
+           MOVE 80 TO WS-REC-LEN.
+           MOVE 2 TO WS-KEY-LEN.
+           EVALUATE TYPFICI
+              WHEN 'R'
+                 PERFORM FONCTION-TRAITER-REGION
+              WHEN 'A'
+                 PERFORM FONCTION-TRAITER-ACTIPRO
+              WHEN 'N'
+                 PERFORM FONCTION-TRAITER-NATCOMP
+              WHEN OTHER
+                 MOVE 'TYPE DE FICHIER INVALIDE, CONTINUEZ?' TO MSGINFO
+                 EXEC CICS SEND MAP('MAP3')
+                      MAPSET('MAPREF')
+                      FREEKB
+                 END-EXEC
+                 EXEC CICS RECEIVE MAP('MAP3')
+                      MAPSET('MAPREF')
+                 END-EXEC
+           END-EVALUATE.
+       FONCTION-TRAITER-REGION.
+           MOVE CODREFI TO WS-REC-KEY
+           EXEC CICS READ FILE('FREGION') INTO (WS-REGION)
+                LENGTH(WS-REC-LEN)
+                RIDFLD(WS-REC-KEY)
+                KEYLENGTH(WS-KEY-LEN)
+                RESP(WS-RESPCODE)
+           END-EXEC
+           EVALUATE FONCTI
+              WHEN 'A'
+                 IF WS-RESPCODE = DFHRESP(NORMAL)
+                    MOVE 'CODE REGION EXISTANT, CONTINUEZ?' TO MSGINFO
+                 ELSE
+                    MOVE CODREFI TO WS-CODE-REGION
+                    MOVE LIBREFI TO WS-NOM-REGION
+                    EXEC CICS WRITE FILE('FREGION') FROM (WS-REGION)
+                         LENGTH(WS-REC-LEN)
+                         RIDFLD(WS-REC-KEY)
+                         KEYLENGTH(WS-KEY-LEN)
+                         RESP(WS-RESPCODE)
+                    END-EXEC
+                    PERFORM FONCTION-MESSAGE-MAJ
+                 END-IF
+              WHEN 'M'
+                 IF WS-RESPCODE = DFHRESP(NORMAL)
+                    MOVE LIBREFI TO WS-NOM-REGION
+                    EXEC CICS REWRITE FILE('FREGION') FROM (WS-REGION)
+                         LENGTH(WS-REC-LEN)
+                         RESP(WS-RESPCODE)
+                    END-EXEC
+                    PERFORM FONCTION-MESSAGE-MAJ
+                 ELSE
+                    MOVE 'CODE REGION INEXISTANT, CONTINUEZ?' TO MSGINFO
+                 END-IF
+              WHEN 'D'
+                 IF WS-RESPCODE = DFHRESP(NORMAL)
+                    MOVE WS-CODE-REGION TO CODREFO
+                    MOVE WS-NOM-REGION TO LIBREFO
+                    PERFORM FONCTION-PREVISUALISER
+                    PERFORM FONCTION-CONFIRMER
+                    IF WS-CONFIRME = 'O'
+                       EXEC CICS DELETE FILE('FREGION')
+                            RIDFLD(WS-REC-KEY)
+                            KEYLENGTH(WS-KEY-LEN)
+                            RESP(WS-RESPCODE)
+                       END-EXEC
+                       PERFORM FONCTION-MESSAGE-MAJ
+                    ELSE
+                       MOVE 'SUPPRESSION ANNULEE, CONTINUEZ?' TO MSGINFO
+                    END-IF
+                 ELSE
+                    MOVE 'CODE REGION INEXISTANT, CONTINUEZ?' TO MSGINFO
+                 END-IF
+              WHEN OTHER
+                 MOVE 'FONCTION INVALIDE, CONTINUEZ?' TO MSGINFO
+           END-EVALUATE
+           EXEC CICS SEND MAP('MAP3')
+                MAPSET('MAPREF')
+                FREEKB
+           END-EXEC
+           EXEC CICS RECEIVE MAP('MAP3')
+                MAPSET('MAPREF')
+           END-EXEC.
+       FONCTION-TRAITER-ACTIPRO.
+           MOVE CODREFI TO WS-REC-KEY
+           EXEC CICS READ FILE('FACTIPRO') INTO (WS-ACTI-PRO)
+                LENGTH(WS-REC-LEN)
+                RIDFLD(WS-REC-KEY)
+                KEYLENGTH(WS-KEY-LEN)
+                RESP(WS-RESPCODE)
+           END-EXEC
+           EVALUATE FONCTI
+              WHEN 'A'
+                 IF WS-RESPCODE = DFHRESP(NORMAL)
+                    MOVE 'CODE ACTIVITE EXISTANT, CONTINUEZ?' TO MSGINFO
+                 ELSE
+                    MOVE CODREFI TO WS-CODE-PROFESSION
+                    MOVE LIBREFI(1:20) TO WS-LIBELLE-PROFESSION
+                    EXEC CICS WRITE FILE('FACTIPRO') FROM (WS-ACTI-PRO)
+                         LENGTH(WS-REC-LEN)
+                         RIDFLD(WS-REC-KEY)
+                         KEYLENGTH(WS-KEY-LEN)
+                         RESP(WS-RESPCODE)
+                    END-EXEC
+                    PERFORM FONCTION-MESSAGE-MAJ
+                 END-IF
+              WHEN 'M'
+                 IF WS-RESPCODE = DFHRESP(NORMAL)
+                    MOVE LIBREFI(1:20) TO WS-LIBELLE-PROFESSION
+                    EXEC CICS REWRITE FILE('FACTIPRO')
+                         FROM (WS-ACTI-PRO)
+                         LENGTH(WS-REC-LEN)
+                         RESP(WS-RESPCODE)
+                    END-EXEC
+                    PERFORM FONCTION-MESSAGE-MAJ
+                 ELSE
+                    MOVE 'CODE ACTIVITE INEXISTANT, CONTINUEZ?'
+                         TO MSGINFO
+                 END-IF
+              WHEN 'D'
+                 IF WS-RESPCODE = DFHRESP(NORMAL)
+                    MOVE WS-CODE-PROFESSION TO CODREFO
+                    MOVE WS-LIBELLE-PROFESSION TO LIBREFO(1:20)
+                    PERFORM FONCTION-PREVISUALISER
+                    PERFORM FONCTION-CONFIRMER
+                    IF WS-CONFIRME = 'O'
+                       EXEC CICS DELETE FILE('FACTIPRO')
+                            RIDFLD(WS-REC-KEY)
+                            KEYLENGTH(WS-KEY-LEN)
+                            RESP(WS-RESPCODE)
+                       END-EXEC
+                       PERFORM FONCTION-MESSAGE-MAJ
+                    ELSE
+                       MOVE 'SUPPRESSION ANNULEE, CONTINUEZ?' TO MSGINFO
+                    END-IF
+                 ELSE
+                    MOVE 'CODE ACTIVITE INEXISTANT, CONTINUEZ?'
+                         TO MSGINFO
+                 END-IF
+              WHEN OTHER
+                 MOVE 'FONCTION INVALIDE, CONTINUEZ?' TO MSGINFO
+           END-EVALUATE
+           EXEC CICS SEND MAP('MAP3')
+                MAPSET('MAPREF')
+                FREEKB
+           END-EXEC
+           EXEC CICS RECEIVE MAP('MAP3')
+                MAPSET('MAPREF')
+           END-EXEC.
+       FONCTION-TRAITER-NATCOMP.
+           MOVE CODREFI TO WS-REC-KEY
+           EXEC CICS READ FILE('FNATCOMP') INTO (WS-NAT-COMPTE)
+                LENGTH(WS-REC-LEN)
+                RIDFLD(WS-REC-KEY)
+                KEYLENGTH(WS-KEY-LEN)
+                RESP(WS-RESPCODE)
+           END-EXEC
+           EVALUATE FONCTI
+              WHEN 'A'
+                 IF WS-RESPCODE = DFHRESP(NORMAL)
+                    MOVE 'CODE NATURE EXISTANT, CONTINUEZ?' TO MSGINFO
+                 ELSE
+                    MOVE CODREFI TO WS-CODE-COMPTE
+                    MOVE LIBREFI TO WS-NATURE-COMPTE
+                    EXEC CICS WRITE FILE('FNATCOMP')
+                         FROM (WS-NAT-COMPTE)
+                         LENGTH(WS-REC-LEN)
+                         RIDFLD(WS-REC-KEY)
+                         KEYLENGTH(WS-KEY-LEN)
+                         RESP(WS-RESPCODE)
+                    END-EXEC
+                    PERFORM FONCTION-MESSAGE-MAJ
+                 END-IF
+              WHEN 'M'
+                 IF WS-RESPCODE = DFHRESP(NORMAL)
+                    MOVE LIBREFI TO WS-NATURE-COMPTE
+                    EXEC CICS REWRITE FILE('FNATCOMP')
+                         FROM (WS-NAT-COMPTE)
+                         LENGTH(WS-REC-LEN)
+                         RESP(WS-RESPCODE)
+                    END-EXEC
+                    PERFORM FONCTION-MESSAGE-MAJ
+                 ELSE
+                    MOVE 'CODE NATURE INEXISTANT, CONTINUEZ?' TO MSGINFO
+                 END-IF
+              WHEN 'D'
+                 IF WS-RESPCODE = DFHRESP(NORMAL)
+                    MOVE WS-CODE-COMPTE TO CODREFO
+                    MOVE WS-NATURE-COMPTE TO LIBREFO
+                    PERFORM FONCTION-PREVISUALISER
+                    PERFORM FONCTION-CONFIRMER
+                    IF WS-CONFIRME = 'O'
+                       EXEC CICS DELETE FILE('FNATCOMP')
+                            RIDFLD(WS-REC-KEY)
+                            KEYLENGTH(WS-KEY-LEN)
+                            RESP(WS-RESPCODE)
+                       END-EXEC
+                       PERFORM FONCTION-MESSAGE-MAJ
+                    ELSE
+                       MOVE 'SUPPRESSION ANNULEE, CONTINUEZ?' TO MSGINFO
+                    END-IF
+                 ELSE
+                    MOVE 'CODE NATURE INEXISTANT, CONTINUEZ?' TO MSGINFO
+                 END-IF
+              WHEN OTHER
+                 MOVE 'FONCTION INVALIDE, CONTINUEZ?' TO MSGINFO
+           END-EVALUATE
+           EXEC CICS SEND MAP('MAP3')
+                MAPSET('MAPREF')
+                FREEKB
+           END-EXEC
+           EXEC CICS RECEIVE MAP('MAP3')
+                MAPSET('MAPREF')
+           END-EXEC.
+       FONCTION-PREVISUALISER.
+           EXEC CICS SEND MAP('MAP2')
+                MAPSET('MAPREF')
+                MAPONLY
+                FREEKB
+                ERASE
+           END-EXEC
+           EXEC CICS SEND MAP('MAP2')
+                MAPSET('MAPREF')
+                DATAONLY
+                FREEKB
+           END-EXEC.
+       FONCTION-CONFIRMER.
+           MOVE 'SUPPRIMER CE CODE ? (O/N)' TO MSGINFO
+           EXEC CICS SEND MAP('MAP3')
+                MAPSET('MAPREF')
+                MAPONLY
+                FREEKB
+           END-EXEC
+           EXEC CICS SEND MAP('MAP3')
+                MAPSET('MAPREF')
+                DATAONLY
+                FREEKB
+           END-EXEC
+           EXEC CICS RECEIVE MAP('MAP3')
+                MAPSET('MAPREF')
+           END-EXEC
+           MOVE CONFCFI TO WS-CONFIRME.
+       FONCTION-MESSAGE-MAJ.
+           EVALUATE TRUE
+              WHEN WS-RESPCODE = DFHRESP(FILENOTFOUND)
+                 MOVE 'FICHIER INEXISTANT, CONTINUEZ?' TO MSGINFO
+              WHEN WS-RESPCODE = DFHRESP(IOERR)
+                 MOVE 'ERREUR E/S SUR LE FICHIER, CONTINUEZ?' TO MSGINFO
+              WHEN WS-RESPCODE = DFHRESP(INVREQ)
+                 MOVE 'REQUETE INVALIDE, CONTINUEZ?' TO MSGINFO
+              WHEN WS-RESPCODE = DFHRESP(NORMAL)
+                 MOVE 'MISE A JOUR VALIDE, CONTINUEZ?' TO MSGINFO
+              WHEN OTHER
+                 MOVE 'WHEN OTHER, CONTINUEZ?' TO MSGINFO
+           END-EVALUATE.
+       FIN-PROGRAMME.
+           EXEC CICS
+                RETURN
+           END-EXEC.
