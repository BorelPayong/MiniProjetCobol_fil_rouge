@@ -12,28 +12,22 @@
        01 WS-REC-KEY PIC X(6).
        01 WS-REC-KEY-TEMP PIC X(3).
        01 WS-ATTENDRE-MESS PIC X(30).
-       01 WS-CLIENT.
-          05 WS-NUM-CPT PIC X(6).
-          05 WS-COD-REG PIC 9(2).
-          05 WS-NAT-CPT PIC 9(2).
-          05 WS-NOM PIC X(10).
-          05 WS-PRENOM PIC X(10).
-          05 WS-DATE-NAIS PIC 9(8).
-          05 WS-SEXE PIC X(1).
-          05 WS-ACTI-PRO PIC 9(2).
-          05 WS-SIT-SOC PIC X(1).
-          05 WS-ADRESS PIC X(10).
-          05 WS-SOLDE PIC 9(10).
-          05 WS-POSIT PIC X(2).
-          05 FILLER PIC X(16).
+       01 WS-SENS-BROWSE PIC X(7) VALUE 'AVANT'.
+       COPY WSCLIENT.
        PROCEDURE DIVISION.
            PERFORM MAIN-PARA
            PERFORM FIN-PROGRAM.
        MAIN-PARA.
-           MOVE 'TAPEZ ENTRE' TO WS-ATTENDRE-MESS
+           MOVE 'ENTRE=SUIV PF7=PRECEDENT' TO WS-ATTENDRE-MESS
            EXEC CICS HANDLE AID ENTER
            END-EXEC
-           MOVE 80 TO WS-REC-LEN.
+           EXEC CICS HANDLE AID PF7(READ-PREV)
+           END-EXEC
+           EXEC CICS HANDLE AID
+                PF3(FIN-PROGRAM)
+                CLEAR(FIN-PROGRAM)
+           END-EXEC
+           MOVE 83 TO WS-REC-LEN.
            MOVE 3 TO WS-KEY-LEN.
            EXEC CICS SEND MAP('MAP1')
                 MAPSET('MAPPRJ')
@@ -56,13 +50,24 @@
               PERFORM READ-NEXT
            END-PERFORM.
        READ-NEXT.
-           EXEC CICS READNEXT FILE('FCLIEN') INTO (WS-CLIENT)
-                LENGTH(WS-REC-LEN)
-                RIDFLD(WS-REC-KEY)
-                KEYLENGTH(WS-KEY-LEN)
-                REQID(01)
-                RESP(WS-RESPCODE)
-           END-EXEC
+           IF WS-SENS-BROWSE = 'ARRIERE'
+              EXEC CICS READPREV FILE('FCLIEN') INTO (WS-CLIENT)
+                   LENGTH(WS-REC-LEN)
+                   RIDFLD(WS-REC-KEY)
+                   KEYLENGTH(WS-KEY-LEN)
+                   REQID(01)
+                   RESP(WS-RESPCODE)
+              END-EXEC
+           ELSE
+              EXEC CICS READNEXT FILE('FCLIEN') INTO (WS-CLIENT)
+                   LENGTH(WS-REC-LEN)
+                   RIDFLD(WS-REC-KEY)
+                   KEYLENGTH(WS-KEY-LEN)
+                   REQID(01)
+                   RESP(WS-RESPCODE)
+              END-EXEC
+           END-IF
+           MOVE 'AVANT' TO WS-SENS-BROWSE
            IF WS-NUM-CPT(1:3) = WS-REC-KEY-TEMP
               PERFORM AFFICHE-MAP2
            ELSE
@@ -81,6 +86,9 @@
            EXEC CICS RECEIVE MAP('MAP3')
                 MAPSET('MAPPRJ')
            END-EXEC.
+       READ-PREV.
+           MOVE 'ARRIERE' TO WS-SENS-BROWSE
+           GO TO READ-NEXT.
        AFFICHE-MAP2.
            PERFORM AFFECT-DONNEE
            EXEC CICS SEND MAP('MAP2')
