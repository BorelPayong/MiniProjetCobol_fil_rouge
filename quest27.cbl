@@ -0,0 +1,323 @@
+      **************************************************************
+      *PROGRAMME POUR CROISER LES CLIENTS DE FCLIENT AVEC LES       *
+      *TABLES REGION/ACTIPRO/NATCOMP DEJA CONNUES DE QUEST14 ET     *
+      *PRODUIRE UNE MATRICE REGION x ACTIVITE x NATURE DU NOMBRE    *
+      *DE CLIENTS. LES TABLES SONT CHARGEES DEPUIS FREGION,        *
+      *FACTIPRO ET FNATCOMP, LE PROGRAMME S'ADAPTE DONC AU NOMBRE   *
+      *DE CODES REELLEMENT DEFINIS (JUSQU'A 20 PAR TABLE) SANS      *
+      *RECOMPILATION. SEULES LES COMBINAISONS AVEC AU MOINS UN      *
+      *CLIENT SONT EDITEES SUR FPRINT1.                             *
+      **************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. QUEST27.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT FCLIENT ASSIGN TO DDCLIENT
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS NUM-COMPTE
+           FILE STATUS IS FS-CLIENT.
+           SELECT FREGION ASSIGN TO DDREGION
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS CODE-REGION
+           FILE STATUS IS FS-REGION.
+           SELECT FACTIPRO ASSIGN TO DDACTIPR
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS CODE-PROFESSION
+           FILE STATUS IS FS-ACTIPRO.
+           SELECT FNATCOMP ASSIGN TO DDNATCOM
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS CODE-COMPTE
+           FILE STATUS IS FS-NATCOMP.
+           SELECT FPRINT1 ASSIGN TO DDPRINT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-PRINT1.
+        DATA DIVISION.
+        FILE SECTION.
+        FD FREGION.
+        01 REGION.
+           05 CODE-REGION PIC X(2).
+           05 NOM-REGION PIC X(15).
+           05 FILLER PIC X(63).
+        FD FACTIPRO.
+        01 ACTI-PRO-REC.
+           05 CODE-PROFESSION PIC X(2).
+           05 LIBELLE-PROFESSION PIC X(20).
+           05 FILLER PIC X(58).
+        FD FNATCOMP.
+        01 NAT-COMPTE-REC.
+           05 CODE-COMPTE PIC X(2).
+           05 NATURE-COMPTE PIC X(30).
+           05 FILLER PIC X(48).
+        FD FCLIENT.
+           COPY CLIENT.
+        FD FPRINT1.
+        01 REC-PRT1.
+           05 ENR-PRT1 PIC X(80).
+        WORKING-STORAGE SECTION.
+        01 FS-CLIENT PIC X(2).
+        01 FS-REGION PIC X(2).
+        01 FS-ACTIPRO PIC X(2).
+        01 FS-NATCOMP PIC X(2).
+        01 FS-PRINT1 PIC X(2).
+        01 WS-END-OF-FILE PIC X(1).
+        01 WS-VAR-IMPRE.
+           05 WS-ETOILE PIC X(80) VALUE ALL '*'.
+           05 WS-TITRE-MATRICE PIC X(56)
+              VALUE ' MATRICE CLIENTS PAR REGION / ACTIVITE / NATURE '.
+        01 WS-LIGNE-MATRICE.
+           05 FILLER PIC X(1) VALUE '*'.
+           05 FILLER PIC X(5) VALUE ' REG:'.
+           05 WS-PRT-REGION PIC X(15).
+           05 FILLER PIC X(5) VALUE ' ACT:'.
+           05 WS-PRT-ACTIPRO PIC X(20).
+           05 FILLER PIC X(5) VALUE ' NAT:'.
+           05 WS-PRT-NATCOMP PIC X(20).
+           05 FILLER PIC X(2) VALUE ' :'.
+           05 WS-PRT-NBCLI PIC ZZZZ9.
+        01 WS-CLIENT.
+           05 WS-NUM-COMPTE PIC X(3).
+           05 WS-CODE-REGION PIC 9(2).
+           05 WS-NAT-COMPTE PIC 9(2).
+           05 WS-NOM-CLIENT PIC X(10).
+           05 WS-PRENOM-CLIENT PIC X(10).
+           05 WS-DATE-NAIS PIC 9(8).
+           05 WS-SEXE PIC X(1).
+           05 WS-ACTI-PRO PIC 9(2).
+           05 WS-SIT-SOCIAL PIC X(1).
+           05 WS-ADRESSE PIC X(10).
+           05 WS-SOLDE PIC 9(10).
+           05 WS-POSIT PIC X(2).
+           05 FILLER PIC X(19).
+        01 WS-REGION.
+           05 WS-CODE-REGION-REC PIC X(2).
+           05 WS-NOM-REGION PIC X(15).
+           05 FILLER PIC X(63).
+        01 WS-ACTIPRO-REC.
+           05 WS-CODE-PROFESSION PIC X(2).
+           05 WS-LIBELLE-PROFESSION PIC X(20).
+           05 FILLER PIC X(58).
+        01 WS-NATCOMP-REC.
+           05 WS-CODE-COMPTE PIC X(2).
+           05 WS-NATURE-COMPTE PIC X(30).
+           05 FILLER PIC X(48).
+      *-- LES TABLES DE REFERENCE SONT LIMITEES A 20 CODES CHACUNE,
+      *-- CE QUI EST LARGEMENT SUFFISANT POUR DES TABLES DE
+      *-- CODIFICATION ET EVITE UNE MATRICE 99x99x99 INEXPLOITABLE.
+        01 WS-TAB-REGIONS.
+           05 WS-TAB-NB-REGIONS PIC 9(4) VALUE 0.
+           05 WS-TAB-REG OCCURS 0 TO 20 TIMES
+                DEPENDING ON WS-TAB-NB-REGIONS
+                INDEXED BY WS-REG-IDX.
+              10 WS-TAB-REG-CODE PIC X(2).
+              10 WS-TAB-REG-NOM PIC X(15).
+        01 WS-TAB-ACTIPRO.
+           05 WS-TAB-NB-ACTIPRO PIC 9(4) VALUE 0.
+           05 WS-TAB-ACT OCCURS 0 TO 20 TIMES
+                DEPENDING ON WS-TAB-NB-ACTIPRO
+                INDEXED BY WS-ACT-IDX.
+              10 WS-TAB-ACT-CODE PIC X(2).
+              10 WS-TAB-ACT-LIB PIC X(20).
+        01 WS-TAB-NATCOMP.
+           05 WS-TAB-NB-NATCOMP PIC 9(4) VALUE 0.
+           05 WS-TAB-NAT OCCURS 0 TO 20 TIMES
+                DEPENDING ON WS-TAB-NB-NATCOMP
+                INDEXED BY WS-NAT-IDX.
+              10 WS-TAB-NAT-CODE PIC X(2).
+              10 WS-TAB-NAT-LIB PIC X(30).
+        01 WS-MATRICE.
+           05 WS-MAT-REGION OCCURS 20 TIMES INDEXED BY WS-MAT-REG-IDX.
+              10 WS-MAT-ACTIPRO OCCURS 20 TIMES
+                   INDEXED BY WS-MAT-ACT-IDX.
+                 15 WS-MAT-NBCLI PIC 9(5) OCCURS 20 TIMES
+                      INDEXED BY WS-MAT-NAT-IDX VALUE 0.
+        PROCEDURE DIVISION.
+           PERFORM FONCTION-DEBUT-PROGRAMME.
+           PERFORM FONCTION-PROGRAMME.
+           PERFORM FONCTION-FIN-PROGRAMME.
+        FONCTION-DEBUT-PROGRAMME.
+           DISPLAY 'DEBUT DU PROGRAMME'.
+           OPEN I-O FCLIENT.
+           IF FS-CLIENT = '00'
+              DISPLAY ' FILE CLIENT OPEN SUCCES : ' FS-CLIENT
+           ELSE
+              DISPLAY ' FILE CLIENT NOT OPEN : ' FS-CLIENT
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+           OPEN I-O FREGION.
+           IF FS-REGION = '00'
+              DISPLAY ' FILE REGION OPEN SUCCES : ' FS-REGION
+           ELSE
+              DISPLAY ' FILE REGION NOT OPEN : ' FS-REGION
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+           OPEN I-O FACTIPRO.
+           IF FS-ACTIPRO = '00'
+              DISPLAY ' FILE ACTIPRO OPEN SUCCES : ' FS-ACTIPRO
+           ELSE
+              DISPLAY ' FILE ACTIPRO NOT OPEN : ' FS-ACTIPRO
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+           OPEN I-O FNATCOMP.
+           IF FS-NATCOMP = '00'
+              DISPLAY ' FILE NATCOMP OPEN SUCCES : ' FS-NATCOMP
+           ELSE
+              DISPLAY ' FILE NATCOMP NOT OPEN : ' FS-NATCOMP
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+           OPEN OUTPUT FPRINT1.
+           IF FS-PRINT1 = '00'
+              DISPLAY ' FILE PRINT OPEN SUCCES : ' FS-PRINT1
+           ELSE
+              DISPLAY ' FILE PRINT NOT OPEN : ' FS-PRINT1
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+        FONCTION-PROGRAMME.
+           PERFORM FONCTION-CHARGER-REGIONS
+           PERFORM FONCTION-CHARGER-ACTIPRO
+           PERFORM FONCTION-CHARGER-NATCOMP
+           PERFORM FONCTION-CALCUL-MATRICE
+           PERFORM FONCTION-AFFICHER-MATRICE.
+        FONCTION-CHARGER-REGIONS.
+           MOVE 'O' TO WS-END-OF-FILE
+           PERFORM FONCTION-READ-REGION
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+              IF WS-TAB-NB-REGIONS < 20
+                 ADD 1 TO WS-TAB-NB-REGIONS
+                 SET WS-REG-IDX TO WS-TAB-NB-REGIONS
+                 MOVE WS-CODE-REGION-REC TO WS-TAB-REG-CODE(WS-REG-IDX)
+                 MOVE WS-NOM-REGION TO WS-TAB-REG-NOM(WS-REG-IDX)
+              ELSE
+                 DISPLAY ' REGION IGNOREE (TABLE PLEINE) : '
+                          WS-CODE-REGION-REC
+              END-IF
+              PERFORM FONCTION-READ-REGION
+           END-PERFORM.
+        FONCTION-CHARGER-ACTIPRO.
+           MOVE 'O' TO WS-END-OF-FILE
+           PERFORM FONCTION-READ-ACTIPRO
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+              IF WS-TAB-NB-ACTIPRO < 20
+                 ADD 1 TO WS-TAB-NB-ACTIPRO
+                 SET WS-ACT-IDX TO WS-TAB-NB-ACTIPRO
+                 MOVE WS-CODE-PROFESSION TO WS-TAB-ACT-CODE(WS-ACT-IDX)
+                 MOVE WS-LIBELLE-PROFESSION
+                                       TO WS-TAB-ACT-LIB(WS-ACT-IDX)
+              ELSE
+                 DISPLAY ' ACTIVITE IGNOREE (TABLE PLEINE) : '
+                          WS-CODE-PROFESSION
+              END-IF
+              PERFORM FONCTION-READ-ACTIPRO
+           END-PERFORM.
+        FONCTION-CHARGER-NATCOMP.
+           MOVE 'O' TO WS-END-OF-FILE
+           PERFORM FONCTION-READ-NATCOMP
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+              IF WS-TAB-NB-NATCOMP < 20
+                 ADD 1 TO WS-TAB-NB-NATCOMP
+                 SET WS-NAT-IDX TO WS-TAB-NB-NATCOMP
+                 MOVE WS-CODE-COMPTE TO WS-TAB-NAT-CODE(WS-NAT-IDX)
+                 MOVE WS-NATURE-COMPTE TO WS-TAB-NAT-LIB(WS-NAT-IDX)
+              ELSE
+                 DISPLAY ' NATURE IGNOREE (TABLE PLEINE) : '
+                          WS-CODE-COMPTE
+              END-IF
+              PERFORM FONCTION-READ-NATCOMP
+           END-PERFORM.
+        FONCTION-CALCUL-MATRICE.
+           MOVE 'O' TO WS-END-OF-FILE
+           PERFORM FONCTION-READ-CLIENT
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+              PERFORM FONCTION-CUMUL-CLIENT
+              PERFORM FONCTION-READ-CLIENT
+           END-PERFORM.
+        FONCTION-CUMUL-CLIENT.
+           SET WS-REG-IDX TO 1
+           SEARCH WS-TAB-REG
+              AT END
+                 DISPLAY ' REGION NOT FOUND : ' WS-CODE-REGION
+              WHEN WS-TAB-REG-CODE(WS-REG-IDX) = WS-CODE-REGION
+                 SET WS-MAT-REG-IDX TO WS-REG-IDX
+                 PERFORM FONCTION-CUMUL-ACTIPRO
+           END-SEARCH.
+        FONCTION-CUMUL-ACTIPRO.
+           SET WS-ACT-IDX TO 1
+           SEARCH WS-TAB-ACT
+              AT END
+                 DISPLAY ' ACTIVITE NOT FOUND : ' WS-ACTI-PRO
+              WHEN WS-TAB-ACT-CODE(WS-ACT-IDX) = WS-ACTI-PRO
+                 SET WS-MAT-ACT-IDX TO WS-ACT-IDX
+                 PERFORM FONCTION-CUMUL-NATCOMP
+           END-SEARCH.
+        FONCTION-CUMUL-NATCOMP.
+           SET WS-NAT-IDX TO 1
+           SEARCH WS-TAB-NAT
+              AT END
+                 DISPLAY ' NATURE NOT FOUND : ' WS-NAT-COMPTE
+              WHEN WS-TAB-NAT-CODE(WS-NAT-IDX) = WS-NAT-COMPTE
+                 SET WS-MAT-NAT-IDX TO WS-NAT-IDX
+                 ADD 1 TO WS-MAT-NBCLI(WS-MAT-REG-IDX, WS-MAT-ACT-IDX,
+                                       WS-MAT-NAT-IDX)
+           END-SEARCH.
+        FONCTION-AFFICHER-MATRICE.
+           MOVE WS-ETOILE TO REC-PRT1
+           WRITE REC-PRT1 AFTER ADVANCING PAGE
+           MOVE WS-TITRE-MATRICE TO REC-PRT1
+           WRITE REC-PRT1
+           MOVE WS-ETOILE TO REC-PRT1
+           WRITE REC-PRT1
+           PERFORM VARYING WS-MAT-REG-IDX FROM 1 BY 1
+              UNTIL WS-MAT-REG-IDX > WS-TAB-NB-REGIONS
+              PERFORM VARYING WS-MAT-ACT-IDX FROM 1 BY 1
+                 UNTIL WS-MAT-ACT-IDX > WS-TAB-NB-ACTIPRO
+                 PERFORM VARYING WS-MAT-NAT-IDX FROM 1 BY 1
+                    UNTIL WS-MAT-NAT-IDX > WS-TAB-NB-NATCOMP
+                    IF WS-MAT-NBCLI(WS-MAT-REG-IDX, WS-MAT-ACT-IDX,
+                                    WS-MAT-NAT-IDX) > 0
+                       PERFORM FONCTION-IMPRIMER-LIGNE
+                    END-IF
+                 END-PERFORM
+              END-PERFORM
+           END-PERFORM
+           MOVE WS-ETOILE TO REC-PRT1
+           WRITE REC-PRT1.
+        FONCTION-IMPRIMER-LIGNE.
+           MOVE WS-TAB-REG-NOM(WS-MAT-REG-IDX) TO WS-PRT-REGION
+           MOVE WS-TAB-ACT-LIB(WS-MAT-ACT-IDX) TO WS-PRT-ACTIPRO
+           MOVE WS-TAB-NAT-LIB(WS-MAT-NAT-IDX) TO WS-PRT-NATCOMP
+           MOVE WS-MAT-NBCLI(WS-MAT-REG-IDX, WS-MAT-ACT-IDX,
+                              WS-MAT-NAT-IDX) TO WS-PRT-NBCLI
+           DISPLAY ' REGION ' WS-PRT-REGION
+                   ' ACTIVITE ' WS-PRT-ACTIPRO
+                   ' NATURE ' WS-PRT-NATCOMP
+                   ' : ' WS-PRT-NBCLI
+           MOVE WS-LIGNE-MATRICE TO REC-PRT1
+           WRITE REC-PRT1.
+        FONCTION-READ-CLIENT.
+           READ FCLIENT INTO WS-CLIENT
+              AT END MOVE 'Y' TO WS-END-OF-FILE
+           END-READ.
+        FONCTION-READ-REGION.
+           READ FREGION INTO WS-REGION
+              AT END MOVE 'Y' TO WS-END-OF-FILE
+           END-READ.
+        FONCTION-READ-ACTIPRO.
+           READ FACTIPRO INTO WS-ACTIPRO-REC
+              AT END MOVE 'Y' TO WS-END-OF-FILE
+           END-READ.
+        FONCTION-READ-NATCOMP.
+           READ FNATCOMP INTO WS-NATCOMP-REC
+              AT END MOVE 'Y' TO WS-END-OF-FILE
+           END-READ.
+        FONCTION-FIN-PROGRAMME.
+           CLOSE FCLIENT.
+           CLOSE FREGION.
+           CLOSE FACTIPRO.
+           CLOSE FNATCOMP.
+           CLOSE FPRINT1.
+           STOP RUN.
