@@ -12,11 +12,25 @@
            ORGANIZATION IS SEQUENTIAL                                  
            ACCESS IS SEQUENTIAL                                        
            FILE STATUS IS FS-MOUVEM.                                   
-           SELECT FMOUVEM-WK ASSIGN TO FWORK.                          
-           SELECT FMOUVEM-OUT ASSIGN TO FOUT.                          
-        DATA DIVISION.                                                 
-        FILE SECTION. 
-        FD FMOUVEM.                                            
+           SELECT FMOUVEM-WK ASSIGN TO FWORK.
+           SELECT FMOUVEM-OUT ASSIGN TO FOUT.
+           SELECT FCOMPTES ASSIGN TO DDCOMPTES
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FS-COMPTES.
+           SELECT FCTLLOG ASSIGN TO DDCTLLOG
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-CTLLOG.
+        DATA DIVISION.
+        FILE SECTION.
+        FD FCOMPTES.
+        01 COMPTE-CTL.
+           05 NUM-COMPTE-CTL PIC X(3).
+           05 FILLER PIC X(77).
+        FD FCTLLOG.
+           COPY CTLLOG.
+        FD FMOUVEM.
         01 MOUVEM.                                             
            05 NUM-COMPTE PIC X(3).                             
            05 LIBELLE-MOUV PIC X(15).                          
@@ -46,34 +60,79 @@
            05 WS-NAT-MOUV PIC X(3).                             
            05 WS-DATE-MOUV PIC X(10).                           
            05 FILLER PIC X(43).   
-        01 FS-MOUVEM PIC X(2).                                    
-        01 WS-END-OF-FILE PIC X(1).                               
-        01 WS-CLIENT-NUM-COMPTE PIC X(3).                         
-        01 WS-NBRE-MOUV PIC 9(2) VALUE 0.                         
-        01 WS-T-MONT-MOUV PIC S9(7) VALUE 0.                      
-        01 WS-T-MONT-AFF PIC -9(7).                               
+        01 FS-MOUVEM PIC X(2).
+        01 FS-COMPTES PIC X(2).
+        01 FS-CTLLOG PIC X(2).
+        01 WS-END-OF-CTL PIC X(1).
+        01 WS-END-OF-FILE PIC X(1).
+        01 WS-CLIENT-NUM-COMPTE PIC X(3).
+        01 WS-NBRE-MOUV PIC 9(2) VALUE 0.
+        01 WS-T-MONT-MOUV PIC S9(7) VALUE 0.
+        01 WS-REJET-COUNT PIC 9(3) VALUE 0.
+        01 WS-T-MONT-AFF PIC -9(7).
+        01 WS-GRAND-NBRE-MOUV PIC 9(7) VALUE 0.
+        01 WS-TAB-NATMOUV.
+           05 WS-TAB-NM-NB PIC 9(4) VALUE 0.
+           05 WS-TAB-NM-ENTREE OCCURS 0 TO 20 TIMES
+                DEPENDING ON WS-TAB-NM-NB
+                INDEXED BY WS-NM-IDX.
+              10 WS-TAB-NM-CODE PIC X(3).
+              10 WS-TAB-NM-NBR PIC 9(4) VALUE 0.
+              10 WS-TAB-NM-MONT PIC S9(7) VALUE 0.
+        01 WS-NM-MONT-AFF PIC -9(7).
         PROCEDURE DIVISION.                                       
            PERFORM FONCTION-DEBUT-PROGRAMME.                      
            PERFORM FONCTION-PROGRAMME.                            
            PERFORM FONCTION-FIN-PROGRAMME.   
-        FONCTION-DEBUT-PROGRAMME.                                      
-           DISPLAY 'DEBUT DU PROGRAMME'.                               
-           OPEN INPUT FMOUVEM                                          
-           IF FS-MOUVEM = '00'                                         
-              DISPLAY ' FILE MOUVEM OPEN SUCCES : ' FS-MOUVEM          
-           ELSE                                                        
-              DISPLAY ' FILE MOUVEM NOT OPEN : ' FS-MOUVEM             
-              PERFORM FONCTION-FIN-PROGRAMME                           
-           END-IF.                                                     
-           DISPLAY ' VEUILLEZ ENTRE LE NUMERO DE COMPTE DU CLIENT : '  
-           ACCEPT WS-CLIENT-NUM-COMPTE.                                
-        FONCTION-PROGRAMME.                                            
-           SORT FMOUVEM-WK                                             
-                ON ASCENDING KEY NUM-COMPTE-WK                         
-                INPUT PROCEDURE FONCTION-RECUP-CLIENT                  
-                OUTPUT PROCEDURE IS FONCTION-CALC-MOUV                 
-           IF SORT-RETURN > 0 DISPLAY ' SORT FILED '                   
-           DISPLAY ' FIN DU TRI '.    
+        FONCTION-DEBUT-PROGRAMME.
+           DISPLAY 'DEBUT DU PROGRAMME'.
+           OPEN INPUT FCOMPTES
+           IF FS-COMPTES = '00'
+              DISPLAY ' FILE COMPTES OPEN SUCCES : ' FS-COMPTES
+           ELSE
+              DISPLAY ' FILE COMPTES NOT OPEN : ' FS-COMPTES
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+           OPEN EXTEND FCTLLOG
+           IF FS-CTLLOG = '00'
+              DISPLAY ' FILE CTLLOG OPEN SUCCES : ' FS-CTLLOG
+           ELSE
+              DISPLAY ' FILE CTLLOG NOT OPEN : ' FS-CTLLOG
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+           OPEN OUTPUT FMOUVEM-OUT.
+        FONCTION-PROGRAMME.
+           PERFORM FONCTION-READ-COMPTE
+           PERFORM UNTIL WS-END-OF-CTL = 'Y'
+              MOVE NUM-COMPTE-CTL TO WS-CLIENT-NUM-COMPTE
+              MOVE 0 TO WS-NBRE-MOUV
+              MOVE 0 TO WS-T-MONT-MOUV
+              MOVE 0 TO WS-REJET-COUNT
+              MOVE 0 TO WS-TAB-NM-NB
+              PERFORM FONCTION-OUVRIR-MOUVEM
+              SORT FMOUVEM-WK
+                   ON ASCENDING KEY NUM-COMPTE-WK
+                   INPUT PROCEDURE FONCTION-RECUP-CLIENT
+                   OUTPUT PROCEDURE IS FONCTION-CALC-MOUV
+              IF SORT-RETURN > 0 DISPLAY ' SORT FILED '
+              END-IF
+              PERFORM FONCTION-READ-COMPTE
+           END-PERFORM
+           PERFORM FONCTION-ECRIRE-CTLLOG
+           DISPLAY ' FIN DU TRI '.
+        FONCTION-OUVRIR-MOUVEM.
+           MOVE 'N' TO WS-END-OF-FILE
+           OPEN INPUT FMOUVEM
+           IF FS-MOUVEM = '00'
+              DISPLAY ' FILE MOUVEM OPEN SUCCES : ' FS-MOUVEM
+           ELSE
+              DISPLAY ' FILE MOUVEM NOT OPEN : ' FS-MOUVEM
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+        FONCTION-READ-COMPTE.
+           READ FCOMPTES
+              AT END MOVE 'Y' TO WS-END-OF-CTL
+           END-READ.
         FONCTION-RECUP-CLIENT.                                    
            PERFORM FONCTION-READ-FMOUV                            
            PERFORM UNTIL WS-END-OF-FILE = 'Y'                     
@@ -84,22 +143,55 @@
               DISPLAY ' MOUVEM ' MOUVEM                           
            END-PERFORM                                            
            CLOSE FMOUVEM.  
-        FONCTION-CALC-MOUV.                                          
-           OPEN OUTPUT FMOUVEM-OUT                                   
-           MOVE 'O' TO WS-END-OF-FILE                                
-           PERFORM FONCTION-READ-FMOUV-OUT                           
-           PERFORM UNTIL WS-END-OF-FILE = 'Y'                        
-              IF SENS-MOUV-WK = 'CR'                                 
-                 ADD MONT-MOUV-WK TO WS-T-MONT-MOUV                  
-              ELSE                                                   
-                 SUBTRACT MONT-MOUV-WK FROM WS-T-MONT-MOUV           
-              END-IF                                                 
-              ADD 1 TO WS-NBRE-MOUV                                  
-              WRITE MOUVEM-OUT FROM WS-MOUVEM                        
-              PERFORM FONCTION-READ-FMOUV-OUT                        
-           END-PERFORM                                               
-           CLOSE FMOUVEM-OUT                                         
-           PERFORM FONCTION-AFFICHER-MOUV.                           
+        FONCTION-CALC-MOUV.
+           MOVE 'O' TO WS-END-OF-FILE
+           PERFORM FONCTION-READ-FMOUV-OUT
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+              EVALUATE SENS-MOUV-WK
+                 WHEN 'CR'
+                    ADD MONT-MOUV-WK TO WS-T-MONT-MOUV
+                    ADD 1 TO WS-NBRE-MOUV
+                    ADD 1 TO WS-GRAND-NBRE-MOUV
+                    PERFORM FONCTION-CUMUL-NATMOUV
+                 WHEN 'DB'
+                    SUBTRACT MONT-MOUV-WK FROM WS-T-MONT-MOUV
+                    ADD 1 TO WS-NBRE-MOUV
+                    ADD 1 TO WS-GRAND-NBRE-MOUV
+                    PERFORM FONCTION-CUMUL-NATMOUV
+                 WHEN OTHER
+                    ADD 1 TO WS-REJET-COUNT
+                    DISPLAY ' MOUVEMENT REJETE - SENS INVALIDE : '
+                            MOUVEM-WK
+              END-EVALUATE
+              WRITE MOUVEM-OUT FROM WS-MOUVEM
+              PERFORM FONCTION-READ-FMOUV-OUT
+           END-PERFORM
+           PERFORM FONCTION-AFFICHER-MOUV.
+        FONCTION-CUMUL-NATMOUV.
+           SET WS-NM-IDX TO 1
+           SEARCH WS-TAB-NM-ENTREE
+              AT END
+                 IF WS-TAB-NM-NB < 20
+                    ADD 1 TO WS-TAB-NM-NB
+                    SET WS-NM-IDX TO WS-TAB-NM-NB
+                    MOVE NAT-MOUV-WK TO WS-TAB-NM-CODE(WS-NM-IDX)
+                    MOVE 0 TO WS-TAB-NM-NBR(WS-NM-IDX)
+                    MOVE 0 TO WS-TAB-NM-MONT(WS-NM-IDX)
+                    PERFORM FONCTION-AJOUT-NATMOUV
+                 ELSE
+                    DISPLAY ' NATURE IGNOREE (TABLE PLEINE) : '
+                             NAT-MOUV-WK
+                 END-IF
+              WHEN WS-TAB-NM-CODE(WS-NM-IDX) = NAT-MOUV-WK
+                 PERFORM FONCTION-AJOUT-NATMOUV
+           END-SEARCH.
+        FONCTION-AJOUT-NATMOUV.
+           ADD 1 TO WS-TAB-NM-NBR(WS-NM-IDX)
+           IF SENS-MOUV-WK = 'CR'
+              ADD MONT-MOUV-WK TO WS-TAB-NM-MONT(WS-NM-IDX)
+           ELSE
+              SUBTRACT MONT-MOUV-WK FROM WS-TAB-NM-MONT(WS-NM-IDX)
+           END-IF.
         FONCTION-READ-FMOUV.                                         
            READ FMOUVEM AT END MOVE 'Y' TO WS-END-OF-FILE            
            END-READ. 
@@ -107,10 +199,28 @@
            RETURN FMOUVEM-WK INTO WS-MOUVEM                        
               AT END MOVE 'Y' TO WS-END-OF-FILE                    
            END-RETURN.                                             
-        FONCTION-AFFICHER-MOUV.                                    
-           MOVE WS-T-MONT-MOUV TO WS-T-MONT-AFF                    
-           DISPLAY ' POUR LE CLIENT : ' WS-CLIENT-NUM-COMPTE       
-           DISPLAY ' NOMBRE DE MOUVEMENT : ' WS-NBRE-MOUV          
-           DISPLAY ' MONTANT DES MOUVEMENT : ' WS-T-MONT-AFF.      
-        FONCTION-FIN-PROGRAMME.                                    
+        FONCTION-AFFICHER-MOUV.
+           MOVE WS-T-MONT-MOUV TO WS-T-MONT-AFF
+           DISPLAY ' POUR LE CLIENT : ' WS-CLIENT-NUM-COMPTE
+           DISPLAY ' NOMBRE DE MOUVEMENT : ' WS-NBRE-MOUV
+           DISPLAY ' MONTANT DES MOUVEMENT : ' WS-T-MONT-AFF
+           DISPLAY ' MOUVEMENTS REJETES (SENS INVALIDE) : '
+                   WS-REJET-COUNT
+           DISPLAY ' DETAIL PAR NATURE DE MOUVEMENT : '
+           PERFORM VARYING WS-NM-IDX FROM 1 BY 1
+              UNTIL WS-NM-IDX > WS-TAB-NM-NB
+              MOVE WS-TAB-NM-MONT(WS-NM-IDX) TO WS-NM-MONT-AFF
+              DISPLAY '   NAT-MOUV ' WS-TAB-NM-CODE(WS-NM-IDX)
+                      ' : ' WS-TAB-NM-NBR(WS-NM-IDX)
+                      ' MOUVEMENT(S), MONTANT NET : ' WS-NM-MONT-AFF
+           END-PERFORM.
+        FONCTION-ECRIRE-CTLLOG.
+           MOVE 'QUEST19' TO CTLLOG-JOB
+           MOVE ' MOUVEMENTS FMOUVEM TRAITES ' TO CTLLOG-LIBELLE
+           MOVE WS-GRAND-NBRE-MOUV TO CTLLOG-COMPTEUR
+           WRITE CTLLOG-REC.
+        FONCTION-FIN-PROGRAMME.
+           CLOSE FCOMPTES
+           CLOSE FMOUVEM-OUT
+           CLOSE FCTLLOG
            STOP RUN.                                                                                                                                                                                                                                                                                                                                                                                
\ No newline at end of file
