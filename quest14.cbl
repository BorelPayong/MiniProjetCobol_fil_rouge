@@ -23,25 +23,31 @@
            SELECT FNATCOMP ASSIGN TO DDNATCOM               
            ORGANIZATION IS INDEXED                          
            ACCESS IS SEQUENTIAL                             
-           RECORD KEY IS CODE-COMPTE                        
-           FILE STATUS IS FS-NATCOMP.                       
-        DATA DIVISION.                                      
-        FILE SECTION.                                       
-        FD FREGION.                                         
-        01 REGION.                                          
-           05 CODE-REGION PIC X(2).                         
-           05 NOM-REGION PIC X(15).                         
-           05 FILLER PIC X(63).   
-        FD FACTIPRO.                                              
-        01 ACTI-PRO.                                              
-           05 CODE-PROFESSION PIC X(2).                           
-           05 LIBELLE-PROFESSION PIC X(20).                       
-           05 FILLER PIC X(58).                                   
-        FD FNATCOMP.                                              
-        01 NAT-COMPTE.                                            
-           05 CODE-COMPTE PIC X(2).                               
-           05 NATURE-COMPTE PIC X(30).                            
-           05 FILLER PIC X(48).    
+           RECORD KEY IS CODE-COMPTE
+           FILE STATUS IS FS-NATCOMP.
+           SELECT FCTLLOG ASSIGN TO DDCTLLOG
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-CTLLOG.
+        DATA DIVISION.
+        FILE SECTION.
+        FD FREGION.
+        01 REGION.
+           05 CODE-REGION PIC X(2).
+           05 NOM-REGION PIC X(15).
+           05 FILLER PIC X(63).
+        FD FACTIPRO.
+        01 ACTI-PRO.
+           05 CODE-PROFESSION PIC X(2).
+           05 LIBELLE-PROFESSION PIC X(20).
+           05 FILLER PIC X(58).
+        FD FNATCOMP.
+        01 NAT-COMPTE.
+           05 CODE-COMPTE PIC X(2).
+           05 NATURE-COMPTE PIC X(30).
+           05 FILLER PIC X(48).
+        FD FCTLLOG.
+           COPY CTLLOG.
         WORKING-STORAGE SECTION.                               
         01 WS-REGION.                                          
            05 WS-CODE-REGION PIC X(2).                         
@@ -57,10 +63,12 @@
            05 WS-CODE-COMPTE PIC X(2).                         
            05 WS-NATURE-COMPTE PIC X(20).                      
            05 FILLER PIC X(58).                                
-        01 FS-NATCOMP PIC X(2).                                
-        01 WS-END-OF-FILE PIC X(1).                            
-        01 WS-FIRST-ENR PIC X(1).                              
-        01 WS-ENTETE PIC X(1).                                 
+        01 FS-NATCOMP PIC X(2).
+        01 FS-CTLLOG PIC X(2).
+        01 WS-END-OF-FILE PIC X(1).
+        01 WS-FIRST-ENR PIC X(1).
+        01 WS-ENTETE PIC X(1).
+        01 WS-TOTAL-COUNT PIC 9(5).
         PROCEDURE DIVISION.  
            PERFORM FONCTION-DEBUT-PROGRAMME   
            PERFORM FONCTION-PROGRAMME         
@@ -85,63 +93,85 @@
            IF FS-NATCOMP = '00'                                    
               DISPLAY ' FILE NATURE COMPTE OPEN : ' FS-NATCOMP     
            ELSE  
-              DISPLAY ' FILE NATURE COMPTE NOT OPEN : ' FS-NATCOMP        
+              DISPLAY ' FILE NATURE COMPTE NOT OPEN : ' FS-NATCOMP
               PERFORM FONCTION-FIN-PROGRAMME
            END-IF.
-        FONCTION-PROGRAMME.                                       
-           PERFORM FONCTION-PRINT-REGION                          
-           PERFORM FONCTION-PRINT-ACTIPRO                         
-           PERFORM FONCTION-PRINT-NATCOMP.    
-        FONCTION-PRINT-REGION.                                       
-           MOVE 'O' TO WS-FIRST-ENR                                  
-           MOVE 'O' TO WS-END-OF-FILE                                
-           MOVE 'R' TO WS-ENTETE                                     
-           PERFORM FONCTION-READ-REGION                              
-           PERFORM UNTIL WS-END-OF-FILE = 'Y'                        
-              CALL 'PGMSECND' USING WS-CODE-REGION, WS-NOM-REGION,   
-                                    WS-FIRST-ENR, WS-ENTETE          
-              PERFORM FONCTION-READ-REGION                           
-              MOVE 'N' TO WS-FIRST-ENR                               
-           END-PERFORM.                                              
-           IF WS-END-OF-FILE = 'Y'                                   
-              MOVE 'C' TO WS-FIRST-ENR                               
-              CALL 'PGMSECND' USING WS-CODE-REGION, WS-NOM-REGION,   
-                                    WS-FIRST-ENR, WS-ENTETE          
-           END-IF.         
-        FONCTION-PRINT-ACTIPRO.                                      
-           MOVE 'O' TO WS-FIRST-ENR                                  
-           MOVE 'O' TO WS-END-OF-FILE                                
-           MOVE 'A' TO WS-ENTETE                                     
-           PERFORM FONCTION-READ-ACTIPRO                             
-           PERFORM UNTIL WS-END-OF-FILE = 'Y'                        
-              CALL 'PGMSECND' USING WS-CODE-PROFESSION,              
-                                    WS-LIBELLE-PROFESSION,           
-                                    WS-FIRST-ENR, WS-ENTETE          
-              PERFORM FONCTION-READ-ACTIPRO                          
-              MOVE 'N' TO WS-FIRST-ENR                               
-           END-PERFORM.                                              
-           IF WS-END-OF-FILE = 'Y'                                   
-              MOVE 'C' TO WS-FIRST-ENR                               
-              CALL 'PGMSECND' USING WS-CODE-PROFESSION,              
-                                    WS-LIBELLE-PROFESSION,           
-                                    WS-FIRST-ENR, WS-ENTETE          
-           END-IF.     
-        FONCTION-PRINT-NATCOMP.                                        
-           MOVE 'O' TO WS-FIRST-ENR                                    
-           MOVE 'O' TO WS-END-OF-FILE                                  
-           MOVE 'N' TO WS-ENTETE                                       
-           PERFORM FONCTION-READ-NATCOMP                               
-           PERFORM UNTIL WS-END-OF-FILE = 'Y'                          
-              CALL 'PGMSECND' USING WS-CODE-COMPTE, WS-NATURE-COMPTE,  
-                                    WS-FIRST-ENR, WS-ENTETE            
-              PERFORM FONCTION-READ-NATCOMP                            
-              MOVE 'N' TO WS-FIRST-ENR                                 
-           END-PERFORM.                                                
-           IF WS-END-OF-FILE = 'Y'                                     
-              MOVE 'C' TO WS-FIRST-ENR                                 
-              CALL 'PGMSECND' USING WS-CODE-COMPTE, WS-NATURE-COMPTE,  
-                                    WS-FIRST-ENR, WS-ENTETE            
-           END-IF.     
+           OPEN EXTEND FCTLLOG
+           IF FS-CTLLOG = '00'
+              DISPLAY ' FILE CTLLOG OPEN SUCCES : ' FS-CTLLOG
+           ELSE
+              DISPLAY ' FILE CTLLOG NOT OPEN : ' FS-CTLLOG
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+        FONCTION-PROGRAMME.
+           PERFORM FONCTION-PRINT-REGION
+           PERFORM FONCTION-ECRIRE-CTLLOG-REGION
+           PERFORM FONCTION-PRINT-ACTIPRO
+           PERFORM FONCTION-ECRIRE-CTLLOG-ACTIPRO
+           PERFORM FONCTION-PRINT-NATCOMP
+           PERFORM FONCTION-ECRIRE-CTLLOG-NATCOMP.
+        FONCTION-PRINT-REGION.
+           MOVE 'O' TO WS-FIRST-ENR
+           MOVE 'O' TO WS-END-OF-FILE
+           MOVE 'R' TO WS-ENTETE
+           MOVE 0 TO WS-TOTAL-COUNT
+           PERFORM FONCTION-READ-REGION
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+              ADD 1 TO WS-TOTAL-COUNT
+              CALL 'PGMSECND' USING WS-CODE-REGION, WS-NOM-REGION,
+                                    WS-FIRST-ENR, WS-ENTETE,
+                                    WS-TOTAL-COUNT
+              PERFORM FONCTION-READ-REGION
+              MOVE 'N' TO WS-FIRST-ENR
+           END-PERFORM.
+           IF WS-END-OF-FILE = 'Y'
+              MOVE 'C' TO WS-FIRST-ENR
+              CALL 'PGMSECND' USING WS-CODE-REGION, WS-NOM-REGION,
+                                    WS-FIRST-ENR, WS-ENTETE,
+                                    WS-TOTAL-COUNT
+           END-IF.
+        FONCTION-PRINT-ACTIPRO.
+           MOVE 'O' TO WS-FIRST-ENR
+           MOVE 'O' TO WS-END-OF-FILE
+           MOVE 'A' TO WS-ENTETE
+           MOVE 0 TO WS-TOTAL-COUNT
+           PERFORM FONCTION-READ-ACTIPRO
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+              ADD 1 TO WS-TOTAL-COUNT
+              CALL 'PGMSECND' USING WS-CODE-PROFESSION,
+                                    WS-LIBELLE-PROFESSION,
+                                    WS-FIRST-ENR, WS-ENTETE,
+                                    WS-TOTAL-COUNT
+              PERFORM FONCTION-READ-ACTIPRO
+              MOVE 'N' TO WS-FIRST-ENR
+           END-PERFORM.
+           IF WS-END-OF-FILE = 'Y'
+              MOVE 'C' TO WS-FIRST-ENR
+              CALL 'PGMSECND' USING WS-CODE-PROFESSION,
+                                    WS-LIBELLE-PROFESSION,
+                                    WS-FIRST-ENR, WS-ENTETE,
+                                    WS-TOTAL-COUNT
+           END-IF.
+        FONCTION-PRINT-NATCOMP.
+           MOVE 'O' TO WS-FIRST-ENR
+           MOVE 'O' TO WS-END-OF-FILE
+           MOVE 'N' TO WS-ENTETE
+           MOVE 0 TO WS-TOTAL-COUNT
+           PERFORM FONCTION-READ-NATCOMP
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+              ADD 1 TO WS-TOTAL-COUNT
+              CALL 'PGMSECND' USING WS-CODE-COMPTE, WS-NATURE-COMPTE,
+                                    WS-FIRST-ENR, WS-ENTETE,
+                                    WS-TOTAL-COUNT
+              PERFORM FONCTION-READ-NATCOMP
+              MOVE 'N' TO WS-FIRST-ENR
+           END-PERFORM.
+           IF WS-END-OF-FILE = 'Y'
+              MOVE 'C' TO WS-FIRST-ENR
+              CALL 'PGMSECND' USING WS-CODE-COMPTE, WS-NATURE-COMPTE,
+                                    WS-FIRST-ENR, WS-ENTETE,
+                                    WS-TOTAL-COUNT
+           END-IF.
         FONCTION-READ-REGION.                             
            READ FREGION INTO WS-REGION                    
               AT END MOVE 'Y' TO WS-END-OF-FILE           
@@ -154,8 +184,24 @@
            READ FNATCOMP INTO WS-NAT-COMPTE               
               AT END MOVE 'Y' TO WS-END-OF-FILE           
            END-READ.                                      
-        FONCTION-FIN-PROGRAMME.                           
-           CLOSE FREGION                                  
-           CLOSE FACTIPRO                                 
-           CLOSE FNATCOMP                                 
+        FONCTION-ECRIRE-CTLLOG-REGION.
+           MOVE 'QUEST14' TO CTLLOG-JOB
+           MOVE ' REGIONS LUES SUR FREGION ' TO CTLLOG-LIBELLE
+           MOVE WS-TOTAL-COUNT TO CTLLOG-COMPTEUR
+           WRITE CTLLOG-REC.
+        FONCTION-ECRIRE-CTLLOG-ACTIPRO.
+           MOVE 'QUEST14' TO CTLLOG-JOB
+           MOVE ' ACTI-PRO LUES SUR FACTIPRO ' TO CTLLOG-LIBELLE
+           MOVE WS-TOTAL-COUNT TO CTLLOG-COMPTEUR
+           WRITE CTLLOG-REC.
+        FONCTION-ECRIRE-CTLLOG-NATCOMP.
+           MOVE 'QUEST14' TO CTLLOG-JOB
+           MOVE ' NAT-COMPTE LUES SUR FNATCOMP ' TO CTLLOG-LIBELLE
+           MOVE WS-TOTAL-COUNT TO CTLLOG-COMPTEUR
+           WRITE CTLLOG-REC.
+        FONCTION-FIN-PROGRAMME.
+           CLOSE FREGION
+           CLOSE FACTIPRO
+           CLOSE FNATCOMP
+           CLOSE FCTLLOG
            STOP RUN.                                                                                                                                                                                                                                                                                                                                                                                                                                                                                    
