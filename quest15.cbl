@@ -12,30 +12,33 @@
            ACCESS IS SEQUENTIAL                                      
            RECORD KEY IS NUM-COMPTE                                  
            FILE STATUS IS FS-CLIENT.                                 
-           SELECT FPRINT1 ASSIGN TO DDPRINT                          
-           ORGANIZATION IS SEQUENTIAL                                
-           ACCESS MODE IS SEQUENTIAL                                 
-           FILE STATUS IS FS-PRINT1.  
-        DATA DIVISION.                                 
-        FILE SECTION.                                  
-        FD FPRINT1.                                    
-        01 REC-PRT1.                                   
-           05 ENR-PRT1 PIC X(80).                      
-        FD FCLIENT.     
-        01 CLIENT.                                                  
-           05 NUM-COMPTE PIC X(3).                                  
-           05 CODE-REGION PIC X(2).                                 
-           05 NAT-COMPTE PIC 9(2).                                  
-           05 NOM-CLIENT PIC X(10).                                 
-           05 PRENOM-CLIENT PIC X(10).                              
-           05 DATE-NAIS PIC 9(8).                                   
-           05 SEXE PIC X(1).                                        
-           05 ACTI-PRO PIC X(2).                                    
-           05 SIT-SOCIAL PIC X(1).                                  
-           05 ADRESSE PIC X(10).                                    
-           05 SOLDE PIC 9(10).                                      
-           05 POSIT PIC X(2).                                       
-           05 FILLER PIC X(19).                                     
+           SELECT FPRINT1 ASSIGN TO DDPRINT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-PRINT1.
+           SELECT FNATCOMP ASSIGN TO DDNATCOM
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS FNATCOMP-CODE
+           FILE STATUS IS FS-NATCOMP.
+           SELECT FCTLLOG ASSIGN TO DDCTLLOG
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-CTLLOG.
+        DATA DIVISION.
+        FILE SECTION.
+        FD FPRINT1.
+        01 REC-PRT1.
+           05 ENR-PRT1 PIC X(80).
+        FD FNATCOMP.
+        01 FNATCOMP-REC.
+           05 FNATCOMP-CODE PIC X(2).
+           05 FNATCOMP-LIBELLE PIC X(30).
+           05 FILLER PIC X(48).
+        FD FCLIENT.
+           COPY CLIENT.
+        FD FCTLLOG.
+           COPY CTLLOG.
         WORKING-STORAGE SECTION.                                    
         01 WS-LIGNE01 PIC X(80) VALUE ALL '*'.    
         01 WS-LIGNE02.                                             
@@ -48,18 +51,38 @@
            05 WS-MONT-VALUE PIC 9999999999999999.                  
            05 FILLER PIC X(9) VALUE ALL ' '.                       
            05 FILLER PIC X(1) VALUE '*'.   
-        01 WS-LIGNE03.                                         
-           05 FILLER PIC X(1) VALUE '*'.                       
-           05 FILLER PIC X(9) VALUE ' MONTANT '.               
-           05 WS-MONT-MOYE PIC X(14).                          
-           05 FILLER PIC X(7) VALUE ' MOYEN '.                 
-           05 FILLER PIC X(9) VALUE ALL ' '.                   
-           05 FILLER PIC X(1) VALUE '*'.                       
-           05 FILLER PIC X(9) VALUE ALL ' '.                   
-           05 WS-MONT-MOYE-LIB PIC 9999999999999999.99 .       
-           05 FILLER PIC X(9) VALUE ALL ' '.                   
-           05 FILLER PIC X(1) VALUE '*'.   
-        01 WS-CLIENT.                           
+        01 WS-LIGNE03.
+           05 FILLER PIC X(1) VALUE '*'.
+           05 FILLER PIC X(9) VALUE ' MONTANT '.
+           05 WS-MONT-MOYE PIC X(14).
+           05 FILLER PIC X(7) VALUE ' MOYEN '.
+           05 FILLER PIC X(9) VALUE ALL ' '.
+           05 FILLER PIC X(1) VALUE '*'.
+           05 FILLER PIC X(9) VALUE ALL ' '.
+           05 WS-MONT-MOYE-LIB PIC 9999999999999999.99 .
+           05 FILLER PIC X(9) VALUE ALL ' '.
+           05 FILLER PIC X(1) VALUE '*'.
+        01 WS-LIGNE04.
+           05 FILLER PIC X(1) VALUE '*'.
+           05 FILLER PIC X(9) VALUE ' REGION '.
+           05 WS-REG-CODE-LIB PIC X(2).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 FILLER PIC X(12) VALUE ' MOY DEBIT :'.
+           05 WS-REG-MOY-DB-LIB PIC ZZZZZZZZZ9.99.
+           05 FILLER PIC X(13) VALUE ' MOY CREDIT :'.
+           05 WS-REG-MOY-CR-LIB PIC ZZZZZZZZZ9.99.
+           05 FILLER PIC X(9) VALUE SPACES.
+           05 FILLER PIC X(1) VALUE '*'.
+        01 WS-LIGNE05.
+           05 FILLER PIC X(1) VALUE '*'.
+           05 FILLER PIC X(9) VALUE ' NATURE '.
+           05 WS-NATCOMP-LIB-LIB PIC X(30).
+           05 FILLER PIC X(4) VALUE ' DB:'.
+           05 WS-NATCOMP-MOY-DB-LIB PIC ZZZZZZZZZ9.99.
+           05 FILLER PIC X(4) VALUE ' CR:'.
+           05 WS-NATCOMP-MOY-CR-LIB PIC ZZZZZZZZZ9.99.
+           05 FILLER PIC X(1) VALUE '*'.
+        01 WS-CLIENT.
            05 WS-NUM-COMPTE PIC X(3).           
            05 WS-CODE-REGION PIC X(2).          
            05 WS-NAT-COMPTE PIC 9(2).           
@@ -73,15 +96,47 @@
            05 WS-SOLDE PIC 9(10).               
            05 WS-POSIT PIC X(2).                
            05 FILLER PIC X(19).                 
-        01 FS-CLIENT PIC X(2).                  
-        01 FS-PRINT1 PIC X(2).                  
-        01 WS-END-OF-FILE PIC X(1).             
+        01 FS-CLIENT PIC X(2).
+        01 FS-PRINT1 PIC X(2).
+        01 FS-NATCOMP PIC X(2).
+        01 FS-CTLLOG PIC X(2).
+        01 WS-END-OF-FILE PIC X(1).
         01 WS-SOLDE-TOTAL-DB PIC 9(16).         
         01 WS-SOLDE-TOTAL-CR PIC 9(16).         
         01 WS-T-NBR-DB PIC 9(2) VALUE 0.    
         01 WS-T-NBR-CR PIC 9(2) VALUE 0.                             
-        01 WS-MOYEN-DB PIC 9(10)V9(2).                               
-        01 WS-MOYEN-CR PIC 9(10)V9(2).                               
+        01 WS-MOYEN-DB PIC 9(10)V9(2).
+        01 WS-MOYEN-CR PIC 9(10)V9(2).
+        01 WS-TAB-REGIONS.
+           05 WS-TAB-REG-NB PIC 9(4) VALUE 0.
+           05 WS-TAB-REG-ENTREE OCCURS 0 TO 20 TIMES
+                DEPENDING ON WS-TAB-REG-NB
+                INDEXED BY WS-REG-IDX.
+              10 WS-TAB-REG-CODE PIC X(2).
+              10 WS-TAB-REG-SOLDE-DB PIC 9(16) VALUE 0.
+              10 WS-TAB-REG-SOLDE-CR PIC 9(16) VALUE 0.
+              10 WS-TAB-REG-NBR-DB PIC 9(4) VALUE 0.
+              10 WS-TAB-REG-NBR-CR PIC 9(4) VALUE 0.
+              10 WS-TAB-REG-MOY-DB PIC 9(10)V9(2).
+              10 WS-TAB-REG-MOY-CR PIC 9(10)V9(2).
+        01 WS-NATCOMP.
+           05 WS-NATCOMP-CODE PIC X(2).
+           05 WS-NATCOMP-LIBELLE PIC X(30).
+           05 FILLER PIC X(48).
+        01 WS-NATCOMP-KEY PIC X(2).
+        01 WS-TAB-NATCOMP.
+           05 WS-TAB-NC-NB PIC 9(4) VALUE 0.
+           05 WS-TAB-NC-ENTREE OCCURS 0 TO 20 TIMES
+                DEPENDING ON WS-TAB-NC-NB
+                INDEXED BY WS-NC-IDX.
+              10 WS-TAB-NC-CODE PIC X(2).
+              10 WS-TAB-NC-LIBELLE PIC X(30).
+              10 WS-TAB-NC-SOLDE-DB PIC 9(16) VALUE 0.
+              10 WS-TAB-NC-SOLDE-CR PIC 9(16) VALUE 0.
+              10 WS-TAB-NC-NBR-DB PIC 9(4) VALUE 0.
+              10 WS-TAB-NC-NBR-CR PIC 9(4) VALUE 0.
+              10 WS-TAB-NC-MOY-DB PIC 9(10)V9(2).
+              10 WS-TAB-NC-MOY-CR PIC 9(10)V9(2).
         PROCEDURE DIVISION.                                          
            PERFORM FONCTION-DEBUT-PROGRAMME.                         
            PERFORM FONCTION-PROGRAMME.                               
@@ -95,34 +150,141 @@
               DISPLAY ' FILE CLIENT NOT OPEN : ' FS-CLIENT           
               PERFORM FONCTION-FIN-PROGRAMME                         
            END-IF.                                                   
-           OPEN OUTPUT FPRINT1                                       
-           IF FS-PRINT1 = '00'                                       
-              DISPLAY ' FILE PRINT OPEN SUCCES : ' FS-PRINT1         
-           ELSE                                                      
-              DISPLAY ' FILE PRINT NOT OPEN : ' FS-PRINT1            
-              PERFORM FONCTION-FIN-PROGRAMME                         
-           END-IF.     
-        FONCTION-PROGRAMME.                                         
-           PERFORM FONCTION-CALC-SOLD-NBR-DBCR                      
-           PERFORM FONCTION-CALC-MOY-NBR-DBCR                       
-           PERFORM FONCTION-PRINT-DB-CR.                            
-        FONCTION-CALC-SOLD-NBR-DBCR.                                
-           PERFORM FONCTION-READ-CLIENT                             
-           PERFORM UNTIL WS-END-OF-FILE = 'Y'                       
-              IF WS-POSIT = 'DB'                                    
-                MOVE WS-SOLDE TO WS-SOLDE-TOTAL-DB                  
-                ADD 1 TO WS-T-NBR-DB                                
-              ELSE                                                  
-                MOVE WS-SOLDE TO WS-SOLDE-TOTAL-CR                  
-                ADD 1 TO WS-T-NBR-CR                                
-              END-IF                                                
-              PERFORM FONCTION-READ-CLIENT                          
-           END-PERFORM.   
-        FONCTION-CALC-MOY-NBR-DBCR.                       
-           COMPUTE WS-MOYEN-DB = WS-SOLDE-TOTAL-DB /      
-                                      WS-T-NBR-DB         
-           COMPUTE WS-MOYEN-CR = WS-SOLDE-TOTAL-CR /      
-                                      WS-T-NBR-CR.      
+           OPEN OUTPUT FPRINT1
+           IF FS-PRINT1 = '00'
+              DISPLAY ' FILE PRINT OPEN SUCCES : ' FS-PRINT1
+           ELSE
+              DISPLAY ' FILE PRINT NOT OPEN : ' FS-PRINT1
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+           OPEN I-O FNATCOMP
+           IF FS-NATCOMP = '00'
+              DISPLAY ' FILE NATCOMP OPEN SUCCES : ' FS-NATCOMP
+           ELSE
+              DISPLAY ' FILE NATCOMP NOT OPEN : ' FS-NATCOMP
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+           OPEN EXTEND FCTLLOG
+           IF FS-CTLLOG = '00'
+              DISPLAY ' FILE CTLLOG OPEN SUCCES : ' FS-CTLLOG
+           ELSE
+              DISPLAY ' FILE CTLLOG NOT OPEN : ' FS-CTLLOG
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+        FONCTION-PROGRAMME.
+           PERFORM FONCTION-CHARGER-NATCOMP
+           PERFORM FONCTION-CALC-SOLD-NBR-DBCR
+           PERFORM FONCTION-CALC-MOY-NBR-DBCR
+           PERFORM FONCTION-PRINT-DB-CR
+           PERFORM FONCTION-ECRIRE-CTLLOG.
+        FONCTION-CHARGER-NATCOMP.
+           MOVE 'O' TO WS-END-OF-FILE
+           PERFORM FONCTION-READ-NATCOMP
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+              IF WS-TAB-NC-NB < 20
+                 ADD 1 TO WS-TAB-NC-NB
+                 SET WS-NC-IDX TO WS-TAB-NC-NB
+                 MOVE WS-NATCOMP-CODE TO WS-TAB-NC-CODE(WS-NC-IDX)
+                 MOVE WS-NATCOMP-LIBELLE TO WS-TAB-NC-LIBELLE(WS-NC-IDX)
+              ELSE
+                 DISPLAY ' NATURE COMPTE IGNOREE (TABLE PLEINE) : '
+                          WS-NATCOMP-CODE
+              END-IF
+              PERFORM FONCTION-READ-NATCOMP
+           END-PERFORM
+           MOVE 'N' TO WS-END-OF-FILE.
+        FONCTION-CALC-SOLD-NBR-DBCR.
+           PERFORM FONCTION-READ-CLIENT
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+              IF WS-POSIT = 'DB'
+                MOVE WS-SOLDE TO WS-SOLDE-TOTAL-DB
+                ADD 1 TO WS-T-NBR-DB
+              ELSE
+                MOVE WS-SOLDE TO WS-SOLDE-TOTAL-CR
+                ADD 1 TO WS-T-NBR-CR
+              END-IF
+              PERFORM FONCTION-CALC-SOLD-NBR-REGION
+              PERFORM FONCTION-CALC-SOLD-NBR-NATCOMP
+              PERFORM FONCTION-READ-CLIENT
+           END-PERFORM.
+        FONCTION-CALC-SOLD-NBR-NATCOMP.
+           MOVE WS-NAT-COMPTE TO WS-NATCOMP-KEY
+           SET WS-NC-IDX TO 1
+           SEARCH WS-TAB-NC-ENTREE
+              AT END
+                 DISPLAY ' NATURE COMPTE NOT FOUND : ' WS-NATCOMP-KEY
+              WHEN WS-TAB-NC-CODE(WS-NC-IDX) = WS-NATCOMP-KEY
+                 IF WS-POSIT = 'DB'
+                    ADD WS-SOLDE TO WS-TAB-NC-SOLDE-DB(WS-NC-IDX)
+                    ADD 1 TO WS-TAB-NC-NBR-DB(WS-NC-IDX)
+                 ELSE
+                    ADD WS-SOLDE TO WS-TAB-NC-SOLDE-CR(WS-NC-IDX)
+                    ADD 1 TO WS-TAB-NC-NBR-CR(WS-NC-IDX)
+                 END-IF
+           END-SEARCH.
+        FONCTION-CALC-SOLD-NBR-REGION.
+           SET WS-REG-IDX TO 1
+           SEARCH WS-TAB-REG-ENTREE
+              AT END
+                 IF WS-TAB-REG-NB < 20
+                    ADD 1 TO WS-TAB-REG-NB
+                    SET WS-REG-IDX TO WS-TAB-REG-NB
+                    MOVE WS-CODE-REGION TO WS-TAB-REG-CODE(WS-REG-IDX)
+                    PERFORM FONCTION-ADD-SOLD-REGION
+                 ELSE
+                    DISPLAY ' REGION IGNOREE (TABLE PLEINE) : '
+                             WS-CODE-REGION
+                 END-IF
+              WHEN WS-TAB-REG-CODE(WS-REG-IDX) = WS-CODE-REGION
+                 PERFORM FONCTION-ADD-SOLD-REGION
+           END-SEARCH.
+        FONCTION-ADD-SOLD-REGION.
+           IF WS-POSIT = 'DB'
+              ADD WS-SOLDE TO WS-TAB-REG-SOLDE-DB(WS-REG-IDX)
+              ADD 1 TO WS-TAB-REG-NBR-DB(WS-REG-IDX)
+           ELSE
+              ADD WS-SOLDE TO WS-TAB-REG-SOLDE-CR(WS-REG-IDX)
+              ADD 1 TO WS-TAB-REG-NBR-CR(WS-REG-IDX)
+           END-IF.
+        FONCTION-CALC-MOY-NBR-DBCR.
+           COMPUTE WS-MOYEN-DB = WS-SOLDE-TOTAL-DB /
+                                      WS-T-NBR-DB
+           COMPUTE WS-MOYEN-CR = WS-SOLDE-TOTAL-CR /
+                                      WS-T-NBR-CR
+           PERFORM VARYING WS-REG-IDX FROM 1 BY 1
+              UNTIL WS-REG-IDX > WS-TAB-REG-NB
+              IF WS-TAB-REG-NBR-DB(WS-REG-IDX) > 0
+                 COMPUTE WS-TAB-REG-MOY-DB(WS-REG-IDX) =
+                    WS-TAB-REG-SOLDE-DB(WS-REG-IDX) /
+                    WS-TAB-REG-NBR-DB(WS-REG-IDX)
+              ELSE
+                 MOVE 0 TO WS-TAB-REG-MOY-DB(WS-REG-IDX)
+              END-IF
+              IF WS-TAB-REG-NBR-CR(WS-REG-IDX) > 0
+                 COMPUTE WS-TAB-REG-MOY-CR(WS-REG-IDX) =
+                    WS-TAB-REG-SOLDE-CR(WS-REG-IDX) /
+                    WS-TAB-REG-NBR-CR(WS-REG-IDX)
+              ELSE
+                 MOVE 0 TO WS-TAB-REG-MOY-CR(WS-REG-IDX)
+              END-IF
+           END-PERFORM
+           PERFORM VARYING WS-NC-IDX FROM 1 BY 1
+              UNTIL WS-NC-IDX > WS-TAB-NC-NB
+              IF WS-TAB-NC-NBR-DB(WS-NC-IDX) > 0
+                 COMPUTE WS-TAB-NC-MOY-DB(WS-NC-IDX) =
+                    WS-TAB-NC-SOLDE-DB(WS-NC-IDX) /
+                    WS-TAB-NC-NBR-DB(WS-NC-IDX)
+              ELSE
+                 MOVE 0 TO WS-TAB-NC-MOY-DB(WS-NC-IDX)
+              END-IF
+              IF WS-TAB-NC-NBR-CR(WS-NC-IDX) > 0
+                 COMPUTE WS-TAB-NC-MOY-CR(WS-NC-IDX) =
+                    WS-TAB-NC-SOLDE-CR(WS-NC-IDX) /
+                    WS-TAB-NC-NBR-CR(WS-NC-IDX)
+              ELSE
+                 MOVE 0 TO WS-TAB-NC-MOY-CR(WS-NC-IDX)
+              END-IF
+           END-PERFORM.
         FONCTION-PRINT-DB-CR.                         
            MOVE WS-LIGNE01 TO REC-PRT1                
            WRITE REC-PRT1                             
@@ -148,13 +310,46 @@
            MOVE WS-MOYEN-CR TO WS-MONT-MOYE-LIB            
            MOVE WS-LIGNE03 TO REC-PRT1                     
            WRITE REC-PRT1                                  
-           MOVE WS-LIGNE01 TO REC-PRT1                     
-           WRITE REC-PRT1.                                 
-        FONCTION-READ-CLIENT.                              
-           READ FCLIENT INTO WS-CLIENT                     
-           AT END MOVE 'Y' TO WS-END-OF-FILE               
-           END-READ.                                       
-        FONCTION-FIN-PROGRAMME.                            
-           CLOSE FCLIENT.                                  
-           CLOSE FPRINT1.                                  
-           STOP RUN.                                                                                                                                                                                                                                                                                                                                                                                                                                               
\ No newline at end of file
+           MOVE WS-LIGNE01 TO REC-PRT1
+           WRITE REC-PRT1
+           PERFORM VARYING WS-REG-IDX FROM 1 BY 1
+              UNTIL WS-REG-IDX > WS-TAB-REG-NB
+              MOVE WS-TAB-REG-CODE(WS-REG-IDX) TO WS-REG-CODE-LIB
+              MOVE WS-TAB-REG-MOY-DB(WS-REG-IDX) TO WS-REG-MOY-DB-LIB
+              MOVE WS-TAB-REG-MOY-CR(WS-REG-IDX) TO WS-REG-MOY-CR-LIB
+              MOVE WS-LIGNE04 TO REC-PRT1
+              WRITE REC-PRT1
+           END-PERFORM
+           MOVE WS-LIGNE01 TO REC-PRT1
+           WRITE REC-PRT1
+           PERFORM VARYING WS-NC-IDX FROM 1 BY 1
+              UNTIL WS-NC-IDX > WS-TAB-NC-NB
+              MOVE WS-TAB-NC-LIBELLE(WS-NC-IDX) TO WS-NATCOMP-LIB-LIB
+              MOVE WS-TAB-NC-MOY-DB(WS-NC-IDX) TO
+                                             WS-NATCOMP-MOY-DB-LIB
+              MOVE WS-TAB-NC-MOY-CR(WS-NC-IDX) TO
+                                             WS-NATCOMP-MOY-CR-LIB
+              MOVE WS-LIGNE05 TO REC-PRT1
+              WRITE REC-PRT1
+           END-PERFORM
+           MOVE WS-LIGNE01 TO REC-PRT1
+           WRITE REC-PRT1.
+        FONCTION-READ-CLIENT.
+           READ FCLIENT INTO WS-CLIENT
+           AT END MOVE 'Y' TO WS-END-OF-FILE
+           END-READ.
+        FONCTION-READ-NATCOMP.
+           READ FNATCOMP INTO WS-NATCOMP
+           AT END MOVE 'Y' TO WS-END-OF-FILE
+           END-READ.
+        FONCTION-ECRIRE-CTLLOG.
+           MOVE 'QUEST15' TO CTLLOG-JOB
+           MOVE ' CLIENTS TRAITES SUR FCLIENT ' TO CTLLOG-LIBELLE
+           COMPUTE CTLLOG-COMPTEUR = WS-T-NBR-DB + WS-T-NBR-CR
+           WRITE CTLLOG-REC.
+        FONCTION-FIN-PROGRAMME.
+           CLOSE FCLIENT.
+           CLOSE FPRINT1.
+           CLOSE FNATCOMP.
+           CLOSE FCTLLOG.
+           STOP RUN.                                                                                                                                                                                                                                                                                                                                                                                                                                               
\ No newline at end of file
