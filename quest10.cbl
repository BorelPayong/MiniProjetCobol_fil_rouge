@@ -15,35 +15,58 @@
            ALTERNATE RECORD KEY IS CODE-REGION                       
            ALTERNATE RECORD KEY IS ACTI-PRO                          
            FILE STATUS IS FS-CLIENT.    
-           SELECT FPRINT1 ASSIGN TO DPRIN1                
-           ORGANIZATION IS SEQUENTIAL                     
-           ACCESS MODE IS SEQUENTIAL                      
-           FILE STATUS IS FS-PRINT1.                      
-        DATA DIVISION.                                    
-        FILE SECTION.                                     
-        FD FPRINT1.                                       
-        01 REC-PRT1.                                      
-           05 ENR-PRT1 PIC X(80).   
-        FD FCLIENT.                                       
-        01 CLIENT.                                        
-           05 NUM-COMPTE PIC X(3).                        
-           05 CODE-REGION PIC X(2).                       
-           05 NAT-COMPTE PIC 9(2).                        
-           05 NOM-CLIENT PIC X(10).                       
-           05 PRENOM-CLIENT PIC X(10).                    
-           05 DATE-NAIS PIC 9(8).                         
-           05 SEXE PIC X(1).                              
-           05 ACTI-PRO PIC X(2).                          
-           05 SIT-SOCIAL PIC X(1).                        
-           05 ADRESSE PIC X(10).                          
-           05 SOLDE PIC 9(10).                            
-           05 POSIT PIC X(2).                             
-           05 FILLER PIC X(19).   
+           SELECT FPRINT1 ASSIGN TO DPRIN1
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-PRINT1.
+           SELECT FCLIENT-WK ASSIGN TO FWORK.
+           SELECT FCTLLOG ASSIGN TO DDCTLLOG
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-CTLLOG.
+        DATA DIVISION.
+        FILE SECTION.
+        FD FPRINT1.
+        01 REC-PRT1.
+           05 ENR-PRT1 PIC X(80).
+        FD FCLIENT.
+           COPY CLIENT.
+        FD FCTLLOG.
+           COPY CTLLOG.
+        SD FCLIENT-WK.
+        01 CLIENT-WK.
+           05 NUM-COMPTE-WK PIC X(3).
+           05 CODE-REGION-WK PIC X(2).
+           05 NAT-COMPTE-WK PIC 9(2).
+           05 NOM-CLIENT-WK PIC X(10).
+           05 PRENOM-CLIENT-WK PIC X(10).
+           05 DATE-NAIS-WK PIC 9(8).
+           05 SEXE-WK PIC X(1).
+           05 ACTI-PRO-WK PIC X(2).
+           05 SIT-SOCIAL-WK PIC X(1).
+           05 ADRESSE-WK PIC X(10).
+           05 SOLDE-WK PIC 9(10).
+           05 POSIT-WK PIC X(2).
+           05 FILLER PIC X(19).
         WORKING-STORAGE SECTION.                                       
-        01 WS-VAR-IMPRE.                                               
-           05 WS-ETOILE PIC X(80) VALUE ALL '*'.                       
+        01 WS-VAR-IMPRE.
+           05 WS-ETOILE PIC X(80) VALUE ALL '*'.
            05 WS-ACTIPRO PIC X(30) VALUE 'CLASSEMENT PAR ACTIVITE PRO'.
-           05 WS-REGION PIC X(30) VALUE ' CLASSEMENT PAR REGION '.     
+           05 WS-REGION PIC X(30) VALUE ' CLASSEMENT PAR REGION '.
+           05 WS-NATCOMPTE-TITRE PIC X(30)
+              VALUE ' CLASSEMENT PAR NAT-COMPTE '.
+        01 WS-LIGNE-TRAILER.
+           05 FILLER PIC X(15) VALUE ' SOUS-TOTAL : '.
+           05 WS-TR-NB PIC ZZZZ9.
+           05 FILLER PIC X(12) VALUE ' ENR. SOLDE:'.
+           05 WS-TR-SOLDE PIC ZZZZZZZZZ9.
+           05 FILLER PIC X(41) VALUE SPACES.
+        01 WS-LIGNE-GRAND-TOTAL.
+           05 FILLER PIC X(18) VALUE ' TOTAL GENERAL : '.
+           05 WS-GT-NB PIC ZZZZ9.
+           05 FILLER PIC X(12) VALUE ' ENR. SOLDE:'.
+           05 WS-GT-SOLDE PIC ZZZZZZZZZ9.
+           05 FILLER PIC X(38) VALUE SPACES.
         01 WS-CLIENT.                                                  
            05 WS-NUM-COMPTE PIC X(3).                                  
            05 WS-CODE-REGION PIC X(2).                                 
@@ -58,11 +81,17 @@
            05 WS-SOLDE PIC 9(10).                                      
            05 WS-POSIT PIC X(2).                                       
            05 FILLER PIC X(19). 
-        01 FS-CLIENT PIC X(2).                                  
-        01 FS-PRINT1 PIC X(2).                                  
+        01 FS-CLIENT PIC X(2).
+        01 FS-PRINT1 PIC X(2).
+        01 FS-CTLLOG PIC X(2).
         01 WS-END-OF-FILE PIC X(1).                             
-        01 WS-PREVIOUS-REGION PIC 9(2).                         
-        01 WS-PREVIOUS-ACTI-PRO PIC 9(2).                       
+        01 WS-PREVIOUS-REGION PIC 9(2).
+        01 WS-PREVIOUS-ACTI-PRO PIC 9(2).
+        01 WS-PREVIOUS-NAT-COMPTE PIC 9(2).
+        01 WS-GRP-NB PIC 9(5).
+        01 WS-GRP-SOLDE PIC 9(10).
+        01 WS-GRAND-NB PIC 9(5) VALUE 0.
+        01 WS-GRAND-SOLDE PIC 9(10) VALUE 0.
         PROCEDURE DIVISION.                                     
            PERFORM FONCTION-DEBUT-PROGRAMME.                    
            PERFORM FONCTION-PROGRAMME.                          
@@ -80,60 +109,158 @@
            IF FS-PRINT1 = '00'                                    
               DISPLAY ' FILE PRINT OPEN SUCCES : ' FS-PRINT1      
            ELSE                                                   
-              DISPLAY ' FILE PRINT NOT OPEN : ' FS-PRINT1         
-              PERFORM FONCTION-FIN-PROGRAMME                      
-           END-IF.    
-        FONCTION-PROGRAMME.                        
-           PERFORM FONCTION-WRITE-REGION.          
-           PERFORM FONCTION-WRITE-ACTIPRO.  
-        FONCTION-WRITE-REGION.                            
-           MOVE 0 TO WS-CODE-REGION                       
-           MOVE WS-ETOILE TO REC-PRT1                     
-           WRITE REC-PRT1                                 
-           MOVE WS-REGION TO REC-PRT1                     
-           WRITE REC-PRT1                                 
-           MOVE WS-ETOILE TO REC-PRT1                     
-           WRITE REC-PRT1                                 
-           START FCLIENT KEY IS >= CODE-REGION            
-           PERFORM FONCTION-READ-CLIENT.                  
-           MOVE CODE-REGION TO WS-PREVIOUS-REGION.  
-           PERFORM UNTIL WS-END-OF-FILE = 'Y'                      
-              MOVE WS-CLIENT TO REC-PRT1                           
-              IF CODE-REGION = WS-PREVIOUS-REGION                  
-                WRITE REC-PRT1                                     
-              ELSE                                                 
-                WRITE REC-PRT1 AFTER ADVANCING 2 LINES             
-              END-IF                                               
-              MOVE CODE-REGION TO WS-PREVIOUS-REGION               
-              PERFORM FONCTION-READ-CLIENT                         
-           END-PERFORM.    
-        FONCTION-WRITE-ACTIPRO.                         
-           MOVE 'O' TO WS-END-OF-FILE                   
-           MOVE 0 TO WS-ACTI-PRO                        
-           MOVE WS-ETOILE TO REC-PRT1                   
-           WRITE REC-PRT1                               
-           MOVE WS-ACTIPRO TO REC-PRT1                  
-           WRITE REC-PRT1                               
-           MOVE WS-ETOILE TO REC-PRT1                   
-           WRITE REC-PRT1                               
-           START FCLIENT KEY IS >= ACTI-PRO             
-           PERFORM FONCTION-READ-CLIENT                 
-           MOVE ACTI-PRO TO WS-PREVIOUS-ACTI-PRO 
-           PERFORM UNTIL WS-END-OF-FILE = 'Y'                  
-              MOVE WS-CLIENT TO REC-PRT1                       
-              IF ACTI-PRO = WS-PREVIOUS-ACTI-PRO               
-                WRITE REC-PRT1                                 
-              ELSE                                             
-                WRITE REC-PRT1 AFTER ADVANCING 2 LINES         
-              END-IF                                           
-              MOVE ACTI-PRO TO WS-PREVIOUS-ACTI-PRO            
-              PERFORM FONCTION-READ-CLIENT                     
-           END-PERFORM.  
-        FONCTION-READ-CLIENT.                       
-           READ FCLIENT INTO WS-CLIENT              
-           AT END MOVE 'Y' TO WS-END-OF-FILE        
-           END-READ.                                
-        FONCTION-FIN-PROGRAMME.                     
-           CLOSE FCLIENT.                           
-           CLOSE FPRINT1.                           
-           STOP RUN.                                                                                                                                                                                                                                                                                                                                                                                                                  
\ No newline at end of file
+              DISPLAY ' FILE PRINT NOT OPEN : ' FS-PRINT1
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+           OPEN EXTEND FCTLLOG
+           IF FS-CTLLOG = '00'
+              DISPLAY ' FILE CTLLOG OPEN SUCCES : ' FS-CTLLOG
+           ELSE
+              DISPLAY ' FILE CTLLOG NOT OPEN : ' FS-CTLLOG
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+        FONCTION-PROGRAMME.
+           PERFORM FONCTION-WRITE-REGION.
+           PERFORM FONCTION-WRITE-ACTIPRO.
+           PERFORM FONCTION-WRITE-NATCOMP.
+           PERFORM FONCTION-PRINT-GRAND-TOTAL.
+           PERFORM FONCTION-ECRIRE-CTLLOG.
+        FONCTION-WRITE-REGION.
+           MOVE 0 TO WS-CODE-REGION
+           MOVE 0 TO WS-GRP-NB
+           MOVE 0 TO WS-GRP-SOLDE
+           MOVE WS-ETOILE TO REC-PRT1
+           WRITE REC-PRT1
+           MOVE WS-REGION TO REC-PRT1
+           WRITE REC-PRT1
+           MOVE WS-ETOILE TO REC-PRT1
+           WRITE REC-PRT1
+           START FCLIENT KEY IS >= CODE-REGION
+           PERFORM FONCTION-READ-CLIENT.
+           MOVE CODE-REGION TO WS-PREVIOUS-REGION.
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+              IF CODE-REGION = WS-PREVIOUS-REGION
+                MOVE WS-CLIENT TO REC-PRT1
+                WRITE REC-PRT1
+              ELSE
+                PERFORM FONCTION-PRINT-TRAILER
+                MOVE WS-CLIENT TO REC-PRT1
+                WRITE REC-PRT1 AFTER ADVANCING 2 LINES
+                MOVE 0 TO WS-GRP-NB
+                MOVE 0 TO WS-GRP-SOLDE
+              END-IF
+              ADD 1 TO WS-GRP-NB
+              ADD SOLDE TO WS-GRP-SOLDE
+              ADD 1 TO WS-GRAND-NB
+              ADD SOLDE TO WS-GRAND-SOLDE
+              MOVE CODE-REGION TO WS-PREVIOUS-REGION
+              PERFORM FONCTION-READ-CLIENT
+           END-PERFORM
+           PERFORM FONCTION-PRINT-TRAILER.
+        FONCTION-WRITE-ACTIPRO.
+           MOVE 'O' TO WS-END-OF-FILE
+           MOVE 0 TO WS-ACTI-PRO
+           MOVE 0 TO WS-GRP-NB
+           MOVE 0 TO WS-GRP-SOLDE
+           MOVE WS-ETOILE TO REC-PRT1
+           WRITE REC-PRT1
+           MOVE WS-ACTIPRO TO REC-PRT1
+           WRITE REC-PRT1
+           MOVE WS-ETOILE TO REC-PRT1
+           WRITE REC-PRT1
+           START FCLIENT KEY IS >= ACTI-PRO
+           PERFORM FONCTION-READ-CLIENT
+           MOVE ACTI-PRO TO WS-PREVIOUS-ACTI-PRO
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+              IF ACTI-PRO = WS-PREVIOUS-ACTI-PRO
+                MOVE WS-CLIENT TO REC-PRT1
+                WRITE REC-PRT1
+              ELSE
+                PERFORM FONCTION-PRINT-TRAILER
+                MOVE WS-CLIENT TO REC-PRT1
+                WRITE REC-PRT1 AFTER ADVANCING 2 LINES
+                MOVE 0 TO WS-GRP-NB
+                MOVE 0 TO WS-GRP-SOLDE
+              END-IF
+              ADD 1 TO WS-GRP-NB
+              ADD SOLDE TO WS-GRP-SOLDE
+              MOVE ACTI-PRO TO WS-PREVIOUS-ACTI-PRO
+              PERFORM FONCTION-READ-CLIENT
+           END-PERFORM
+           PERFORM FONCTION-PRINT-TRAILER.
+        FONCTION-WRITE-NATCOMP.
+           MOVE 0 TO WS-GRP-NB
+           MOVE 0 TO WS-GRP-SOLDE
+           MOVE WS-ETOILE TO REC-PRT1
+           WRITE REC-PRT1
+           MOVE WS-NATCOMPTE-TITRE TO REC-PRT1
+           WRITE REC-PRT1
+           MOVE WS-ETOILE TO REC-PRT1
+           WRITE REC-PRT1
+           SORT FCLIENT-WK
+                ON ASCENDING KEY NAT-COMPTE-WK
+                INPUT PROCEDURE FONCTION-CHARGER-NATCOMP-WK
+                OUTPUT PROCEDURE IS FONCTION-SORTIE-NATCOMP
+           IF SORT-RETURN > 0 DISPLAY ' SORT FAILED '.
+        FONCTION-CHARGER-NATCOMP-WK.
+           MOVE 'O' TO WS-END-OF-FILE
+           MOVE LOW-VALUES TO NUM-COMPTE
+           START FCLIENT KEY IS >= NUM-COMPTE
+           PERFORM FONCTION-READ-CLIENT
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+              RELEASE CLIENT-WK FROM WS-CLIENT
+              PERFORM FONCTION-READ-CLIENT
+           END-PERFORM.
+        FONCTION-SORTIE-NATCOMP.
+           MOVE 'N' TO WS-END-OF-FILE
+           PERFORM FONCTION-READ-CLIENT-WK
+           MOVE NAT-COMPTE-WK TO WS-PREVIOUS-NAT-COMPTE
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+              IF NAT-COMPTE-WK = WS-PREVIOUS-NAT-COMPTE
+                MOVE WS-CLIENT TO REC-PRT1
+                WRITE REC-PRT1
+              ELSE
+                PERFORM FONCTION-PRINT-TRAILER
+                MOVE WS-CLIENT TO REC-PRT1
+                WRITE REC-PRT1 AFTER ADVANCING 2 LINES
+                MOVE 0 TO WS-GRP-NB
+                MOVE 0 TO WS-GRP-SOLDE
+              END-IF
+              ADD 1 TO WS-GRP-NB
+              ADD WS-SOLDE TO WS-GRP-SOLDE
+              MOVE NAT-COMPTE-WK TO WS-PREVIOUS-NAT-COMPTE
+              PERFORM FONCTION-READ-CLIENT-WK
+           END-PERFORM
+           PERFORM FONCTION-PRINT-TRAILER.
+        FONCTION-PRINT-TRAILER.
+           MOVE WS-GRP-NB TO WS-TR-NB
+           MOVE WS-GRP-SOLDE TO WS-TR-SOLDE
+           MOVE WS-LIGNE-TRAILER TO REC-PRT1
+           WRITE REC-PRT1.
+        FONCTION-PRINT-GRAND-TOTAL.
+           MOVE WS-GRAND-NB TO WS-GT-NB
+           MOVE WS-GRAND-SOLDE TO WS-GT-SOLDE
+           MOVE WS-ETOILE TO REC-PRT1
+           WRITE REC-PRT1 AFTER ADVANCING 2 LINES
+           MOVE WS-LIGNE-GRAND-TOTAL TO REC-PRT1
+           WRITE REC-PRT1
+           MOVE WS-ETOILE TO REC-PRT1
+           WRITE REC-PRT1.
+        FONCTION-READ-CLIENT.
+           READ FCLIENT INTO WS-CLIENT
+           AT END MOVE 'Y' TO WS-END-OF-FILE
+           END-READ.
+        FONCTION-READ-CLIENT-WK.
+           RETURN FCLIENT-WK INTO WS-CLIENT
+              AT END MOVE 'Y' TO WS-END-OF-FILE
+           END-RETURN.
+        FONCTION-ECRIRE-CTLLOG.
+           MOVE 'QUEST10' TO CTLLOG-JOB
+           MOVE ' CLIENTS LUS SUR FCLIENT ' TO CTLLOG-LIBELLE
+           MOVE WS-GRAND-NB TO CTLLOG-COMPTEUR
+           WRITE CTLLOG-REC.
+        FONCTION-FIN-PROGRAMME.
+           CLOSE FCLIENT.
+           CLOSE FPRINT1.
+           CLOSE FCTLLOG.
+           STOP RUN.                                                                                                                                                                                                                                                                                                                                                                                                                  
\ No newline at end of file
