@@ -0,0 +1,167 @@
+      **************************************************************
+      *PROGRAMME POUR EDITER UN ANNUAIRE DES CLIENTS DE FCLIENT     *
+      *TRIE PAR NOM-CLIENT PUIS PRENOM-CLIENT (ET NON PAR           *
+      *NUM-COMPTE, CODE-REGION OU ACTI-PRO COMME LES AUTRES         *
+      *ETATS) POUR L'ACCUEIL. LE NUMERO DE COMPTE, LE NOM, LE       *
+      *TELEPHONE ET LA REGION SONT EDITES POUR CHAQUE CLIENT.       *
+      **************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. QUEST28.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT FCLIENT ASSIGN TO DDCLIENT
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS NUM-COMPTE
+           FILE STATUS IS FS-CLIENT.
+           SELECT FPRINT1 ASSIGN TO DDPRINT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-PRINT1.
+           SELECT FCLIENT-WK ASSIGN TO FWORK.
+        DATA DIVISION.
+        FILE SECTION.
+        FD FPRINT1.
+        01 REC-PRT1.
+           05 ENR-PRT1 PIC X(80).
+        FD FCLIENT.
+           COPY CLIENT.
+        SD FCLIENT-WK.
+        01 CLIENT-WK.
+           05 NUM-COMPTE-WK PIC X(3).
+           05 CODE-REGION-WK PIC 9(2).
+           05 NAT-COMPTE-WK PIC 9(2).
+           05 NOM-CLIENT-WK PIC X(10).
+           05 PRENOM-CLIENT-WK PIC X(10).
+           05 DATE-NAIS-WK PIC 9(8).
+           05 SEXE-WK PIC X(1).
+           05 ACTI-PRO-WK PIC 9(2).
+           05 SIT-SOCIAL-WK PIC X(1).
+           05 ADRESSE-WK PIC X(10).
+           05 SOLDE-WK PIC 9(10).
+           05 POSIT-WK PIC X(2).
+           05 EMAIL-CLIENT-WK PIC X(9).
+           05 TEL-CLIENT-WK PIC X(10).
+        WORKING-STORAGE SECTION.
+        01 WS-VAR-IMPRE.
+           05 WS-ETOILE PIC X(80) VALUE ALL '*'.
+           05 WS-TITRE-ANNUAIRE PIC X(45)
+              VALUE ' ANNUAIRE CLIENTS PAR NOM / PRENOM '.
+        01 WS-LIGNE-ANNUAIRE.
+           05 FILLER PIC X(1) VALUE '*'.
+           05 FILLER PIC X(9) VALUE ' COMPTE '.
+           05 WS-PRT-NUMCOMPTE PIC X(3).
+           05 FILLER PIC X(6) VALUE ' NOM:'.
+           05 WS-PRT-NOM PIC X(10).
+           05 FILLER PIC X(8) VALUE ' PRENOM:'.
+           05 WS-PRT-PRENOM PIC X(10).
+           05 FILLER PIC X(6) VALUE ' TEL:'.
+           05 WS-PRT-TEL PIC X(10).
+           05 FILLER PIC X(9) VALUE ' REGION:'.
+           05 WS-PRT-REGION PIC 9(2).
+           05 FILLER PIC X(4) VALUE SPACES.
+        01 WS-LIGNE-TOTAL.
+           05 FILLER PIC X(20) VALUE ' TOTAL CLIENTS : '.
+           05 WS-TOTAL-NB PIC ZZZZ9.
+           05 FILLER PIC X(55) VALUE SPACES.
+        01 WS-CLIENT.
+           05 WS-NUM-COMPTE PIC X(3).
+           05 WS-CODE-REGION PIC 9(2).
+           05 WS-NAT-COMPTE PIC 9(2).
+           05 WS-NOM-CLIENT PIC X(10).
+           05 WS-PRENOM-CLIENT PIC X(10).
+           05 WS-DATE-NAIS PIC 9(8).
+           05 WS-SEXE PIC X(1).
+           05 WS-ACTI-PRO PIC 9(2).
+           05 WS-SIT-SOCIAL PIC X(1).
+           05 WS-ADRESSE PIC X(10).
+           05 WS-SOLDE PIC 9(10).
+           05 WS-POSIT PIC X(2).
+           05 WS-EMAIL-CLIENT PIC X(9).
+           05 WS-TEL-CLIENT PIC X(10).
+        01 FS-CLIENT PIC X(2).
+        01 FS-PRINT1 PIC X(2).
+        01 WS-END-OF-FILE PIC X(1).
+        01 WS-CPT-CLIENT PIC 9(5) VALUE 0.
+        PROCEDURE DIVISION.
+           PERFORM FONCTION-DEBUT-PROGRAMME.
+           PERFORM FONCTION-PROGRAMME.
+           PERFORM FONCTION-FIN-PROGRAMME.
+        FONCTION-DEBUT-PROGRAMME.
+           DISPLAY 'DEBUT DU PROGRAMME'.
+           OPEN I-O FCLIENT.
+           IF FS-CLIENT = '00'
+              DISPLAY ' FILE CLIENT OPEN SUCCES : ' FS-CLIENT
+           ELSE
+              DISPLAY ' FILE CLIENT NOT OPEN : ' FS-CLIENT
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+           OPEN OUTPUT FPRINT1.
+           IF FS-PRINT1 = '00'
+              DISPLAY ' FILE PRINT OPEN SUCCES : ' FS-PRINT1
+           ELSE
+              DISPLAY ' FILE PRINT NOT OPEN : ' FS-PRINT1
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+        FONCTION-PROGRAMME.
+           MOVE WS-ETOILE TO REC-PRT1
+           WRITE REC-PRT1
+           MOVE WS-TITRE-ANNUAIRE TO REC-PRT1
+           WRITE REC-PRT1
+           MOVE WS-ETOILE TO REC-PRT1
+           WRITE REC-PRT1
+           SORT FCLIENT-WK
+                ON ASCENDING KEY NOM-CLIENT-WK
+                ON ASCENDING KEY PRENOM-CLIENT-WK
+                INPUT PROCEDURE FONCTION-CHARGER-CLIENT-WK
+                OUTPUT PROCEDURE FONCTION-SORTIE-ANNUAIRE
+           IF SORT-RETURN > 0 DISPLAY ' SORT FAILED '
+           END-IF
+           PERFORM FONCTION-PRINT-TOTAL.
+        FONCTION-CHARGER-CLIENT-WK.
+           MOVE 'O' TO WS-END-OF-FILE
+           MOVE LOW-VALUES TO NUM-COMPTE
+           START FCLIENT KEY IS >= NUM-COMPTE
+           PERFORM FONCTION-READ-CLIENT
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+              RELEASE CLIENT-WK FROM WS-CLIENT
+              PERFORM FONCTION-READ-CLIENT
+           END-PERFORM.
+        FONCTION-SORTIE-ANNUAIRE.
+           MOVE 'N' TO WS-END-OF-FILE
+           PERFORM FONCTION-READ-CLIENT-WK
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+              ADD 1 TO WS-CPT-CLIENT
+              PERFORM FONCTION-IMPRIMER-LIGNE
+              PERFORM FONCTION-READ-CLIENT-WK
+           END-PERFORM.
+        FONCTION-IMPRIMER-LIGNE.
+           MOVE WS-NUM-COMPTE TO WS-PRT-NUMCOMPTE
+           MOVE WS-NOM-CLIENT TO WS-PRT-NOM
+           MOVE WS-PRENOM-CLIENT TO WS-PRT-PRENOM
+           MOVE WS-TEL-CLIENT TO WS-PRT-TEL
+           MOVE WS-CODE-REGION TO WS-PRT-REGION
+           MOVE WS-LIGNE-ANNUAIRE TO REC-PRT1
+           WRITE REC-PRT1.
+        FONCTION-PRINT-TOTAL.
+           MOVE WS-CPT-CLIENT TO WS-TOTAL-NB
+           DISPLAY ' NOMBRE DE CLIENTS DANS ANNUAIRE : ' WS-CPT-CLIENT
+           MOVE WS-ETOILE TO REC-PRT1
+           WRITE REC-PRT1 AFTER ADVANCING 2 LINES
+           MOVE WS-LIGNE-TOTAL TO REC-PRT1
+           WRITE REC-PRT1
+           MOVE WS-ETOILE TO REC-PRT1
+           WRITE REC-PRT1.
+        FONCTION-READ-CLIENT.
+           READ FCLIENT INTO WS-CLIENT
+              AT END MOVE 'Y' TO WS-END-OF-FILE
+           END-READ.
+        FONCTION-READ-CLIENT-WK.
+           RETURN FCLIENT-WK INTO WS-CLIENT
+              AT END MOVE 'Y' TO WS-END-OF-FILE
+           END-RETURN.
+        FONCTION-FIN-PROGRAMME.
+           CLOSE FCLIENT.
+           CLOSE FPRINT1.
+           STOP RUN.
