@@ -0,0 +1,246 @@
+      **************************************************************
+      *PROGRAMME DE RAPPROCHEMENT ENTRE LE SOLDE FCLIENT ET LE     *
+      *CUMUL DES MOUVEMENTS FMOUVEM POUR CHAQUE NUMERO DE COMPTE   *
+      **************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. QUEST22.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT FMOUVEM ASSIGN TO DDMOUVEM
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS FS-MOUVEM.
+           SELECT FMOUVEM-WK ASSIGN TO FWORK.
+           SELECT FCLIENT ASSIGN TO DDCLIENT
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS NU-COMPTE
+           FILE STATUS IS FS-CLIENT.
+           SELECT FPRINT ASSIGN TO DDPRINT
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-PRINT.
+        DATA DIVISION.
+        FILE SECTION.
+        FD FMOUVEM.
+        01 MOUVEM.
+           05 NUM-COMPTE PIC X(3).
+           05 LIBELLE-MOUV PIC X(15).
+           05 MONT-MOUV PIC 9(6).
+           05 SENS-MOUV PIC X(2).
+           05 NAT-MOUV PIC X(3).
+           05 DATE-MOUV PIC X(10).
+           05 FILLER PIC X(41).
+        SD FMOUVEM-WK.
+        01 MOUVEM-WK.
+           05 NUM-COMPTE-WK PIC X(3).
+           05 LIBELLE-MOUV-WK PIC X(15).
+           05 MONT-MOUV-WK PIC 9(6).
+           05 SENS-MOUV-WK PIC X(2).
+           05 NAT-MOUV-WK PIC X(3).
+           05 DATE-MOUV-WK PIC X(10).
+           05 FILLER PIC X(41).
+        FD FCLIENT.
+           COPY CLIENT REPLACING NUM-COMPTE BY NU-COMPTE.
+        FD FPRINT.
+        01 REC-PRT.
+           05 ENR-PRT PIC X(80).
+        WORKING-STORAGE SECTION.
+        01 WS-MOUVEM.
+           05 WS-NUM-COMPTE PIC X(3).
+           05 WS-LIBELLE-MOUV PIC X(15).
+           05 WS-MONT-MOUV PIC 9(6).
+           05 WS-SENS-MOUV PIC X(2).
+           05 WS-NAT-MOUV PIC X(3).
+           05 WS-DATE-MOUV PIC X(10).
+           05 FILLER PIC X(41).
+        01 FS-MOUVEM PIC X(2).
+        01 WS-CLIENT.
+           05 WS-NU-COMPTE PIC X(3).
+           05 WS-CODE-REGION PIC 9(2).
+           05 WS-NAT-COMPTE PIC 9(2).
+           05 WS-NOM-CLIENT PIC X(10).
+           05 WS-PRENOM-CLIENT PIC X(10).
+           05 WS-DATE-NAIS PIC 9(8).
+           05 WS-SEXE PIC X(1).
+           05 WS-ACTI-PRO PIC 9(2).
+           05 WS-SIT-SOCIAL PIC X(1).
+           05 WS-ADRESSE PIC X(10).
+           05 WS-SOLDE PIC 9(10).
+           05 WS-POSIT PIC X(2).
+           05 FILLER PIC X(19).
+        01 FS-CLIENT PIC X(2).
+        01 FS-PRINT PIC X(2).
+        01 WS-END-OF-FILE PIC X(1).
+        01 WS-CUR-NUM-COMPTE PIC X(3) VALUE SPACES.
+        01 WS-NET-MOUV PIC S9(7) VALUE 0.
+        01 WS-NET-ABS PIC 9(10).
+        01 WS-NET-POSIT PIC X(2).
+        01 WS-TOTAL-COUNT PIC 9(5) VALUE 0.
+        01 WS-DIFF-COUNT PIC 9(5) VALUE 0.
+        01 WS-LIGNE01 PIC X(80) VALUE ALL '*'.
+        01 WS-LIGNE02.
+           05 FILLER PIC X(1) VALUE '!'.
+           05 FILLER PIC X(20) VALUE ALL ' '.
+           05 FILLER PIC X(38) VALUE
+              ' RAPPROCHEMENT FCLIENT / FMOUVEM '.
+           05 FILLER PIC X(20) VALUE ALL ' '.
+           05 FILLER PIC X(1) VALUE '!'.
+        01 WS-LIGNE03.
+           05 FILLER PIC X(1) VALUE '!'.
+           05 FILLER PIC X(9) VALUE ' COMPTE '.
+           05 FILLER PIC X(2) VALUE '**'.
+           05 FILLER PIC X(18) VALUE ' SOLDE FCLIENT '.
+           05 FILLER PIC X(2) VALUE '**'.
+           05 FILLER PIC X(18) VALUE ' SOLDE CALCULE '.
+           05 FILLER PIC X(2) VALUE '**'.
+           05 FILLER PIC X(27) VALUE ' STATUT '.
+           05 FILLER PIC X(1) VALUE '!'.
+        01 WS-LIGNE04.
+           05 FILLER PIC X(1) VALUE '!'.
+           05 WS-PRINT-NUM-COMPTE PIC X(9).
+           05 FILLER PIC X(2) VALUE '**'.
+           05 WS-PRINT-SOLDE-FCLIENT PIC ZZZZZZZZZ9.
+           05 WS-PRINT-POSIT-FCLIENT PIC X(8).
+           05 FILLER PIC X(2) VALUE '**'.
+           05 WS-PRINT-SOLDE-CALCULE PIC ZZZZZZZZZ9.
+           05 WS-PRINT-POSIT-CALCULE PIC X(8).
+           05 FILLER PIC X(2) VALUE '**'.
+           05 WS-PRINT-STATUT PIC X(27).
+           05 FILLER PIC X(1) VALUE '!'.
+        01 WS-LIGNE05.
+           05 FILLER PIC X(1) VALUE '!'.
+           05 FILLER PIC X(20) VALUE ' COMPTES TRAITES : '.
+           05 WS-PRINT-TOTAL-COUNT PIC ZZZZ9.
+           05 FILLER PIC X(15) VALUE ' ECARTS : '.
+           05 WS-PRINT-DIFF-COUNT PIC ZZZZ9.
+           05 FILLER PIC X(33) VALUE ALL ' '.
+           05 FILLER PIC X(1) VALUE '!'.
+        PROCEDURE DIVISION.
+           PERFORM FONCTION-DEBUT-PROGRAMME.
+           PERFORM FONCTION-PROGRAMME.
+           PERFORM FONCTION-FIN-PROGRAMME.
+        FONCTION-DEBUT-PROGRAMME.
+           DISPLAY 'DEBUT DU PROGRAMME'.
+           OPEN INPUT FMOUVEM
+           IF FS-MOUVEM = '00'
+              DISPLAY ' FILE MOUVEM OPEN SUCCES : ' FS-MOUVEM
+           ELSE
+              DISPLAY ' FILE MOUVEM NOT OPEN : ' FS-MOUVEM
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+           OPEN INPUT FCLIENT.
+           IF FS-CLIENT = '00'
+              DISPLAY ' FILE CLIENT OPEN SUCCES : ' FS-CLIENT
+           ELSE
+              DISPLAY ' FILE CLIENT NOT OPEN : ' FS-CLIENT
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+           OPEN OUTPUT FPRINT.
+           IF FS-PRINT = '00'
+              DISPLAY ' FILE PRINT OPEN SUCCES : ' FS-PRINT
+           ELSE
+              DISPLAY ' FILE PRINT NOT OPEN : ' FS-PRINT
+              PERFORM FONCTION-FIN-PROGRAMME
+           END-IF.
+        FONCTION-PROGRAMME.
+           PERFORM FONCTION-PRINT-ENTETE
+           SORT FMOUVEM-WK
+                ON ASCENDING KEY NUM-COMPTE-WK
+                INPUT PROCEDURE FONCTION-CHARGER-MOUVEM
+                OUTPUT PROCEDURE IS FONCTION-CONTROLE-COMPTES
+           IF SORT-RETURN > 0 DISPLAY ' SORT FAILED '
+           DISPLAY ' FIN DU TRI '
+           PERFORM FONCTION-PRINT-TOTAL.
+        FONCTION-CHARGER-MOUVEM.
+           PERFORM FONCTION-READ-MOUVEM
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+              RELEASE MOUVEM-WK FROM MOUVEM
+              PERFORM FONCTION-READ-MOUVEM
+           END-PERFORM
+           CLOSE FMOUVEM.
+        FONCTION-CONTROLE-COMPTES.
+           MOVE 'N' TO WS-END-OF-FILE
+           MOVE 0 TO WS-NET-MOUV
+           MOVE SPACES TO WS-CUR-NUM-COMPTE
+           PERFORM FONCTION-READ-MOUVEM-WK
+           IF WS-END-OF-FILE NOT = 'Y'
+              MOVE WS-NUM-COMPTE TO WS-CUR-NUM-COMPTE
+           END-IF
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+              IF WS-NUM-COMPTE NOT = WS-CUR-NUM-COMPTE
+                 PERFORM FONCTION-VERIFIER-COMPTE
+                 MOVE 0 TO WS-NET-MOUV
+                 MOVE WS-NUM-COMPTE TO WS-CUR-NUM-COMPTE
+              END-IF
+              IF WS-SENS-MOUV = 'CR'
+                 ADD WS-MONT-MOUV TO WS-NET-MOUV
+              ELSE
+                 SUBTRACT WS-MONT-MOUV FROM WS-NET-MOUV
+              END-IF
+              PERFORM FONCTION-READ-MOUVEM-WK
+           END-PERFORM
+           IF WS-CUR-NUM-COMPTE NOT = SPACES
+              PERFORM FONCTION-VERIFIER-COMPTE
+           END-IF.
+        FONCTION-VERIFIER-COMPTE.
+           MOVE WS-CUR-NUM-COMPTE TO NU-COMPTE
+           READ FCLIENT INTO WS-CLIENT
+              INVALID KEY
+                 DISPLAY ' COMPTE INCONNU DANS FCLIENT : '
+                         WS-CUR-NUM-COMPTE
+              NOT INVALID KEY
+                 PERFORM FONCTION-COMPARER-SOLDE
+           END-READ
+           ADD 1 TO WS-TOTAL-COUNT.
+        FONCTION-COMPARER-SOLDE.
+           IF WS-NET-MOUV >= 0
+              MOVE WS-NET-MOUV TO WS-NET-ABS
+              MOVE 'CR' TO WS-NET-POSIT
+           ELSE
+              COMPUTE WS-NET-ABS = WS-NET-MOUV * -1
+              MOVE 'DB' TO WS-NET-POSIT
+           END-IF
+           MOVE WS-CUR-NUM-COMPTE TO WS-PRINT-NUM-COMPTE
+           MOVE WS-SOLDE TO WS-PRINT-SOLDE-FCLIENT
+           MOVE WS-POSIT TO WS-PRINT-POSIT-FCLIENT
+           MOVE WS-NET-ABS TO WS-PRINT-SOLDE-CALCULE
+           MOVE WS-NET-POSIT TO WS-PRINT-POSIT-CALCULE
+           IF WS-NET-ABS = WS-SOLDE AND WS-NET-POSIT = WS-POSIT
+              MOVE ' OK ' TO WS-PRINT-STATUT
+           ELSE
+              MOVE ' ECART ' TO WS-PRINT-STATUT
+              ADD 1 TO WS-DIFF-COUNT
+           END-IF
+           MOVE WS-LIGNE04 TO REC-PRT
+           WRITE REC-PRT AFTER ADVANCING 1 LINE.
+        FONCTION-READ-MOUVEM.
+           READ FMOUVEM AT END MOVE 'Y' TO WS-END-OF-FILE
+           END-READ.
+        FONCTION-READ-MOUVEM-WK.
+           RETURN FMOUVEM-WK INTO WS-MOUVEM
+              AT END MOVE 'Y' TO WS-END-OF-FILE
+           END-RETURN.
+        FONCTION-PRINT-ENTETE.
+           MOVE WS-LIGNE01 TO REC-PRT
+           WRITE REC-PRT AFTER ADVANCING PAGE
+           MOVE WS-LIGNE02 TO REC-PRT
+           WRITE REC-PRT
+           MOVE WS-LIGNE01 TO REC-PRT
+           WRITE REC-PRT
+           MOVE WS-LIGNE03 TO REC-PRT
+           WRITE REC-PRT
+           MOVE WS-LIGNE01 TO REC-PRT
+           WRITE REC-PRT.
+        FONCTION-PRINT-TOTAL.
+           MOVE WS-TOTAL-COUNT TO WS-PRINT-TOTAL-COUNT
+           MOVE WS-DIFF-COUNT TO WS-PRINT-DIFF-COUNT
+           MOVE WS-LIGNE05 TO REC-PRT
+           WRITE REC-PRT AFTER ADVANCING 2 LINES
+           MOVE WS-LIGNE01 TO REC-PRT
+           WRITE REC-PRT.
+        FONCTION-FIN-PROGRAMME.
+           CLOSE FCLIENT
+           CLOSE FPRINT
+           STOP RUN.
